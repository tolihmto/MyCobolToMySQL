@@ -9,3 +9,6 @@
          05 FLAGS-AREA         REDEFINES BALANCE.
             10 FLAG-A           PIC X(1).
             10 FLAG-B           PIC X(1).
+         05 BALANCE-SIGN-AREA  REDEFINES BALANCE.
+            10 FILLER           PIC X(5).
+            10 BALANCE-SIGN-BYTE PIC X(1).
