@@ -0,0 +1,57 @@
+      *> Shared YYYYMMDD calendar validator, paired with DATEWS.cpy.
+      *> Caller MOVEs the 8-digit field TO WS-DATE-IN, already confirmed
+      *> NUMERIC by the caller's own field validation, then PERFORMs
+      *> VALIDATE-YYYYMMDD. On return WS-DATE-VALID is 'Y' or 'N'; when
+      *> 'Y', WS-DATE-SQL holds the MySQL DATE literal ready to be
+      *> STRINGed into an INSERT surrounded by quotes.
+       VALIDATE-YYYYMMDD.
+           MOVE 'Y' TO WS-DATE-VALID
+           MOVE SPACES TO WS-DATE-SQL
+           COMPUTE WS-DATE-YYYY = WS-DATE-IN / 10000
+           COMPUTE WS-DATE-MM = FUNCTION MOD(WS-DATE-IN, 10000) / 100
+           COMPUTE WS-DATE-DD = FUNCTION MOD(WS-DATE-IN, 100)
+
+           IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+              MOVE 'N' TO WS-DATE-VALID
+           ELSE
+              EVALUATE WS-DATE-MM
+                 WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-DATE-MAX-DD
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-DATE-MAX-DD
+                 WHEN 2
+                    PERFORM DETERMINE-LEAP-YEAR
+                    IF WS-DATE-IS-LEAP = 'Y'
+                       MOVE 29 TO WS-DATE-MAX-DD
+                    ELSE
+                       MOVE 28 TO WS-DATE-MAX-DD
+                    END-IF
+              END-EVALUATE
+              IF WS-DATE-DD < 1 OR WS-DATE-DD > WS-DATE-MAX-DD
+                 MOVE 'N' TO WS-DATE-VALID
+              END-IF
+           END-IF
+
+           IF WS-DATE-VALID = 'Y'
+              STRING WS-DATE-YYYY DELIMITED BY SIZE
+                     "-"          DELIMITED BY SIZE
+                     WS-DATE-MM   DELIMITED BY SIZE
+                     "-"          DELIMITED BY SIZE
+                     WS-DATE-DD   DELIMITED BY SIZE
+                     INTO WS-DATE-SQL
+              END-STRING
+           END-IF.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-DATE-IS-LEAP
+           IF FUNCTION MOD(WS-DATE-YYYY, 400) = 0
+              MOVE 'Y' TO WS-DATE-IS-LEAP
+           ELSE
+              IF FUNCTION MOD(WS-DATE-YYYY, 100) = 0
+                 MOVE 'N' TO WS-DATE-IS-LEAP
+              ELSE
+                 IF FUNCTION MOD(WS-DATE-YYYY, 4) = 0
+                    MOVE 'Y' TO WS-DATE-IS-LEAP
+                 END-IF
+              END-IF
+           END-IF.
