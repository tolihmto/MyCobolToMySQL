@@ -0,0 +1,34 @@
+      *> Writes one reconciliation line comparing records read against
+      *> records loaded, plus a caller-supplied control total, to
+      *> Output/<name>_RECON.txt. Caller sets REC-* (RECON.cpy) and
+      *> WS-RECON-FILE-NAME, and declares its own RECON-FILE SELECT
+      *> (LINE SEQUENTIAL, ASSIGN TO DYNAMIC WS-RECON-FILE-NAME) with FD
+      *> record RECON-OUT-REC PIC X(200), same as every other converter.
+       WRITE-RECON-REPORT.
+           IF REC-RECORDS-READ = REC-RECORDS-LOADED + REC-RECORDS-REJECTED
+              MOVE "OK" TO REC-STATUS
+           ELSE
+              MOVE "MISMATCH" TO REC-STATUS
+           END-IF
+           MOVE REC-CONTROL-TOTAL TO WS-CONTROL-TOTAL-EDIT
+           OPEN OUTPUT RECON-FILE
+           MOVE SPACES TO WS-RECON-OUT-LINE
+           STRING "COPYBOOK=" DELIMITED BY SIZE
+                  FUNCTION TRIM(REC-COPYBOOK-NAME) DELIMITED BY SIZE
+                  " RECORDS_READ=" DELIMITED BY SIZE
+                  REC-RECORDS-READ DELIMITED BY SIZE
+                  " RECORDS_LOADED=" DELIMITED BY SIZE
+                  REC-RECORDS-LOADED DELIMITED BY SIZE
+                  " RECORDS_REJECTED=" DELIMITED BY SIZE
+                  REC-RECORDS-REJECTED DELIMITED BY SIZE
+                  " CONTROL_FIELD=" DELIMITED BY SIZE
+                  FUNCTION TRIM(REC-CONTROL-FIELD) DELIMITED BY SIZE
+                  " CONTROL_TOTAL=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CONTROL-TOTAL-EDIT) DELIMITED BY SIZE
+                  " STATUS=" DELIMITED BY SIZE
+                  REC-STATUS DELIMITED BY SIZE
+                  INTO WS-RECON-OUT-LINE
+           END-STRING
+           MOVE WS-RECON-OUT-LINE TO RECON-OUT-REC
+           WRITE RECON-OUT-REC
+           CLOSE RECON-FILE.
