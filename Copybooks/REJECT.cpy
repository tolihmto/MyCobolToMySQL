@@ -0,0 +1,8 @@
+      *> Reject-report line: one per field that failed PICTURE/content
+      *> validation. Written before any row from that input record is
+      *> committed, so bad records never reach the MySQL side.
+       01 REJECT-LINE.
+          05 RJ-RECORD-NUMBER      PIC 9(9).
+          05 RJ-FIELD-NAME         PIC X(30).
+          05 RJ-FIELD-VALUE        PIC X(30).
+          05 RJ-REASON             PIC X(40).
