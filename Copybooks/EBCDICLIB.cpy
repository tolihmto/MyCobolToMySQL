@@ -0,0 +1,19 @@
+      *> Shared EBCDIC-to-ASCII text converter, paired with EBCDICWS.cpy.
+      *> Only active under RP-EBCDIC-MODE = 'Y'; with the flag off,
+      *> WS-EBCDIC-TEXT is returned untouched so callers can PERFORM this
+      *> unconditionally on every name/contact field regardless of mode.
+       CONVERT-EBCDIC-TO-ASCII.
+           IF RP-EBCDIC-MODE = 'Y'
+              INSPECT WS-EBCDIC-TEXT
+                 CONVERTING WS-EBCDIC-ALPHABET TO WS-ASCII-ALPHABET
+           END-IF.
+
+      *> Reverse direction of the same table pair, for programs that
+      *> reconstruct an EBCDIC mainframe file from ASCII MySQL data
+      *> (RTEXPORT). Same opt-in gate: with RP-EBCDIC-MODE off, the
+      *> text is left as ASCII.
+       CONVERT-ASCII-TO-EBCDIC.
+           IF RP-EBCDIC-MODE = 'Y'
+              INSPECT WS-EBCDIC-TEXT
+                 CONVERTING WS-ASCII-ALPHABET TO WS-EBCDIC-ALPHABET
+           END-IF.
