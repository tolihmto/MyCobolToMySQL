@@ -0,0 +1,11 @@
+      *> Reconciliation report line: one per copybook-driven file run,
+      *> comparing records read against records landed, plus a
+      *> designated control total (e.g. sum of BALANCE or PROD-AMT).
+       01 RECON-LINE.
+          05 REC-COPYBOOK-NAME     PIC X(30).
+          05 REC-RECORDS-READ      PIC 9(9).
+          05 REC-RECORDS-LOADED    PIC 9(9).
+          05 REC-RECORDS-REJECTED  PIC 9(9) VALUE 0.
+          05 REC-CONTROL-FIELD     PIC X(20).
+          05 REC-CONTROL-TOTAL     PIC S9(13)V9(2).
+          05 REC-STATUS            PIC X(9).
