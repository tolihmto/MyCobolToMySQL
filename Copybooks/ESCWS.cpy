@@ -0,0 +1,19 @@
+      *> Working storage for ESCLIB.cpy, the shared free-text escaper.
+      *> Used to safely emit a free-text field (a customer/policy-
+      *> holder name, phone number, email, contact info, company code,
+      *> a run-log input file path, etc.) into a single-quoted SQL
+      *> literal, a comma-delimited CSV field, or a double-quoted JSON
+      *> string value without the field's own punctuation breaking out
+      *> of the surrounding literal.
+      *> Caller MOVEs the text (FUNCTION TRIM'd, unless the field is a
+      *> fixed-width composite meant to travel byte-for-byte) to
+      *> WS-ESC-IN, sets WS-ESC-LEN to its significant length (e.g.
+      *> FUNCTION LENGTH(FUNCTION TRIM(x))), PERFORMs ESCAPE-FOR-SQL /
+      *> ESCAPE-FOR-CSV / ESCAPE-FOR-JSON, and reads back the escaped
+      *> text as WS-ESC-OUT(1:WS-ESC-OUT-LEN).
+       01 WS-ESC-IN                 PIC X(80).
+       01 WS-ESC-OUT                PIC X(160) VALUE SPACES.
+       01 WS-ESC-LEN                PIC 9(3).
+       01 WS-ESC-OUT-LEN            PIC 9(3).
+       01 WS-ESC-IDX                PIC 9(3).
+       01 WS-ESC-CHAR               PIC X(1).
