@@ -0,0 +1,58 @@
+      *> Shared CSV/JSON side-export writer. COPY into PROCEDURE
+      *> DIVISION alongside EXPORTWS.cpy in WORKING-STORAGE. Caller
+      *> declares, alongside its own SELECTs:
+      *>   SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+      *>       ORGANIZATION IS LINE SEQUENTIAL.
+      *>   SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+      *>       ORGANIZATION IS LINE SEQUENTIAL.
+      *> and, in FILE SECTION:
+      *>   FD  CSV-FILE.
+      *>   01  CSV-OUT-REC          PIC X(400).
+      *>   FD  JSON-FILE.
+      *>   01  JSON-OUT-REC         PIC X(400).
+      *> PERFORM OPEN-EXPORT-FILES once WS-EXPORT-CSV-HEADER is set (it
+      *> is a no-op unless RP-EXPORT-FORMAT calls for that format), then
+      *> per record move the row text into WS-EXPORT-CSV-LINE and/or
+      *> WS-EXPORT-JSON-LINE (one JSON object, no trailing comma - the
+      *> comma between array elements is this paragraph's job) and
+      *> PERFORM WRITE-EXPORT-CSV-ROW / WRITE-EXPORT-JSON-ROW. PERFORM
+      *> CLOSE-EXPORT-FILES once at end of run.
+       OPEN-EXPORT-FILES.
+           IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+              OPEN OUTPUT CSV-FILE
+              MOVE WS-EXPORT-CSV-HEADER TO CSV-OUT-REC
+              WRITE CSV-OUT-REC
+           END-IF
+           IF RP-EXPORT-FORMAT = 'J' OR RP-EXPORT-FORMAT = 'B'
+              OPEN OUTPUT JSON-FILE
+              MOVE '[' TO JSON-OUT-REC
+              WRITE JSON-OUT-REC
+              MOVE 'Y' TO WS-EXPORT-JSON-FIRST-ROW
+           END-IF.
+
+       WRITE-EXPORT-CSV-ROW.
+           IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+              MOVE WS-EXPORT-CSV-LINE TO CSV-OUT-REC
+              WRITE CSV-OUT-REC
+           END-IF.
+
+       WRITE-EXPORT-JSON-ROW.
+           IF RP-EXPORT-FORMAT = 'J' OR RP-EXPORT-FORMAT = 'B'
+              IF WS-EXPORT-JSON-FIRST-ROW = 'N'
+                 MOVE ',' TO JSON-OUT-REC
+                 WRITE JSON-OUT-REC
+              END-IF
+              MOVE 'N' TO WS-EXPORT-JSON-FIRST-ROW
+              MOVE WS-EXPORT-JSON-LINE TO JSON-OUT-REC
+              WRITE JSON-OUT-REC
+           END-IF.
+
+       CLOSE-EXPORT-FILES.
+           IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+              CLOSE CSV-FILE
+           END-IF
+           IF RP-EXPORT-FORMAT = 'J' OR RP-EXPORT-FORMAT = 'B'
+              MOVE ']' TO JSON-OUT-REC
+              WRITE JSON-OUT-REC
+              CLOSE JSON-FILE
+           END-IF.
