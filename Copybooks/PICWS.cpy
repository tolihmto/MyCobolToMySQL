@@ -0,0 +1,28 @@
+      *> Working storage for PARSEPIC.cpy, the shared PICTURE-clause to
+      *> MySQL-type translator used by DDLGEN and SCHDRIFT. Populate
+      *> WS-PIC-STR (and WS-PIC-IS-COMP3) then PERFORM PARSE-PIC-CLAUSE;
+      *> the result comes back in WS-SQL-TYPE.
+       01 WS-PIC-FIELDS.
+          05 WS-PIC-STR                PIC X(30).
+          05 WS-PIC-IS-COMP3           PIC X(1).
+          05 WS-PIC-SIGNED             PIC X(1).
+          05 WS-PIC-IS-ALPHA           PIC X(1).
+          05 WS-PIC-PHASE              PIC X(1).
+          05 WS-PIC-LAST-MARK          PIC X(1).
+          05 WS-PIC-INT-DIGITS         PIC 9(3).
+          05 WS-PIC-DEC-DIGITS         PIC 9(3).
+          05 WS-PIC-ALPHA-LEN          PIC 9(3).
+          05 WS-PIC-TOTAL-DIGITS       PIC 9(3).
+          05 WS-PIC-IDX                PIC 9(3).
+          05 WS-PIC-LEN                PIC 9(3).
+          05 WS-PIC-CH                 PIC X(1).
+          05 WS-PIC-NUMBUF             PIC X(5).
+          05 WS-PIC-NUMBUF-LEN         PIC 9(2).
+          05 WS-PIC-REPEAT             PIC 9(5).
+          05 WS-PIC-INT-EDIT           PIC ZZ9.
+          05 WS-PIC-DEC-EDIT           PIC ZZ9.
+          05 WS-PIC-TOTAL-EDIT         PIC ZZ9.
+          05 WS-PIC-ALPHA-EDIT         PIC ZZ9.
+          05 WS-PIC-IS-DATE            PIC X(1).
+          05 WS-PIC-NAME-LEN           PIC 9(3).
+          05 WS-SQL-TYPE                PIC X(40).
