@@ -0,0 +1,29 @@
+      *> Working storage for EBCDICLIB.cpy, the shared EBCDIC-to-ASCII
+      *> text converter used when RP-EBCDIC-MODE = 'Y'. WS-EBCDIC-ALPHABET
+      *> and WS-ASCII-ALPHABET are the 256-byte "from"/"to" tables for an
+      *> INSPECT ... CONVERTING against IBM CP037, covering every byte
+      *> value so no byte is left untranslated; each is built from four
+      *> 64-byte FILLERs since GnuCOBOL truncates a source line before a
+      *> single 512-hex-digit literal would finish. Callers MOVE the
+      *> field to convert INTO WS-EBCDIC-TEXT (sized to the largest name
+      *> field this repo loads, CUST-NAME/LAST-NAME at 20 bytes), PERFORM
+      *> CONVERT-EBCDIC-TO-ASCII, then MOVE WS-EBCDIC-TEXT back out.
+       01 WS-EBCDIC-ALPHABET.
+          05 FILLER PIC X(64) VALUE
+             X"000102030405060708090A0B0C0D0E0F101112131415161718191A1B1C1D1E1F202122232425262728292A2B2C2D2E2F303132333435363738393A3B3C3D3E3F".
+          05 FILLER PIC X(64) VALUE
+             X"404142434445464748494A4B4C4D4E4F505152535455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F707172737475767778797A7B7C7D7E7F".
+          05 FILLER PIC X(64) VALUE
+             X"808182838485868788898A8B8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF".
+          05 FILLER PIC X(64) VALUE
+             X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDFE0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+       01 WS-ASCII-ALPHABET.
+          05 FILLER PIC X(64) VALUE
+             X"000102030409067F08090A0B0C0D0E0F101112131415081718191A1B1C1D1E1F20212223240A171B28292A2B2C050607303116333435360438393A3B14153E1A".
+          05 FILLER PIC X(64) VALUE
+             X"204142434445464748494A2E3C282B7C2651525354555657585921242A293B5F2D2F62636465666768696A2C255F3E3F707172737475767778603A2340273D22".
+          05 FILLER PIC X(64) VALUE
+             X"806162636465666768698A8B8C8D8E8F906A6B6C6D6E6F7071729A9B9C9D9E9FA07E737475767778797AAAABACADAEAF5EB1B2B3B4B5B6B7B8B95B5DBCBDBEBF".
+          05 FILLER PIC X(64) VALUE
+             X"7B414243444546474849CACBCCCDCECF7D4A4B4C4D4E4F505152DADBDCDDDEDF5CE1535455565758595AEAEBECEDEEEF30313233343536373839FAFBFCFDFEFF".
+       01 WS-EBCDIC-TEXT       PIC X(20).
