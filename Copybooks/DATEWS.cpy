@@ -0,0 +1,16 @@
+      *> Working storage for DATELIB.cpy, the shared YYYYMMDD validator
+      *> and MySQL DATE-literal builder. Populate WS-DATE-IN (PIC 9(8))
+      *> then PERFORM VALIDATE-YYYYMMDD; the result comes back in
+      *> WS-DATE-VALID ('Y'/'N') and, only when valid, WS-DATE-SQL holds
+      *> the unquoted 'YYYY-MM-DD' literal. A record already flagged
+      *> NOT NUMERIC never reaches here - this only judges calendar
+      *> plausibility (month 1-12, day within that month, leap years).
+       01 WS-DATE-FIELDS.
+          05 WS-DATE-IN               PIC 9(8).
+          05 WS-DATE-VALID            PIC X(1).
+          05 WS-DATE-SQL              PIC X(10).
+          05 WS-DATE-YYYY             PIC 9(4).
+          05 WS-DATE-MM               PIC 9(2).
+          05 WS-DATE-DD               PIC 9(2).
+          05 WS-DATE-MAX-DD           PIC 9(2).
+          05 WS-DATE-IS-LEAP          PIC X(1).
