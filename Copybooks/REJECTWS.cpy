@@ -0,0 +1,11 @@
+      *> Working storage for REJECTLIB.cpy, the shared reject-report
+      *> writer. Caller declares its own REJECT-FILE SELECT/FD pair (see
+      *> REJECTLIB.cpy header), COPYs REJECT.cpy for the RJ-* fields,
+      *> sets WS-REJECT-FILE-NAME, opens REJECT-FILE alongside
+      *> INSERT-FILE (OPEN EXTEND on a restart resume, same as
+      *> INSERT-FILE), sets WS-RECORD-VALID to 'Y' before validating
+      *> each record's fields, and PERFORMs WRITE-REJECT-LINE once per
+      *> field that fails validation.
+       01 WS-REJECT-FILE-NAME       PIC X(80).
+       01 WS-REJECT-OUT-LINE        PIC X(120) VALUE SPACES.
+       01 WS-RECORD-VALID           PIC X(1) VALUE 'Y'.
