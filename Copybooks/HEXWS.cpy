@@ -0,0 +1,15 @@
+      *> Working storage for HEXLIB.cpy, the shared raw-byte-to-hex
+      *> encoder. Used to safely emit an arbitrary single byte (a
+      *> packed-decimal-derived flag byte, an unconstrained raw FILLER
+      *> byte, etc.) into a SQL string literal or a JSON string value
+      *> without risking the byte itself being a quote, backslash, or
+      *> control character that would break the surrounding literal.
+      *> Caller MOVEs the byte to WS-HEX-IN-BYTE, PERFORMs
+      *> ENCODE-BYTE-TO-HEX, and reads back two safe, always-printable
+      *> hex digits from WS-HEX-OUT.
+       01 WS-HEX-DIGITS        PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-HEX-IN-BYTE       PIC X(1).
+       01 WS-HEX-BYTE-VALUE    PIC 9(3).
+       01 WS-HEX-HI-NIBBLE     PIC 9(2).
+       01 WS-HEX-LO-NIBBLE     PIC 9(2).
+       01 WS-HEX-OUT           PIC X(2).
