@@ -0,0 +1,11 @@
+      *> Working storage for TOKENIZE.cpy, the shared whitespace
+      *> tokenizer used by the copybook-parsing utilities (DDLGEN,
+      *> SCHDRIFT). Populate WS-TOK-LINE, then PERFORM TOKENIZE-LINE.
+       01 WS-TOK-FIELDS.
+          05 WS-TOK-LINE               PIC X(200).
+          05 WS-TOK-LEN                PIC 9(3).
+          05 WS-TOK-PTR                PIC 9(3).
+          05 WS-TOK-IDX                PIC 9(2).
+          05 WS-TOK-COUNT              PIC 9(2).
+          05 WS-TOK-TABLE OCCURS 12 TIMES
+                                       PIC X(80).
