@@ -0,0 +1,12 @@
+      *> Working storage for the shared CSV/JSON side-export writer in
+      *> EXPORTLIB.cpy, gated by RP-EXPORT-FORMAT (RUNPARM.cpy): 'N' =
+      *> no side export, 'C' = CSV only, 'J' = JSON only, 'B' = both.
+      *> Caller declares its own CSV-FILE/JSON-FILE SELECT/FD pair (see
+      *> EXPORTLIB.cpy header), moves its own header line into
+      *> WS-EXPORT-CSV-HEADER and one row of program-specific content
+      *> into WS-EXPORT-CSV-LINE / WS-EXPORT-JSON-LINE per record, then
+      *> PERFORMs the shared paragraphs.
+       01 WS-EXPORT-CSV-HEADER      PIC X(200).
+       01 WS-EXPORT-CSV-LINE        PIC X(400).
+       01 WS-EXPORT-JSON-LINE       PIC X(400).
+       01 WS-EXPORT-JSON-FIRST-ROW  PIC X(1) VALUE 'Y'.
