@@ -0,0 +1,19 @@
+      *> Working storage for the shared CONVERSION_RUN_LOG paragraphs in
+      *> RUNLOGLIB.cpy. COPY this, declare a RUN-LOG-FILE SELECT/FD pair
+      *> (see RUNLOGLIB.cpy header), set WS-RUNLOG-FILE-NAME, PERFORM
+      *> OPEN-RUN-LOG before the main read loop, fill in
+      *> CONVERSION-RUN-LOG's fields and PERFORM WRITE-RUN-LOG once at
+      *> the end of the run, then PERFORM CLOSE-RUN-LOG.
+       01 WS-RUNLOG-FILE-NAME       PIC X(80).
+       01 WS-RUNLOG-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-RUNLOG-OUT-LINE        PIC X(250).
+
+      *> CRL-COPYBOOK-NAME/CRL-INPUT-FILE/CRL-OPERATOR-ID are operator/
+      *> config-controlled, not raw customer data, but still STRINGed
+      *> into a SQL literal by WRITE-RUN-LOG, so they are escaped there
+      *> the same way every other free-text field in this codebase is -
+      *> see ESCLIB.cpy. Sized with headroom over the source field for
+      *> the worst case of every character needing to double.
+       01 WS-CRL-COPYBOOK-NAME-ESC  PIC X(65).
+       01 WS-CRL-INPUT-FILE-ESC     PIC X(165).
+       01 WS-CRL-OPERATOR-ID-ESC    PIC X(17).
