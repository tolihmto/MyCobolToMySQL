@@ -0,0 +1,46 @@
+      *> Shared command-line parameter parser. COPY this member into
+      *> the PROCEDURE DIVISION of any converter that COPYs RUNPARM.cpy
+      *> and PARSEWS.cpy into its WORKING-STORAGE, then PERFORM
+      *> PARSE-COMMAND-LINE once at the top of the run.
+       PARSE-COMMAND-LINE.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-CMD-LINE
+           COMPUTE WS-CMD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-CMD-LINE))
+           IF WS-CMD-LEN > 0
+              MOVE 1 TO WS-CMD-PTR
+              PERFORM UNTIL WS-CMD-PTR > WS-CMD-LEN
+                 MOVE SPACES TO WS-PRM-TOKEN
+                 UNSTRING WS-CMD-LINE DELIMITED BY ','
+                          INTO WS-PRM-TOKEN
+                          WITH POINTER WS-CMD-PTR
+                 IF WS-PRM-TOKEN NOT = SPACES
+                    PERFORM APPLY-PARM-TOKEN
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       APPLY-PARM-TOKEN.
+           MOVE SPACES TO WS-PRM-KEY WS-PRM-VALUE
+           UNSTRING WS-PRM-TOKEN DELIMITED BY '='
+                    INTO WS-PRM-KEY WS-PRM-VALUE
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PRM-KEY))
+                TO WS-PRM-KEY
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PRM-VALUE))
+                TO WS-PRM-VALUE
+           EVALUATE WS-PRM-KEY
+              WHEN 'FILLER'    MOVE WS-PRM-VALUE(1:1) TO RP-FILLER-MODE
+              WHEN 'EBCDIC'    MOVE WS-PRM-VALUE(1:1) TO RP-EBCDIC-MODE
+              WHEN 'CONTACT'   MOVE WS-PRM-VALUE(1:1)
+                                    TO RP-CONTACT-COMPOSITE
+              WHEN 'DELTA'     MOVE WS-PRM-VALUE(1:1) TO RP-DELTA-MODE
+              WHEN 'NAMING'    MOVE WS-PRM-VALUE(1:1)
+                                    TO RP-NAMING-STRATEGY
+              WHEN 'EXPORT'    MOVE WS-PRM-VALUE(1:1)
+                                    TO RP-EXPORT-FORMAT
+              WHEN 'RESTART'   MOVE WS-PRM-VALUE(1:1) TO RP-RESTART-MODE
+              WHEN 'CKPTEVERY' MOVE FUNCTION NUMVAL(WS-PRM-VALUE)
+                                    TO RP-CHECKPOINT-EVERY
+              WHEN 'OPERATOR'  MOVE WS-PRM-VALUE(1:8) TO RP-OPERATOR-ID
+              WHEN OTHER       CONTINUE
+           END-EVALUATE.
