@@ -0,0 +1,41 @@
+      *> Shared line tokenizer. COPY into PROCEDURE DIVISION alongside
+      *> TOKWS.cpy in WORKING-STORAGE. Splits WS-TOK-LINE on runs of
+      *> spaces into WS-TOK-TABLE, then strips one trailing period off
+      *> the last token (COBOL data description entries end in '.').
+       TOKENIZE-LINE.
+           MOVE 0 TO WS-TOK-COUNT
+           PERFORM VARYING WS-TOK-IDX FROM 1 BY 1 UNTIL WS-TOK-IDX > 12
+               MOVE SPACES TO WS-TOK-TABLE(WS-TOK-IDX)
+           END-PERFORM
+           MOVE FUNCTION TRIM(WS-TOK-LINE) TO WS-TOK-LINE
+           COMPUTE WS-TOK-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-TOK-LINE))
+           IF WS-TOK-LEN > 0
+              MOVE 1 TO WS-TOK-PTR
+              PERFORM UNTIL WS-TOK-PTR > WS-TOK-LEN
+                            OR WS-TOK-COUNT >= 12
+                 ADD 1 TO WS-TOK-COUNT
+                 UNSTRING WS-TOK-LINE DELIMITED BY ALL SPACE
+                          INTO WS-TOK-TABLE(WS-TOK-COUNT)
+                          WITH POINTER WS-TOK-PTR
+              END-PERFORM
+              IF WS-TOK-COUNT > 0
+                 PERFORM STRIP-LAST-TOKEN-PERIOD
+              END-IF
+           END-IF.
+
+       STRIP-LAST-TOKEN-PERIOD.
+           MOVE FUNCTION TRIM(WS-TOK-TABLE(WS-TOK-COUNT))
+                TO WS-TOK-TABLE(WS-TOK-COUNT)
+           COMPUTE WS-TOK-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-TOK-TABLE(WS-TOK-COUNT)))
+           IF WS-TOK-LEN > 0
+              IF WS-TOK-TABLE(WS-TOK-COUNT)(WS-TOK-LEN:1) = '.'
+                 IF WS-TOK-LEN = 1
+                    MOVE SPACES TO WS-TOK-TABLE(WS-TOK-COUNT)
+                 ELSE
+                    MOVE WS-TOK-TABLE(WS-TOK-COUNT)(1:WS-TOK-LEN - 1)
+                         TO WS-TOK-TABLE(WS-TOK-COUNT)
+                 END-IF
+              END-IF
+           END-IF.
