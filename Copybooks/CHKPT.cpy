@@ -0,0 +1,7 @@
+      *> Checkpoint record: written every RP-CHECKPOINT-EVERY records so
+      *> a restart run (RESTART=Y on the command line) can skip past
+      *> what already committed instead of reprocessing the whole file.
+       01 CHECKPOINT-RECORD.
+          05 CKP-COPYBOOK-NAME     PIC X(30).
+          05 CKP-INPUT-FILE        PIC X(80).
+          05 CKP-LAST-RECORD-NO    PIC 9(9).
