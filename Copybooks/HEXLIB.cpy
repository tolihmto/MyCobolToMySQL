@@ -0,0 +1,6 @@
+       ENCODE-BYTE-TO-HEX.
+           COMPUTE WS-HEX-BYTE-VALUE = FUNCTION ORD(WS-HEX-IN-BYTE) - 1
+           DIVIDE WS-HEX-BYTE-VALUE BY 16 GIVING WS-HEX-HI-NIBBLE
+                   REMAINDER WS-HEX-LO-NIBBLE
+           MOVE WS-HEX-DIGITS(WS-HEX-HI-NIBBLE + 1:1) TO WS-HEX-OUT(1:1)
+           MOVE WS-HEX-DIGITS(WS-HEX-LO-NIBBLE + 1:1) TO WS-HEX-OUT(2:1).
