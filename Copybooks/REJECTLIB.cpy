@@ -0,0 +1,24 @@
+      *> Shared reject-report line writer. COPY into PROCEDURE DIVISION
+      *> alongside REJECTWS.cpy in WORKING-STORAGE and REJECT.cpy for
+      *> the RJ-* record. Caller declares, alongside its own SELECTs:
+      *>   SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+      *>       ORGANIZATION IS LINE SEQUENTIAL.
+      *> and, in FILE SECTION:
+      *>   FD  REJECT-FILE.
+      *>   01  REJECT-OUT-REC       PIC X(120).
+      *> Set RJ-RECORD-NUMBER/RJ-FIELD-NAME/RJ-FIELD-VALUE/RJ-REASON,
+      *> then PERFORM WRITE-REJECT-LINE.
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO WS-REJECT-OUT-LINE
+           STRING "RECORD=" DELIMITED BY SIZE
+                  RJ-RECORD-NUMBER DELIMITED BY SIZE
+                  " FIELD=" DELIMITED BY SIZE
+                  FUNCTION TRIM(RJ-FIELD-NAME) DELIMITED BY SIZE
+                  " VALUE='" DELIMITED BY SIZE
+                  FUNCTION TRIM(RJ-FIELD-VALUE) DELIMITED BY SIZE
+                  "' REASON=" DELIMITED BY SIZE
+                  FUNCTION TRIM(RJ-REASON) DELIMITED BY SIZE
+                  INTO WS-REJECT-OUT-LINE
+           END-STRING
+           MOVE WS-REJECT-OUT-LINE TO REJECT-OUT-REC
+           WRITE REJECT-OUT-REC.
