@@ -0,0 +1,10 @@
+      *> Working storage for PARSEPRM.cpy, the shared command-line
+      *> parameter parser COPYed into every converter's PROCEDURE
+      *> DIVISION. Command line shape: KEY=VALUE,KEY=VALUE,...
+       01 WS-PARSE-FIELDS.
+          05 WS-CMD-LINE        PIC X(200).
+          05 WS-CMD-LEN         PIC 9(3).
+          05 WS-CMD-PTR         PIC 9(3).
+          05 WS-PRM-TOKEN       PIC X(40).
+          05 WS-PRM-KEY         PIC X(20).
+          05 WS-PRM-VALUE       PIC X(20).
