@@ -0,0 +1,164 @@
+      *> Shared PICTURE clause parser. COPY into PROCEDURE DIVISION
+      *> alongside PICWS.cpy in WORKING-STORAGE. Understands the marker
+      *> characters used across the four sample copybooks (S, 9, V, X
+      *> and parenthesized repeat counts) plus USAGE COMP-3, and maps
+      *> the result onto a MySQL column type.
+       PARSE-PIC-CLAUSE.
+           MOVE 'N' TO WS-PIC-SIGNED
+           MOVE 'N' TO WS-PIC-IS-ALPHA
+           MOVE 0 TO WS-PIC-INT-DIGITS
+           MOVE 0 TO WS-PIC-DEC-DIGITS
+           MOVE 0 TO WS-PIC-ALPHA-LEN
+           MOVE 'I' TO WS-PIC-PHASE
+           MOVE SPACE TO WS-PIC-LAST-MARK
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PIC-STR))
+                TO WS-PIC-STR
+           COMPUTE WS-PIC-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-PIC-STR))
+           MOVE 1 TO WS-PIC-IDX
+           PERFORM UNTIL WS-PIC-IDX > WS-PIC-LEN
+              MOVE WS-PIC-STR(WS-PIC-IDX:1) TO WS-PIC-CH
+              EVALUATE WS-PIC-CH
+                 WHEN 'S'
+                    MOVE 'Y' TO WS-PIC-SIGNED
+                 WHEN 'X'
+                    MOVE 'Y' TO WS-PIC-IS-ALPHA
+                    ADD 1 TO WS-PIC-ALPHA-LEN
+                    MOVE 'X' TO WS-PIC-LAST-MARK
+                 WHEN '9'
+                    IF WS-PIC-PHASE = 'I'
+                       ADD 1 TO WS-PIC-INT-DIGITS
+                    ELSE
+                       ADD 1 TO WS-PIC-DEC-DIGITS
+                    END-IF
+                    MOVE '9' TO WS-PIC-LAST-MARK
+                 WHEN 'V'
+                    MOVE 'D' TO WS-PIC-PHASE
+                    MOVE SPACE TO WS-PIC-LAST-MARK
+                 WHEN '('
+                    PERFORM READ-PIC-REPEAT-COUNT
+                    EVALUATE WS-PIC-LAST-MARK
+                       WHEN '9'
+                          IF WS-PIC-PHASE = 'I'
+                             SUBTRACT 1 FROM WS-PIC-INT-DIGITS
+                             ADD WS-PIC-REPEAT TO WS-PIC-INT-DIGITS
+                          ELSE
+                             SUBTRACT 1 FROM WS-PIC-DEC-DIGITS
+                             ADD WS-PIC-REPEAT TO WS-PIC-DEC-DIGITS
+                          END-IF
+                       WHEN 'X'
+                          SUBTRACT 1 FROM WS-PIC-ALPHA-LEN
+                          ADD WS-PIC-REPEAT TO WS-PIC-ALPHA-LEN
+                       WHEN OTHER
+                          CONTINUE
+                    END-EVALUATE
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+              ADD 1 TO WS-PIC-IDX
+           END-PERFORM
+
+           PERFORM BUILD-SQL-TYPE.
+
+       READ-PIC-REPEAT-COUNT.
+           MOVE SPACES TO WS-PIC-NUMBUF
+           MOVE 0 TO WS-PIC-NUMBUF-LEN
+           ADD 1 TO WS-PIC-IDX
+           PERFORM UNTIL WS-PIC-IDX > WS-PIC-LEN
+                         OR WS-PIC-STR(WS-PIC-IDX:1) = ')'
+              ADD 1 TO WS-PIC-NUMBUF-LEN
+              MOVE WS-PIC-STR(WS-PIC-IDX:1)
+                   TO WS-PIC-NUMBUF(WS-PIC-NUMBUF-LEN:1)
+              ADD 1 TO WS-PIC-IDX
+           END-PERFORM
+           COMPUTE WS-PIC-REPEAT = FUNCTION NUMVAL(WS-PIC-NUMBUF).
+
+      *> VARCHAR(n) is sized off the PICTURE clause's own X-count, which
+      *> is exactly right for a field a loader carries byte-for-byte.
+      *> It is intentionally NOT widened for fields a specific loader
+      *> transforms before loading - e.g. CUSTLOAD/POLYLOAD/BATCHPOL
+      *> hex-encode single-byte FLAG-A/FLAG-B/RAW_FILLER_n fields into a
+      *> two-character hex string before the INSERT, so PIC X(1) sized
+      *> VARCHAR(1) here is one character too narrow for what actually
+      *> lands in that column. DDLGEN/SCHDRIFT have no way to know a
+      *> given field gets hex-encoded by some loaders and not others -
+      *> the same reason RP-CONTACT-COMPOSITE's CONTACT_INFO column is
+      *> not auto-added to generated DDL either (see req009's writeup) -
+      *> so a DBA widens FLAG_A/FLAG_B (and any FILLER=K RAW_FILLER_n
+      *> columns) to CHAR(2) by hand when standing up a table for a
+      *> loader that hex-encodes them.
+      *>
+      *> DETERMINE-IS-DATE catches the one PICTURE-alone-can't-tell case
+      *> req010's DATEWS.cpy/DATELIB.cpy already relies on: an 8-digit
+      *> numeric field named like a YYYYMMDD date (BIRTH-YYYYMMDD,
+      *> START-DATE, END-DATE - every date field across the four sample
+      *> copybooks) is converted by CUSTLOAD/POLYLOAD/BATCHPOL into a
+      *> quoted 'YYYY-MM-DD' string, not stored as the raw 8-digit
+      *> number, so the generated column needs to be DATE, not
+      *> INT/BIGINT. This reads WS-ITEM-NAME, which every PARSEPIC.cpy
+      *> caller (DDLGEN, SCHDRIFT) already declares as PIC X(30) before
+      *> the token-scanning loop that discovers a field, the same
+      *> caller-declares/copybook-reads split PARSE-PIC-CLAUSE's PIC
+      *> string itself uses. A plain 9(8) field whose name doesn't end
+      *> in -DATE or YYYYMMDD (e.g. a hypothetical CUST-ID PIC 9(8))
+      *> still types as INT, matching PICTURE alone.
+       DETERMINE-IS-DATE.
+           MOVE 'N' TO WS-PIC-IS-DATE
+           IF WS-PIC-IS-ALPHA = 'N' AND WS-PIC-IS-COMP3 = 'N'
+              AND WS-PIC-DEC-DIGITS = 0 AND WS-PIC-INT-DIGITS = 8
+              COMPUTE WS-PIC-NAME-LEN =
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-ITEM-NAME))
+              IF WS-PIC-NAME-LEN >= 5
+                 AND WS-ITEM-NAME(WS-PIC-NAME-LEN - 4:5) = '-DATE'
+                 MOVE 'Y' TO WS-PIC-IS-DATE
+              END-IF
+              IF WS-PIC-NAME-LEN >= 8
+                 AND WS-ITEM-NAME(WS-PIC-NAME-LEN - 7:8) = 'YYYYMMDD'
+                 MOVE 'Y' TO WS-PIC-IS-DATE
+              END-IF
+           END-IF.
+
+       BUILD-SQL-TYPE.
+           MOVE SPACES TO WS-SQL-TYPE
+           PERFORM DETERMINE-IS-DATE
+           IF WS-PIC-IS-DATE = 'Y'
+              MOVE "DATE" TO WS-SQL-TYPE
+           ELSE
+           IF WS-PIC-IS-ALPHA = 'Y'
+              MOVE WS-PIC-ALPHA-LEN TO WS-PIC-ALPHA-EDIT
+              STRING "VARCHAR(" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PIC-ALPHA-EDIT) DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                     INTO WS-SQL-TYPE
+           ELSE
+              COMPUTE WS-PIC-TOTAL-DIGITS =
+                      WS-PIC-INT-DIGITS + WS-PIC-DEC-DIGITS
+              IF WS-PIC-IS-COMP3 = 'Y' OR WS-PIC-DEC-DIGITS > 0
+                 MOVE WS-PIC-TOTAL-DIGITS TO WS-PIC-TOTAL-EDIT
+                 MOVE WS-PIC-DEC-DIGITS TO WS-PIC-DEC-EDIT
+                 STRING "DECIMAL(" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-PIC-TOTAL-EDIT)
+                             DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-PIC-DEC-EDIT)
+                             DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-SQL-TYPE
+              ELSE
+                 IF WS-PIC-INT-DIGITS <= 9
+                    MOVE "INT" TO WS-SQL-TYPE
+                 ELSE
+                    IF WS-PIC-INT-DIGITS <= 18
+                       MOVE "BIGINT" TO WS-SQL-TYPE
+                    ELSE
+                       MOVE WS-PIC-TOTAL-DIGITS TO WS-PIC-TOTAL-EDIT
+                       STRING "DECIMAL(" DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-PIC-TOTAL-EDIT)
+                                   DELIMITED BY SIZE
+                              ",0)" DELIMITED BY SIZE
+                              INTO WS-SQL-TYPE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           END-IF.
