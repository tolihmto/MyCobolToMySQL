@@ -0,0 +1,42 @@
+      *> Restart/checkpoint paragraphs, shared across converters. Caller
+      *> declares, alongside its own SELECTs:
+      *>   SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+      *>       ORGANIZATION IS LINE SEQUENTIAL
+      *>       FILE STATUS IS WS-CKPT-FILE-STATUS.
+      *> and, in FILE SECTION:
+      *>   FD  CHECKPOINT-FILE.
+      *>       COPY "CHKPT.cpy".
+      *> With RP-RESTART-MODE = 'Y', READ-LAST-CHECKPOINT sets WS-SKIP-COUNT
+      *> to the record number the prior run last committed, so the caller's
+      *> read loop can still read every record (required for a control-total
+      *> reconciliation over the whole file) while skipping re-emission of
+      *> already-loaded rows; the caller reopens its output file with
+      *> OPEN EXTEND instead of OPEN OUTPUT when WS-SKIP-COUNT > 0.
+      *> WRITE-CHECKPOINT itself is unconditional - it is PERFORMed every
+      *> RP-CHECKPOINT-EVERY records on every run, restart or not, so an
+      *> ordinary first run that later fails partway through still leaves
+      *> a checkpoint behind to restart from. Only the read side is gated
+      *> on RP-RESTART-MODE = 'Y', since an operator has to opt in to
+      *> resuming from one.
+       READ-LAST-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           IF RP-RESTART-MODE = 'Y'
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CKPT-FILE-STATUS = '00'
+                 READ CHECKPOINT-FILE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE CKP-LAST-RECORD-NO TO WS-SKIP-COUNT
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CKPT-COPYBOOK-NAME TO CKP-COPYBOOK-NAME
+           MOVE WS-INPUT-FILE TO CKP-INPUT-FILE
+           MOVE WS-RECORD-COUNT TO CKP-LAST-RECORD-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
