@@ -0,0 +1,7 @@
+      *> Working storage for the shared reconciliation-report writer in
+      *> RECONCILE.cpy. COPY this, populate the REC-* fields (from
+      *> RECON.cpy) and WS-RECON-FILE-NAME, then PERFORM WRITE-RECON-REPORT.
+       COPY "RECON.cpy".
+       01 WS-RECON-FILE-NAME        PIC X(80).
+       01 WS-RECON-OUT-LINE         PIC X(200) VALUE SPACES.
+       01 WS-CONTROL-TOTAL-EDIT     PIC -(11)9.99.
