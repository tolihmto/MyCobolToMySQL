@@ -0,0 +1,20 @@
+      *> Runtime switches shared by the copybook-to-MySQL converters.
+      *> Populated from the command line (see PARSEPRM.cpy) before the
+      *> main processing loop of each converter starts.
+       01 RUN-PARAMETERS.
+          05 RP-FILLER-MODE        PIC X(1)  VALUE 'D'.
+      *>    'D' = drop FILLER bytes, 'K' = keep as RAW_FILLER_n columns
+          05 RP-EBCDIC-MODE        PIC X(1)  VALUE 'N'.
+      *>    'Y' = translate alphanumeric fields EBCDIC to ASCII
+          05 RP-CONTACT-COMPOSITE  PIC X(1)  VALUE 'N'.
+      *>    'Y' = also emit the raw CONTACT-INFO group as one column
+          05 RP-DELTA-MODE         PIC X(1)  VALUE 'N'.
+      *>    'Y' = insert-new/update-changed instead of full reload
+          05 RP-NAMING-STRATEGY    PIC X(1)  VALUE 'P'.
+      *>    'F' = full dotted path, 'P' = parent-prefix-2-levels
+          05 RP-EXPORT-FORMAT      PIC X(1)  VALUE 'N'.
+      *>    'N' = none, 'C' = CSV, 'J' = JSON, 'B' = both
+          05 RP-RESTART-MODE       PIC X(1)  VALUE 'N'.
+      *>    'Y' = resume from the last checkpoint instead of record 1
+          05 RP-CHECKPOINT-EVERY   PIC 9(5)  VALUE 00500.
+          05 RP-OPERATOR-ID        PIC X(8)  VALUE SPACES.
