@@ -0,0 +1,55 @@
+      *> Shared free-text escaper. COPY into PROCEDURE DIVISION
+      *> alongside ESCWS.cpy in WORKING-STORAGE. ESCAPE-FOR-SQL doubles
+      *> embedded apostrophes (the standard SQL literal escape) so a
+      *> name like O'BRIEN cannot terminate the surrounding single-
+      *> quoted literal early. ESCAPE-FOR-CSV replaces an embedded
+      *> comma or double quote (either of which would corrupt this
+      *> repo's plain, unquoted comma-delimited CSV format) with a
+      *> semicolon or single quote respectively, keeping every row's
+      *> column count intact. ESCAPE-FOR-JSON backslash-escapes an
+      *> embedded backslash or double quote, the two characters that
+      *> would otherwise break out of a double-quoted JSON string
+      *> value.
+       ESCAPE-FOR-SQL.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 0 TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-LEN
+              MOVE WS-ESC-IN(WS-ESC-IDX:1) TO WS-ESC-CHAR
+              IF WS-ESC-CHAR = "'"
+                 ADD 1 TO WS-ESC-OUT-LEN
+                 MOVE "'" TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+              END-IF
+              ADD 1 TO WS-ESC-OUT-LEN
+              MOVE WS-ESC-CHAR TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+           END-PERFORM.
+
+       ESCAPE-FOR-CSV.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 0 TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-LEN
+              MOVE WS-ESC-IN(WS-ESC-IDX:1) TO WS-ESC-CHAR
+              IF WS-ESC-CHAR = ','
+                 MOVE ';' TO WS-ESC-CHAR
+              END-IF
+              IF WS-ESC-CHAR = '"'
+                 MOVE "'" TO WS-ESC-CHAR
+              END-IF
+              ADD 1 TO WS-ESC-OUT-LEN
+              MOVE WS-ESC-CHAR TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+           END-PERFORM.
+
+       ESCAPE-FOR-JSON.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 0 TO WS-ESC-OUT-LEN
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > WS-ESC-LEN
+              MOVE WS-ESC-IN(WS-ESC-IDX:1) TO WS-ESC-CHAR
+              IF WS-ESC-CHAR = '"' OR WS-ESC-CHAR = '\'
+                 ADD 1 TO WS-ESC-OUT-LEN
+                 MOVE '\' TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+              END-IF
+              ADD 1 TO WS-ESC-OUT-LEN
+              MOVE WS-ESC-CHAR TO WS-ESC-OUT(WS-ESC-OUT-LEN:1)
+           END-PERFORM.
