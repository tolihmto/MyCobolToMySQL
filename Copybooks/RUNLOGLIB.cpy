@@ -0,0 +1,80 @@
+      *> CONVERSION_RUN_LOG audit-trail paragraphs, shared across
+      *> converters. Caller declares, alongside its own SELECTs:
+      *>   SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+      *>       ORGANIZATION IS LINE SEQUENTIAL
+      *>       FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+      *> and, in FILE SECTION:
+      *>   FD  RUN-LOG-FILE.
+      *>   01  RUN-LOG-OUT-REC          PIC X(250).
+      *> Unlike INSERT-FILE/REJECT-FILE (fresh per full reload, only
+      *> appended across a checkpoint restart), CONVERSION_RUN_LOG is an
+      *> audit trail meant to accumulate one row per execution across
+      *> every separate run of every converter, so OPEN-RUN-LOG always
+      *> appends to the existing file and only falls back to OPEN OUTPUT
+      *> the first time the file does not yet exist. Caller fills in
+      *> CRL-COPYBOOK-NAME/CRL-INPUT-FILE/CRL-START-TS/CRL-OPERATOR-ID
+      *> right after PARSE-COMMAND-LINE, then CRL-END-TS and the record
+      *> counts just before PERFORM WRITE-RUN-LOG at the end of the run.
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-FILE-STATUS NOT = '00'
+              OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+      *> CRL-COPYBOOK-NAME/CRL-INPUT-FILE/CRL-OPERATOR-ID are the only
+      *> three CONVERSION-RUN-LOG fields that ride into the INSERT as
+      *> free text (the timestamps and record counts are always
+      *> program-generated, not operator/config-supplied) - an
+      *> apostrophe in an input file path would otherwise terminate the
+      *> surrounding SQL literal early. ESCAPE-FOR-SQL (ESCLIB.cpy,
+      *> which every RUNLOGLIB.cpy caller already COPYs) doubles any
+      *> embedded apostrophe.
+       ESCAPE-RUN-LOG-FIELDS.
+           MOVE FUNCTION TRIM(CRL-COPYBOOK-NAME) TO WS-ESC-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CRL-COPYBOOK-NAME))
+               TO WS-ESC-LEN
+           PERFORM ESCAPE-FOR-SQL
+           MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CRL-COPYBOOK-NAME-ESC
+
+           MOVE FUNCTION TRIM(CRL-INPUT-FILE) TO WS-ESC-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CRL-INPUT-FILE))
+               TO WS-ESC-LEN
+           PERFORM ESCAPE-FOR-SQL
+           MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CRL-INPUT-FILE-ESC
+
+           MOVE FUNCTION TRIM(CRL-OPERATOR-ID) TO WS-ESC-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CRL-OPERATOR-ID))
+               TO WS-ESC-LEN
+           PERFORM ESCAPE-FOR-SQL
+           MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CRL-OPERATOR-ID-ESC.
+
+       WRITE-RUN-LOG.
+           PERFORM ESCAPE-RUN-LOG-FIELDS
+           MOVE SPACES TO WS-RUNLOG-OUT-LINE
+           STRING "INSERT INTO CONVERSION_RUN_LOG "
+                  "(COPYBOOK_NAME, INPUT_FILE, START_TS, END_TS, "
+                  "RECORDS_READ, RECORDS_LOADED, RECORDS_REJECTED, "
+                  "OPERATOR_ID) VALUES ('" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CRL-COPYBOOK-NAME-ESC) DELIMITED BY SIZE
+                  "', '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CRL-INPUT-FILE-ESC) DELIMITED BY SIZE
+                  "', '" DELIMITED BY SIZE
+                  FUNCTION TRIM(CRL-START-TS) DELIMITED BY SIZE
+                  "', '" DELIMITED BY SIZE
+                  FUNCTION TRIM(CRL-END-TS) DELIMITED BY SIZE
+                  "', " DELIMITED BY SIZE
+                  CRL-RECORDS-READ DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  CRL-RECORDS-LOADED DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  CRL-RECORDS-REJECTED DELIMITED BY SIZE
+                  ", '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CRL-OPERATOR-ID-ESC) DELIMITED BY SIZE
+                  "');" DELIMITED BY SIZE
+                  INTO WS-RUNLOG-OUT-LINE
+           END-STRING
+           MOVE WS-RUNLOG-OUT-LINE TO RUN-LOG-OUT-REC
+           WRITE RUN-LOG-OUT-REC.
+
+       CLOSE-RUN-LOG.
+           CLOSE RUN-LOG-FILE.
