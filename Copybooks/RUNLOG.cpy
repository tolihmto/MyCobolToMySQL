@@ -0,0 +1,13 @@
+      *> One row per execution of a converter, destined for the
+      *> CONVERSION_RUN_LOG MySQL table (emitted as an INSERT by every
+      *> converter's WRITE-RUN-LOG paragraph). Gives compliance/audit a
+      *> queryable history of who ran what, against which file, when.
+       01 CONVERSION-RUN-LOG.
+          05 CRL-COPYBOOK-NAME     PIC X(30).
+          05 CRL-INPUT-FILE        PIC X(80).
+          05 CRL-START-TS          PIC X(26).
+          05 CRL-END-TS            PIC X(26).
+          05 CRL-RECORDS-READ      PIC 9(9).
+          05 CRL-RECORDS-LOADED    PIC 9(9).
+          05 CRL-RECORDS-REJECTED  PIC 9(9).
+          05 CRL-OPERATOR-ID       PIC X(8).
