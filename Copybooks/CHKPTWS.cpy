@@ -0,0 +1,10 @@
+      *> Working storage for the shared checkpoint/restart paragraphs in
+      *> CHKPTLIB.cpy. COPY this, declare a CHECKPOINT-FILE SELECT/FD
+      *> pair (see CHKPTLIB.cpy header), set WS-CHECKPOINT-FILE-NAME and
+      *> WS-CKPT-COPYBOOK-NAME, then PERFORM READ-LAST-CHECKPOINT before
+      *> the main read loop and WRITE-CHECKPOINT every RP-CHECKPOINT-EVERY
+      *> records inside it.
+       01 WS-CHECKPOINT-FILE-NAME   PIC X(80).
+       01 WS-CKPT-COPYBOOK-NAME     PIC X(30).
+       01 WS-CKPT-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-SKIP-COUNT             PIC 9(9) VALUE 0.
