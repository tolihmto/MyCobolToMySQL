@@ -0,0 +1,710 @@
+      *> CUSTLOAD - converts a CUSTOMER-RECORD fixed-width extract into
+      *> MySQL INSERT statements. BALANCE is PIC S9(9)V9(2) COMP-3 on
+      *> the wire; COBOL decodes packed decimal natively on a numeric
+      *> MOVE, so copying it into a DISPLAY-usage elementary item gives
+      *> the correct signed decimal value instead of the raw packed
+      *> bytes that used to land in the CUSTOMER.BALANCE column.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INSERT-FILE ASSIGN TO DYNAMIC WS-INSERT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+    SELECT SNAPSHOT-FILE ASSIGN TO DYNAMIC WS-SNAPSHOT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-FILE.
+    COPY "sample.cpy".
+
+FD  INSERT-FILE.
+01  INSERT-LINE                 PIC X(400).
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                PIC X(200).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPT.cpy".
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC               PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC              PIC X(250).
+
+FD  SNAPSHOT-FILE.
+01  SNAPSHOT-OUT-REC             PIC X(80).
+
+FD  CSV-FILE.
+01  CSV-OUT-REC                  PIC X(400).
+
+FD  JSON-FILE.
+01  JSON-OUT-REC                 PIC X(400).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-INPUT-FILE                PIC X(80)
+                                  VALUE "Data/CUSTOMER.DAT".
+01  WS-INSERT-FILE-NAME          PIC X(80)
+                                  VALUE "Output/CUSTOMER_INSERTS.sql".
+01  WS-CSV-FILE-NAME             PIC X(80)
+                                  VALUE "Output/CUSTOMER_EXPORT.csv".
+01  WS-JSON-FILE-NAME            PIC X(80)
+                                  VALUE "Output/CUSTOMER_EXPORT.json".
+01  WS-EOF                       PIC X VALUE 'N'.
+01  WS-RECORD-COUNT              PIC 9(9) VALUE 0.
+
+01  WS-BALANCE-DISPLAY           PIC S9(9)V9(2).
+01  WS-BALANCE-EDIT              PIC -(9)9.99.
+01  WS-OUT-LINE                  PIC X(400) VALUE SPACES.
+01  WS-BALANCE-TOTAL             PIC S9(11)V9(2) VALUE 0.
+01  WS-LOADED-COUNT              PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+01  WS-BIRTH-DATE-SQL            PIC X(10).
+01  WS-INSERTED-COUNT            PIC 9(9) VALUE 0.
+01  WS-UPDATED-COUNT             PIC 9(9) VALUE 0.
+01  WS-UNCHANGED-COUNT           PIC 9(9) VALUE 0.
+
+      *> BALANCE-SIGN-BYTE (sample.cpy) overlays the last of BALANCE's
+      *> six packed-decimal bytes, whose low-order nibble is the COMP-3
+      *> sign nibble. FUNCTION ORD gives that byte's position in the
+      *> native collating sequence (byte value + 1); FUNCTION MOD of
+      *> that against 16 recovers the nibble itself without depending
+      *> on how the runtime happens to interpret the digit above it.
+01  WS-BALANCE-SIGN-NUM          PIC 9(3).
+01  WS-BALANCE-SIGN-NIBBLE       PIC 9(2).
+
+      *> RP-DELTA-MODE='Y' support: Output/CUSTOMER_SNAPSHOT.dat holds
+      *> one line per customer (CUST-ID, plus the fields the request
+      *> calls out as the change signal - BALANCE and CONTACT-INFO) as
+      *> of the last delta run. READ-CUSTOMER-SNAPSHOT loads it into
+      *> WS-SNAPSHOT-TABLE up front (same open-input-then-reopen-output
+      *> shape CHKPTLIB.cpy already uses for its own restart record),
+      *> then every valid customer beyond WS-SKIP-COUNT is looked up by
+      *> CUST-ID: not found means insert, found-but-changed means
+      *> update, found-and-identical means leave the row alone. The
+      *> table is bounded at 50,000 customers, a limit worth raising if
+      *> this ever runs against a larger master.
+01  WS-SNAPSHOT-FILE-NAME        PIC X(80)
+                                  VALUE "Output/CUSTOMER_SNAPSHOT.dat".
+01  WS-SNAPSHOT-FILE-STATUS      PIC XX VALUE SPACES.
+01  WS-SNAPSHOT-EOF              PIC X VALUE 'N'.
+01  WS-SNAPSHOT-COUNT            PIC 9(6) VALUE 0.
+01  WS-SNAP-IDX                  PIC 9(6) VALUE 0.
+01  WS-SNAP-FOUND                PIC X VALUE 'N'.
+01  WS-SNAP-MATCH-IDX            PIC 9(6) VALUE 0.
+01  WS-SNAPSHOT-IN-REC.
+    05 WS-SNAPSHOT-IN-CUST-ID       PIC 9(9).
+    05 WS-SNAPSHOT-IN-BALANCE-TEXT  PIC X(13).
+    05 WS-SNAPSHOT-IN-CONTACT-INFO  PIC X(37).
+01  WS-SNAPSHOT-BUILD-REC.
+    05 WS-SNAPBLD-CUST-ID           PIC 9(9).
+    05 WS-SNAPBLD-BALANCE-TEXT      PIC X(13).
+    05 WS-SNAPBLD-CONTACT-INFO      PIC X(37).
+01  WS-SNAPSHOT-TABLE.
+    05 WS-SNAPSHOT-ENTRY OCCURS 50000 TIMES.
+       10 WS-SNAP-CUST-ID          PIC 9(9).
+       10 WS-SNAP-BALANCE-TEXT     PIC X(13).
+       10 WS-SNAP-CONTACT-INFO     PIC X(37).
+
+COPY "RECONWS.cpy".
+COPY "CHKPTWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "DATEWS.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EBCDICWS.cpy".
+COPY "EXPORTWS.cpy".
+COPY "HEXWS.cpy".
+COPY "ESCWS.cpy".
+
+01  WS-FLAG-A-HEX                 PIC X(2).
+01  WS-FLAG-B-HEX                 PIC X(2).
+
+01  WS-CUST-NAME-OUT             PIC X(20).
+
+      *> Free-text fields escaped before they ever reach a SQL literal,
+      *> a CSV field, or a JSON string value - see ESCLIB.cpy. Sized
+      *> with headroom over the source field for the worst case of
+      *> every character needing to double or backslash-escape.
+01  WS-CUST-NAME-ESC              PIC X(45).
+01  WS-PHONE-ESC                  PIC X(30).
+01  WS-EMAIL-ESC                  PIC X(55).
+01  WS-CONTACT-INFO-ESC           PIC X(80).
+      *> CONTACT-INFO is a fixed-width composite (PHONE-NUMBER+EMAIL,
+      *> 37 bytes) carried through byte-for-byte, unlike the other
+      *> three fields above which are FUNCTION TRIM'd before escaping -
+      *> so its escaped length (which grows whenever a character is
+      *> doubled/backslash-escaped) has to be tracked separately rather
+      *> than recovered with FUNCTION TRIM at the point of use.
+01  WS-CONTACT-INFO-ESC-LEN       PIC 9(3).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+    MOVE "Output/CUSTOMER_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/CUSTOMER_REJECTS.txt" TO WS-REJECT-FILE-NAME
+    MOVE "Output/CUSTOMER_CKPT.dat" TO WS-CHECKPOINT-FILE-NAME
+    MOVE "CUSTOMER-RECORD" TO WS-CKPT-COPYBOOK-NAME
+    PERFORM READ-LAST-CHECKPOINT
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "CUSTOMER-RECORD" TO CRL-COPYBOOK-NAME
+    MOVE WS-INPUT-FILE TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    PERFORM READ-CUSTOMER-SNAPSHOT
+
+    MOVE "CUST_ID,CUST_NAME,BIRTH_DATE,BALANCE,PHONE_NUMBER,EMAIL,CONTACT_INFO,FLAG_A,FLAG_B"
+         TO WS-EXPORT-CSV-HEADER
+
+    OPEN INPUT CUSTOMER-FILE
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND INSERT-FILE
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT INSERT-FILE
+        OPEN OUTPUT REJECT-FILE
+        PERFORM OPEN-EXPORT-FILES
+    END-IF
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ CUSTOMER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM PROCESS-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE CUSTOMER-FILE
+    CLOSE INSERT-FILE
+    CLOSE REJECT-FILE
+    IF RP-DELTA-MODE = 'Y'
+       CLOSE SNAPSHOT-FILE
+    END-IF
+    IF WS-SKIP-COUNT = 0
+        PERFORM CLOSE-EXPORT-FILES
+    END-IF
+    PERFORM WRITE-CHECKPOINT
+
+    MOVE "CUSTOMER-RECORD" TO REC-COPYBOOK-NAME
+    MOVE WS-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "BALANCE" TO REC-CONTROL-FIELD
+    MOVE WS-BALANCE-TOTAL TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    IF RP-DELTA-MODE = 'Y'
+       DISPLAY "CUSTLOAD: " WS-LOADED-COUNT " customer record(s) loaded, "
+               WS-REJECTED-COUNT " rejected ("
+               WS-INSERTED-COUNT " inserted, "
+               WS-UPDATED-COUNT " updated, "
+               WS-UNCHANGED-COUNT " unchanged)."
+    ELSE
+       DISPLAY "CUSTLOAD: " WS-LOADED-COUNT " customer record(s) loaded, "
+               WS-REJECTED-COUNT " rejected."
+    END-IF
+    STOP RUN.
+
+PROCESS-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE 'Y' TO WS-RECORD-VALID
+    PERFORM VALIDATE-CUSTOMER-FIELDS
+
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+
+       *> RP-EBCDIC-MODE = 'Y' treats CUST-NAME as EBCDIC text needing
+       *> translation to ASCII before it goes anywhere near the SQL
+       *> output; with the flag off CONVERT-EBCDIC-TO-ASCII is a no-op
+       *> and WS-CUST-NAME-OUT ends up identical to CUST-NAME.
+       MOVE CUST-NAME TO WS-EBCDIC-TEXT
+       PERFORM CONVERT-EBCDIC-TO-ASCII
+       MOVE WS-EBCDIC-TEXT TO WS-CUST-NAME-OUT
+
+       *> Native COMP-3 -> DISPLAY MOVE unpacks the packed decimal and
+       *> applies the sign nibble; no manual byte manipulation needed.
+       MOVE BALANCE TO WS-BALANCE-DISPLAY
+       MOVE WS-BALANCE-DISPLAY TO WS-BALANCE-EDIT
+       ADD WS-BALANCE-DISPLAY TO WS-BALANCE-TOTAL
+
+       *> A restart run still reads every record, so the reconciliation
+       *> totals above stay right for the whole file, but only re-emits
+       *> SQL for records the prior run had not already committed.
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          IF RP-DELTA-MODE = 'Y'
+             *> Insert-new/update-changed/leave-unchanged against the
+             *> prior run's snapshot, keyed by CUST-ID. Combining
+             *> RESTART=Y with DELTA=Y in the same run is not supported -
+             *> a restart reopens the snapshot file OUTPUT and only
+             *> records past WS-SKIP-COUNT get a fresh snapshot line, so
+             *> the pre-restart portion of the file would drop out of
+             *> the next delta comparison.
+             PERFORM FIND-SNAPSHOT-ENTRY
+             IF WS-SNAP-FOUND = 'N'
+                PERFORM EMIT-CUSTOMER-INSERT
+                ADD 1 TO WS-INSERTED-COUNT
+             ELSE
+                IF FUNCTION TRIM(WS-BALANCE-EDIT) NOT =
+                      FUNCTION TRIM(WS-SNAP-BALANCE-TEXT(WS-SNAP-MATCH-IDX))
+                   OR CONTACT-INFO NOT =
+                      WS-SNAP-CONTACT-INFO(WS-SNAP-MATCH-IDX)
+                   PERFORM EMIT-CUSTOMER-UPDATE
+                   ADD 1 TO WS-UPDATED-COUNT
+                ELSE
+                   ADD 1 TO WS-UNCHANGED-COUNT
+                END-IF
+             END-IF
+             PERFORM WRITE-CUSTOMER-SNAPSHOT-LINE
+          ELSE
+             PERFORM EMIT-CUSTOMER-INSERT
+          END-IF
+
+          IF WS-SKIP-COUNT = 0
+             PERFORM EMIT-CUSTOMER-EXPORT-ROW
+          END-IF
+       END-IF
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+
+    IF WS-RECORD-COUNT > WS-SKIP-COUNT
+       IF FUNCTION MOD(WS-RECORD-COUNT, RP-CHECKPOINT-EVERY) = 0
+          PERFORM WRITE-CHECKPOINT
+       END-IF
+    END-IF.
+
+      *> FLAGS-AREA REDEFINES BALANCE: the second interpretation of
+      *> those bytes is materialized as its own columns rather than
+      *> dropped. PHONE-NUMBER/EMAIL (CONTACT-INFO's children) are
+      *> always loaded as their own split columns; when
+      *> RP-CONTACT-COMPOSITE = 'Y' the raw CONTACT-INFO group is ALSO
+      *> loaded whole into a CONTACT_INFO column, so callers who want
+      *> the original fixed-width layout intact don't have to
+      *> reassemble it from the split fields.
+      *> FLAG-A/FLAG-B are raw bytes from FLAGS-AREA REDEFINES BALANCE
+      *> (a packed-decimal byte reinterpreted as PIC X) - not printable
+      *> text, so they are hex-encoded before ever reaching a SQL
+      *> literal or a JSON string value, the same way WS-RAW-FILLER-1/
+      *> WS-RAW-FILLER-2 are handled in POLYLOAD/BATCHPOL.
+HEX-ENCODE-FLAGS.
+    MOVE FLAG-A TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-FLAG-A-HEX
+    MOVE FLAG-B TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-FLAG-B-HEX.
+
+      *> WS-CUST-NAME-OUT/PHONE-NUMBER/EMAIL/CONTACT-INFO are free text
+      *> off the input extract - an apostrophe in a name like O'BRIEN
+      *> would otherwise terminate the surrounding SQL literal early.
+      *> ESCAPE-FOR-SQL (ESCLIB.cpy) doubles any embedded apostrophe.
+ESCAPE-CUSTOMER-FIELDS-SQL.
+    MOVE FUNCTION TRIM(WS-CUST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CUST-NAME-ESC
+
+    MOVE FUNCTION TRIM(PHONE-NUMBER) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(PHONE-NUMBER)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PHONE-ESC
+
+    MOVE FUNCTION TRIM(EMAIL) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(EMAIL)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-EMAIL-ESC
+
+    MOVE CONTACT-INFO TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(CONTACT-INFO) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CONTACT-INFO-ESC
+    MOVE WS-ESC-OUT-LEN TO WS-CONTACT-INFO-ESC-LEN.
+
+      *> Same fields, escaped for the comma-delimited CSV export row -
+      *> ESCAPE-FOR-CSV substitutes any embedded comma/double-quote so
+      *> the row's column count stays intact.
+ESCAPE-CUSTOMER-FIELDS-CSV.
+    MOVE FUNCTION TRIM(WS-CUST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CUST-NAME-ESC
+
+    MOVE FUNCTION TRIM(PHONE-NUMBER) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(PHONE-NUMBER)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PHONE-ESC
+
+    MOVE FUNCTION TRIM(EMAIL) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(EMAIL)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-EMAIL-ESC
+
+    MOVE CONTACT-INFO TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(CONTACT-INFO) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CONTACT-INFO-ESC
+    MOVE WS-ESC-OUT-LEN TO WS-CONTACT-INFO-ESC-LEN.
+
+      *> Same fields, escaped for the JSON export row - ESCAPE-FOR-JSON
+      *> backslash-escapes any embedded backslash/double-quote so the
+      *> value cannot break out of its surrounding JSON string literal.
+ESCAPE-CUSTOMER-FIELDS-JSON.
+    MOVE FUNCTION TRIM(WS-CUST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CUST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CUST-NAME-ESC
+
+    MOVE FUNCTION TRIM(PHONE-NUMBER) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(PHONE-NUMBER)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PHONE-ESC
+
+    MOVE FUNCTION TRIM(EMAIL) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(EMAIL)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-EMAIL-ESC
+
+    MOVE CONTACT-INFO TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(CONTACT-INFO) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-CONTACT-INFO-ESC
+    MOVE WS-ESC-OUT-LEN TO WS-CONTACT-INFO-ESC-LEN.
+
+EMIT-CUSTOMER-INSERT.
+    PERFORM HEX-ENCODE-FLAGS
+    PERFORM ESCAPE-CUSTOMER-FIELDS-SQL
+    IF RP-CONTACT-COMPOSITE = 'Y'
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "INSERT INTO CUSTOMER "
+              "(CUST_ID, CUST_NAME, BIRTH_DATE, BALANCE, "
+              "PHONE_NUMBER, EMAIL, CONTACT_INFO, FLAG_A, FLAG_B) "
+              "VALUES (" DELIMITED BY SIZE
+              CUST-ID DELIMITED BY SIZE
+              ", '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+              "', " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+              ", '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-CONTACT-INFO-ESC(1:WS-CONTACT-INFO-ESC-LEN) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-FLAG-A-HEX DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-FLAG-B-HEX DELIMITED BY SIZE
+              "');" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+    ELSE
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "INSERT INTO CUSTOMER "
+              "(CUST_ID, CUST_NAME, BIRTH_DATE, BALANCE, "
+              "PHONE_NUMBER, EMAIL, FLAG_A, FLAG_B) "
+              "VALUES (" DELIMITED BY SIZE
+              CUST-ID DELIMITED BY SIZE
+              ", '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+              "', " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+              ", '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-FLAG-A-HEX DELIMITED BY SIZE
+              "', '" DELIMITED BY SIZE
+              WS-FLAG-B-HEX DELIMITED BY SIZE
+              "');" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+    END-IF
+
+    MOVE WS-OUT-LINE TO INSERT-LINE
+    WRITE INSERT-LINE.
+
+      *> Emitted instead of EMIT-CUSTOMER-INSERT when RP-DELTA-MODE='Y'
+      *> and FIND-SNAPSHOT-ENTRY found this CUST-ID with a BALANCE or
+      *> CONTACT-INFO that no longer matches the last run's snapshot.
+      *> Refreshes every loaded column, not just the two that triggered
+      *> the change, since the request wants a full row correction, not
+      *> a partial patch.
+EMIT-CUSTOMER-UPDATE.
+    PERFORM HEX-ENCODE-FLAGS
+    PERFORM ESCAPE-CUSTOMER-FIELDS-SQL
+    IF RP-CONTACT-COMPOSITE = 'Y'
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "UPDATE CUSTOMER SET CUST_NAME = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+              "', BIRTH_DATE = '" DELIMITED BY SIZE
+              WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+              "', BALANCE = " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+              ", PHONE_NUMBER = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+              "', EMAIL = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+              "', CONTACT_INFO = '" DELIMITED BY SIZE
+              WS-CONTACT-INFO-ESC(1:WS-CONTACT-INFO-ESC-LEN) DELIMITED BY SIZE
+              "', FLAG_A = '" DELIMITED BY SIZE
+              WS-FLAG-A-HEX DELIMITED BY SIZE
+              "', FLAG_B = '" DELIMITED BY SIZE
+              WS-FLAG-B-HEX DELIMITED BY SIZE
+              "' WHERE CUST_ID = " DELIMITED BY SIZE
+              CUST-ID DELIMITED BY SIZE
+              ";" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+    ELSE
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "UPDATE CUSTOMER SET CUST_NAME = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+              "', BIRTH_DATE = '" DELIMITED BY SIZE
+              WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+              "', BALANCE = " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+              ", PHONE_NUMBER = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+              "', EMAIL = '" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+              "', FLAG_A = '" DELIMITED BY SIZE
+              WS-FLAG-A-HEX DELIMITED BY SIZE
+              "', FLAG_B = '" DELIMITED BY SIZE
+              WS-FLAG-B-HEX DELIMITED BY SIZE
+              "' WHERE CUST_ID = " DELIMITED BY SIZE
+              CUST-ID DELIMITED BY SIZE
+              ";" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+    END-IF
+
+    MOVE WS-OUT-LINE TO INSERT-LINE
+    WRITE INSERT-LINE.
+
+      *> Loads Output/CUSTOMER_SNAPSHOT.dat (the prior delta run's state)
+      *> into WS-SNAPSHOT-TABLE, then reopens the same file OUTPUT so
+      *> WRITE-CUSTOMER-SNAPSHOT-LINE can lay down this run's state as
+      *> the baseline for the next one - the same open-input-then-
+      *> reopen-output shape CHKPTLIB.cpy already uses for its own
+      *> restart record.
+READ-CUSTOMER-SNAPSHOT.
+    MOVE 0 TO WS-SNAPSHOT-COUNT
+    IF RP-DELTA-MODE = 'Y'
+       OPEN INPUT SNAPSHOT-FILE
+       IF WS-SNAPSHOT-FILE-STATUS = '00'
+          MOVE 'N' TO WS-SNAPSHOT-EOF
+          PERFORM UNTIL WS-SNAPSHOT-EOF = 'Y'
+             READ SNAPSHOT-FILE INTO WS-SNAPSHOT-IN-REC
+                AT END
+                   MOVE 'Y' TO WS-SNAPSHOT-EOF
+                NOT AT END
+                   IF WS-SNAPSHOT-COUNT < 50000
+                      ADD 1 TO WS-SNAPSHOT-COUNT
+                      MOVE WS-SNAPSHOT-IN-CUST-ID
+                           TO WS-SNAP-CUST-ID(WS-SNAPSHOT-COUNT)
+                      MOVE WS-SNAPSHOT-IN-BALANCE-TEXT
+                           TO WS-SNAP-BALANCE-TEXT(WS-SNAPSHOT-COUNT)
+                      MOVE WS-SNAPSHOT-IN-CONTACT-INFO
+                           TO WS-SNAP-CONTACT-INFO(WS-SNAPSHOT-COUNT)
+                   END-IF
+             END-READ
+          END-PERFORM
+          CLOSE SNAPSHOT-FILE
+       END-IF
+       OPEN OUTPUT SNAPSHOT-FILE
+    END-IF.
+
+      *> Linear search - simple and consistent with how the rest of this
+      *> codebase does small in-memory lookups (DDLGEN's column stacks,
+      *> POLICY_BATCH.cfg's file list), not a keyed/indexed lookup.
+FIND-SNAPSHOT-ENTRY.
+    MOVE 'N' TO WS-SNAP-FOUND
+    MOVE 0 TO WS-SNAP-MATCH-IDX
+    PERFORM VARYING WS-SNAP-IDX FROM 1 BY 1
+            UNTIL WS-SNAP-IDX > WS-SNAPSHOT-COUNT
+               OR WS-SNAP-FOUND = 'Y'
+       IF WS-SNAP-CUST-ID(WS-SNAP-IDX) = CUST-ID
+          MOVE 'Y' TO WS-SNAP-FOUND
+          MOVE WS-SNAP-IDX TO WS-SNAP-MATCH-IDX
+       END-IF
+    END-PERFORM.
+
+WRITE-CUSTOMER-SNAPSHOT-LINE.
+    MOVE SPACES TO WS-SNAPSHOT-BUILD-REC
+    MOVE CUST-ID TO WS-SNAPBLD-CUST-ID
+    MOVE WS-BALANCE-EDIT TO WS-SNAPBLD-BALANCE-TEXT
+    MOVE CONTACT-INFO TO WS-SNAPBLD-CONTACT-INFO
+    MOVE WS-SNAPSHOT-BUILD-REC TO SNAPSHOT-OUT-REC
+    WRITE SNAPSHOT-OUT-REC.
+
+      *> CUST-ID and BIRTH-YYYYMMDD are PIC 9(n) DISPLAY - the NUMERIC
+      *> class test catches an upstream extract that left spaces or
+      *> garbage in a field the copybook declares as digits-only.
+      *> BALANCE is COMP-3 packed decimal, not DISPLAY digits, so its
+      *> own sign-nibble corruption is checked separately, below, via
+      *> BALANCE-SIGN-BYTE rather than the NUMERIC class test. Once
+      *> BIRTH-YYYYMMDD
+      *> is confirmed numeric, DATELIB.cpy's VALIDATE-YYYYMMDD also
+      *> checks it is a real calendar date (month 1-12, day valid for
+      *> that month/year) before BIRTH_DATE is trusted for the INSERT.
+VALIDATE-CUSTOMER-FIELDS.
+    IF CUST-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "CUST-ID" TO RJ-FIELD-NAME
+          MOVE CUST-ID TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(9)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF BIRTH-YYYYMMDD NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "BIRTH-YYYYMMDD" TO RJ-FIELD-NAME
+          MOVE BIRTH-YYYYMMDD TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    ELSE
+       MOVE BIRTH-YYYYMMDD TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-DATE-SQL TO WS-BIRTH-DATE-SQL
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          IF WS-RECORD-COUNT > WS-SKIP-COUNT
+             MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+             MOVE "BIRTH-YYYYMMDD" TO RJ-FIELD-NAME
+             MOVE BIRTH-YYYYMMDD TO RJ-FIELD-VALUE
+             MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+             PERFORM WRITE-REJECT-LINE
+          END-IF
+       END-IF
+    END-IF
+
+    COMPUTE WS-BALANCE-SIGN-NUM = FUNCTION ORD(BALANCE-SIGN-BYTE) - 1
+    COMPUTE WS-BALANCE-SIGN-NIBBLE = FUNCTION MOD(WS-BALANCE-SIGN-NUM, 16)
+    IF WS-BALANCE-SIGN-NIBBLE NOT = 12
+       AND WS-BALANCE-SIGN-NIBBLE NOT = 13
+       AND WS-BALANCE-SIGN-NIBBLE NOT = 15
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "BALANCE" TO RJ-FIELD-NAME
+          MOVE WS-BALANCE-SIGN-NIBBLE TO RJ-FIELD-VALUE
+          MOVE "INVALID COMP-3 SIGN NIBBLE (OVERPUNCH/CORRUPT)"
+               TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF.
+
+      *> Always carries the full split-column set plus the composite
+      *> CONTACT-INFO group and both FLAGS-AREA columns, regardless of
+      *> RP-CONTACT-COMPOSITE (which only controls whether CONTACT_INFO
+      *> also rides along on the SQL INSERT) - a side file for partner
+      *> integrations is its own consumer with its own needs, not bound
+      *> by the MySQL column-count decision.
+EMIT-CUSTOMER-EXPORT-ROW.
+    PERFORM HEX-ENCODE-FLAGS
+    PERFORM ESCAPE-CUSTOMER-FIELDS-CSV
+    MOVE SPACES TO WS-EXPORT-CSV-LINE
+    STRING CUST-ID DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-CONTACT-INFO-ESC(1:WS-CONTACT-INFO-ESC-LEN) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-FLAG-A-HEX DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           WS-FLAG-B-HEX DELIMITED BY SIZE
+           INTO WS-EXPORT-CSV-LINE
+    END-STRING
+    PERFORM WRITE-EXPORT-CSV-ROW
+
+    PERFORM ESCAPE-CUSTOMER-FIELDS-JSON
+    MOVE SPACES TO WS-EXPORT-JSON-LINE
+    STRING '{"CUST_ID":' DELIMITED BY SIZE
+           CUST-ID DELIMITED BY SIZE
+           ',"CUST_NAME":"' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CUST-NAME-ESC) DELIMITED BY SIZE
+           '","BIRTH_DATE":"' DELIMITED BY SIZE
+           WS-BIRTH-DATE-SQL DELIMITED BY SIZE
+           '","BALANCE":' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-BALANCE-EDIT) DELIMITED BY SIZE
+           ',"PHONE_NUMBER":"' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PHONE-ESC) DELIMITED BY SIZE
+           '","EMAIL":"' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-EMAIL-ESC) DELIMITED BY SIZE
+           '","CONTACT_INFO":"' DELIMITED BY SIZE
+           WS-CONTACT-INFO-ESC(1:WS-CONTACT-INFO-ESC-LEN) DELIMITED BY SIZE
+           '","FLAG_A":"' DELIMITED BY SIZE
+           WS-FLAG-A-HEX DELIMITED BY SIZE
+           '","FLAG_B":"' DELIMITED BY SIZE
+           WS-FLAG-B-HEX DELIMITED BY SIZE
+           '"}' DELIMITED BY SIZE
+           INTO WS-EXPORT-JSON-LINE
+    END-STRING
+    PERFORM WRITE-EXPORT-JSON-ROW.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "CHKPTLIB.cpy".
+COPY "REJECTLIB.cpy".
+COPY "DATELIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EBCDICLIB.cpy".
+COPY "EXPORTLIB.cpy".
+COPY "HEXLIB.cpy".
+COPY "ESCLIB.cpy".
