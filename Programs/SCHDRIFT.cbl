@@ -0,0 +1,495 @@
+      *> SCHDRIFT - compares a copybook's current top-level 01 record
+      *> layout against the columns DDLGEN last generated for the MySQL
+      *> table it loads into, and reports what changed: a field added,
+      *> removed, or resized/retyped (a PICTURE clause widened, or a new
+      *> REDEFINES like ORDER-RECORD's ALT-GROUP splitting CUST-ID into
+      *> CUST-PREFIX/CUST-SUFFIX) since the last time the schema was
+      *> captured. There is no live MySQL connection anywhere in this
+      *> codebase - every "load" is already just textual INSERT
+      *> generation - so "the existing MySQL table" is stood in for by
+      *> Output/<table>_SCHEMA_SNAPSHOT.txt, this program's own record
+      *> of the column list it captured on its previous run, the same
+      *> way CUSTLOAD's RP-DELTA-MODE stands in for "the existing
+      *> CUSTOMER rows" with Output/CUSTOMER_SNAPSHOT.dat rather than a
+      *> real query. The first run against a table has no snapshot to
+      *> compare against, so it just captures the baseline.
+      *>
+      *> Column scanning reuses the same TOKWS.cpy/TOKENIZE.cpy (line
+      *> tokenizer) and PICWS.cpy/PARSEPIC.cpy (PICTURE-to-SQL-type
+      *> translator) DDLGEN already uses, including RP-NAMING-STRATEGY,
+      *> so the column names being diffed are the ones DDLGEN's generic
+      *> F/P flattening would produce for a copybook with no hand-written
+      *> load - this program does not call DDLGEN (this codebase has no
+      *> CALL anywhere), it independently walks the same copybook the
+      *> same way, which is how every pair of related programs in this
+      *> repo (e.g. POLYLOAD/BATCHPOL) already share a scanning approach
+      *> without sharing a call path. Where a loader hand-builds its own
+      *> column names for a nested group instead of taking DDLGEN's
+      *> generic name (e.g. ORDER-RECORD's ALT-GROUP/PAY-DETAILS,
+      *> POLICY's HEADER/HOLDER/HOLDER-NAME/DETAILS), SCHDRIFT's diff is
+      *> against DDLGEN's generic name, not the loader's - flagging a
+      *> "renamed" column there is a false positive against the actual
+      *> load and should be read as "differs from what DDLGEN would
+      *> generate today," not "differs from what CUSTLOAD/POLYLOAD/etc.
+      *> actually loads." OCCURS/child-table columns are out of scope,
+      *> matching the request's own examples (CUST-NAME, ALT-GROUP's
+      *> CUST-PREFIX/CUST-SUFFIX), which are all top-level fields, not
+      *> repeating groups.
+      *>
+      *> Command line: <copybook-path> <table-name> [,NAMING=F|P]
+      *> Limitation: expects one data description entry per physical
+      *> line, same as DDLGEN.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SCHDRIFT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COPYBOOK-FILE ASSIGN TO DYNAMIC WS-INPUT-COPYBOOK
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT SNAPSHOT-FILE ASSIGN TO DYNAMIC WS-SNAPSHOT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
+    SELECT DRIFT-FILE ASSIGN TO DYNAMIC WS-DRIFT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  COPYBOOK-FILE.
+01  COPYBOOK-LINE                 PIC X(200).
+
+FD  SNAPSHOT-FILE.
+01  SNAPSHOT-LINE                 PIC X(120).
+
+FD  DRIFT-FILE.
+01  DRIFT-LINE                    PIC X(200).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "TOKWS.cpy".
+COPY "PICWS.cpy".
+
+01  WS-INPUT-COPYBOOK             PIC X(80).
+01  WS-TABLE-NAME                 PIC X(30).
+01  WS-NAMING-ARG                 PIC X(20).
+01  WS-SNAPSHOT-FILE-NAME         PIC X(80).
+01  WS-SNAPSHOT-FILE-STATUS       PIC XX VALUE SPACES.
+01  WS-DRIFT-FILE-NAME            PIC X(80).
+01  WS-COPY-EOF                   PIC X VALUE 'N'.
+01  WS-SNAPSHOT-EOF               PIC X VALUE 'N'.
+01  WS-DRIFT-FOUND                PIC X VALUE 'N'.
+
+01  WS-STACK-TOP                  PIC 9(2) VALUE 0.
+01  WS-STACK-AREA.
+    05  WS-STACK-ENTRY OCCURS 15 TIMES.
+        10  WS-STACK-LEVEL        PIC 9(2).
+        10  WS-STACK-NAME         PIC X(30).
+        10  WS-STACK-OCCURS-FLAG  PIC X(1).
+        10  WS-STACK-SKIP-FLAG    PIC X(1).
+
+01  WS-LEVEL-NUM                  PIC 9(2).
+01  WS-ITEM-NAME                  PIC X(30).
+01  WS-HAS-PIC                    PIC X(1).
+01  WS-THIS-HAS-OCCURS            PIC X(1).
+01  WS-THIS-HAS-REDEFINES         PIC X(1).
+01  WS-IN-OCCURS                  PIC X(1).
+01  WS-IN-SKIP                    PIC X(1).
+01  WS-SCAN-IDX                   PIC 9(2).
+01  WS-NM-IDX                     PIC 9(2).
+
+01  WS-COLNAME-BUILD              PIC X(60) VALUE SPACES.
+01  WS-COLNAME-TMP                PIC X(60) VALUE SPACES.
+01  WS-COLNAME                    PIC X(60) VALUE SPACES.
+
+      *> Current columns, freshly scanned from the copybook this run.
+01  WS-CUR-COL-COUNT              PIC 9(3) VALUE 0.
+01  WS-CUR-COLS OCCURS 100 TIMES.
+    05  WS-CUR-COL-NAME           PIC X(60).
+    05  WS-CUR-COL-TYPE           PIC X(40).
+    05  WS-CUR-COL-PIC            PIC X(30).
+
+      *> Prior columns, loaded from last run's snapshot file, if any.
+01  WS-PRIOR-COL-COUNT            PIC 9(3) VALUE 0.
+01  WS-PRIOR-COLS OCCURS 100 TIMES.
+    05  WS-PRIOR-COL-NAME         PIC X(60).
+    05  WS-PRIOR-COL-TYPE         PIC X(40).
+    05  WS-PRIOR-COL-PIC          PIC X(30).
+
+01  WS-CUR-IDX                    PIC 9(3).
+01  WS-PRIOR-IDX                  PIC 9(3).
+01  WS-MATCH-IDX                  PIC 9(3).
+01  WS-FOUND                      PIC X(1).
+
+01  WS-DRIFT-OUT-LINE             PIC X(200) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-ARGUMENTS
+    PERFORM SCAN-COPYBOOK
+    PERFORM READ-SCHEMA-SNAPSHOT
+    PERFORM COMPARE-SCHEMAS
+    PERFORM WRITE-SCHEMA-SNAPSHOT
+    DISPLAY "SCHDRIFT: " WS-CUR-COL-COUNT " column(s) scanned for table "
+            FUNCTION TRIM(WS-TABLE-NAME) ", drift report written to "
+            FUNCTION TRIM(WS-DRIFT-FILE-NAME) "."
+    STOP RUN.
+
+PARSE-ARGUMENTS.
+    ACCEPT WS-TOK-LINE FROM COMMAND-LINE
+    PERFORM TOKENIZE-LINE
+    MOVE WS-TOK-TABLE(1) TO WS-INPUT-COPYBOOK
+    MOVE WS-TOK-TABLE(2) TO WS-TABLE-NAME
+    MOVE WS-TOK-TABLE(3) TO WS-NAMING-ARG
+    IF WS-NAMING-ARG(1:1) = ','
+       MOVE WS-NAMING-ARG(2:19) TO WS-NAMING-ARG
+    END-IF
+    IF FUNCTION TRIM(WS-NAMING-ARG) = 'NAMING=F'
+       MOVE 'F' TO RP-NAMING-STRATEGY
+    END-IF
+    IF FUNCTION TRIM(WS-NAMING-ARG) = 'NAMING=P'
+       MOVE 'P' TO RP-NAMING-STRATEGY
+    END-IF
+    STRING "Output/" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+           "_SCHEMA_SNAPSHOT.txt" DELIMITED BY SIZE
+           INTO WS-SNAPSHOT-FILE-NAME
+    END-STRING
+    STRING "Output/" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+           "_DRIFT.txt" DELIMITED BY SIZE
+           INTO WS-DRIFT-FILE-NAME
+    END-STRING.
+
+COPY "TOKENIZE.cpy".
+COPY "PARSEPIC.cpy".
+
+      *> Same top-level scan DDLGEN uses to build WS-MAIN-COLS, kept
+      *> here as WS-CUR-COLS since the two programs share no CALL path.
+      *> OCCURS groups are tracked only so their children can be
+      *> skipped (WS-IN-OCCURS), never added to WS-CUR-COLS.
+SCAN-COPYBOOK.
+    OPEN INPUT COPYBOOK-FILE
+    PERFORM UNTIL WS-COPY-EOF = 'Y'
+       READ COPYBOOK-FILE
+          AT END
+             MOVE 'Y' TO WS-COPY-EOF
+          NOT AT END
+             MOVE COPYBOOK-LINE TO WS-TOK-LINE
+             PERFORM TOKENIZE-LINE
+             IF WS-TOK-COUNT >= 2
+                IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-TOK-TABLE(1)))
+                   = 0
+                   PERFORM PROCESS-LEVEL-ENTRY
+                END-IF
+             END-IF
+       END-READ
+    END-PERFORM
+    CLOSE COPYBOOK-FILE.
+
+PROCESS-LEVEL-ENTRY.
+    COMPUTE WS-LEVEL-NUM = FUNCTION NUMVAL(WS-TOK-TABLE(1))
+    MOVE WS-TOK-TABLE(2) TO WS-ITEM-NAME
+
+    PERFORM UNTIL WS-STACK-TOP = 0
+                  OR WS-STACK-LEVEL(WS-STACK-TOP) < WS-LEVEL-NUM
+       SUBTRACT 1 FROM WS-STACK-TOP
+    END-PERFORM
+
+    MOVE 'N' TO WS-HAS-PIC
+    MOVE 'N' TO WS-PIC-IS-COMP3
+    MOVE 'N' TO WS-THIS-HAS-OCCURS
+    MOVE 'N' TO WS-THIS-HAS-REDEFINES
+    PERFORM VARYING WS-SCAN-IDX FROM 3 BY 1
+            UNTIL WS-SCAN-IDX > WS-TOK-COUNT
+       EVALUATE WS-TOK-TABLE(WS-SCAN-IDX)
+          WHEN 'PIC'
+          WHEN 'PICTURE'
+             ADD 1 TO WS-SCAN-IDX
+             MOVE WS-TOK-TABLE(WS-SCAN-IDX) TO WS-PIC-STR
+             MOVE 'Y' TO WS-HAS-PIC
+          WHEN 'COMP-3'
+          WHEN 'COMPUTATIONAL-3'
+             MOVE 'Y' TO WS-PIC-IS-COMP3
+          WHEN 'OCCURS'
+             MOVE 'Y' TO WS-THIS-HAS-OCCURS
+          WHEN 'REDEFINES'
+             MOVE 'Y' TO WS-THIS-HAS-REDEFINES
+          WHEN OTHER
+             CONTINUE
+       END-EVALUATE
+    END-PERFORM
+
+    IF WS-HAS-PIC = 'Y'
+       PERFORM DETERMINE-IN-OCCURS
+       PERFORM DETERMINE-IN-SKIP
+       IF WS-ITEM-NAME NOT = 'FILLER' AND WS-IN-OCCURS = 'N'
+                          AND WS-IN-SKIP = 'N'
+          PERFORM BUILD-COLUMN-NAME
+          PERFORM PARSE-PIC-CLAUSE
+          PERFORM ADD-CURRENT-COLUMN
+       END-IF
+    ELSE
+       ADD 1 TO WS-STACK-TOP
+       MOVE WS-LEVEL-NUM TO WS-STACK-LEVEL(WS-STACK-TOP)
+       MOVE WS-ITEM-NAME TO WS-STACK-NAME(WS-STACK-TOP)
+       IF WS-THIS-HAS-OCCURS = 'Y'
+          MOVE 'Y' TO WS-STACK-OCCURS-FLAG(WS-STACK-TOP)
+       ELSE
+          MOVE 'N' TO WS-STACK-OCCURS-FLAG(WS-STACK-TOP)
+       END-IF
+      *> Same BALANCE-SIGN-AREA exclusion DDLGEN makes, and for the same
+      *> reason: an ordinary REDEFINES group's named children are real
+      *> columns (ALT-GROUP/PAY-DETAILS in sample_redefines.cpy), but
+      *> BALANCE-SIGN-AREA's BALANCE-SIGN-BYTE is CUSTLOAD-internal
+      *> corruption-check-only and never reaches the CUSTOMER INSERT,
+      *> unlike its sibling REDEFINES FLAGS-AREA's genuinely-loaded
+      *> FLAG-A/FLAG-B. SCHDRIFT walks the copybook independently of
+      *> DDLGEN (no CALL in this codebase) so it needs its own copy of
+      *> this exclusion to keep tracking the same column set DDLGEN's
+      *> CREATE TABLE actually creates.
+       IF WS-THIS-HAS-REDEFINES = 'Y'
+          AND WS-ITEM-NAME = 'BALANCE-SIGN-AREA'
+          MOVE 'Y' TO WS-STACK-SKIP-FLAG(WS-STACK-TOP)
+       ELSE
+          MOVE 'N' TO WS-STACK-SKIP-FLAG(WS-STACK-TOP)
+       END-IF
+    END-IF.
+
+DETERMINE-IN-OCCURS.
+    MOVE 'N' TO WS-IN-OCCURS
+    PERFORM VARYING WS-NM-IDX FROM 1 BY 1 UNTIL WS-NM-IDX > WS-STACK-TOP
+       IF WS-STACK-OCCURS-FLAG(WS-NM-IDX) = 'Y'
+          MOVE 'Y' TO WS-IN-OCCURS
+       END-IF
+    END-PERFORM.
+
+DETERMINE-IN-SKIP.
+    MOVE 'N' TO WS-IN-SKIP
+    PERFORM VARYING WS-NM-IDX FROM 1 BY 1 UNTIL WS-NM-IDX > WS-STACK-TOP
+       IF WS-STACK-SKIP-FLAG(WS-NM-IDX) = 'Y'
+          MOVE 'Y' TO WS-IN-SKIP
+       END-IF
+    END-PERFORM.
+
+      *> Stack index 1 is always the 01-level record entry itself, not a
+      *> named group the field sits under - excluded from both naming
+      *> strategies so a field declared directly under the 01 level
+      *> doesn't get the record name prepended to its column name.
+BUILD-COLUMN-NAME.
+    MOVE SPACES TO WS-COLNAME-BUILD
+    IF RP-NAMING-STRATEGY = 'F'
+       PERFORM VARYING WS-NM-IDX FROM 1 BY 1
+               UNTIL WS-NM-IDX > WS-STACK-TOP
+          IF WS-STACK-LEVEL(WS-NM-IDX) NOT = 1
+             MOVE SPACES TO WS-COLNAME-TMP
+             STRING FUNCTION TRIM(WS-COLNAME-BUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-STACK-NAME(WS-NM-IDX))
+                       DELIMITED BY SIZE
+                    "_" DELIMITED BY SIZE
+                    INTO WS-COLNAME-TMP
+             END-STRING
+             MOVE WS-COLNAME-TMP TO WS-COLNAME-BUILD
+          END-IF
+       END-PERFORM
+    ELSE
+       IF WS-STACK-TOP > 0 AND WS-STACK-LEVEL(WS-STACK-TOP) NOT = 1
+          MOVE SPACES TO WS-COLNAME-TMP
+          STRING FUNCTION TRIM(WS-STACK-NAME(WS-STACK-TOP))
+                      DELIMITED BY SIZE
+                 "_" DELIMITED BY SIZE
+                 INTO WS-COLNAME-TMP
+          END-STRING
+          MOVE WS-COLNAME-TMP TO WS-COLNAME-BUILD
+       END-IF
+    END-IF
+    MOVE SPACES TO WS-COLNAME-TMP
+    STRING FUNCTION TRIM(WS-COLNAME-BUILD) DELIMITED BY SIZE
+           WS-ITEM-NAME DELIMITED BY SIZE
+           INTO WS-COLNAME-TMP
+    END-STRING
+    MOVE WS-COLNAME-TMP TO WS-COLNAME
+    INSPECT WS-COLNAME REPLACING ALL '-' BY '_'.
+
+ADD-CURRENT-COLUMN.
+    IF WS-CUR-COL-COUNT < 100
+       ADD 1 TO WS-CUR-COL-COUNT
+       MOVE WS-COLNAME TO WS-CUR-COL-NAME(WS-CUR-COL-COUNT)
+       MOVE WS-SQL-TYPE TO WS-CUR-COL-TYPE(WS-CUR-COL-COUNT)
+       MOVE WS-PIC-STR TO WS-CUR-COL-PIC(WS-CUR-COL-COUNT)
+    END-IF.
+
+      *> Loads the previous run's captured column list, if the table
+      *> has ever been scanned before - the stand-in for "the existing
+      *> MySQL table's schema" this codebase's lack of live database
+      *> connectivity requires. One NAME|SQL_TYPE|PICTURE triple per
+      *> line, pipe-delimited the same way RTEXPORT's own row format
+      *> is; the raw PICTURE is kept alongside the derived SQL type so
+      *> a width change that BUILD-SQL-TYPE buckets the same way (e.g.
+      *> PIC 9(2) and PIC 9(3) both mapping to INT) still shows up as
+      *> drift.
+READ-SCHEMA-SNAPSHOT.
+    MOVE 0 TO WS-PRIOR-COL-COUNT
+    OPEN INPUT SNAPSHOT-FILE
+    IF WS-SNAPSHOT-FILE-STATUS = '00'
+       MOVE 'N' TO WS-SNAPSHOT-EOF
+       PERFORM UNTIL WS-SNAPSHOT-EOF = 'Y'
+          READ SNAPSHOT-FILE
+             AT END
+                MOVE 'Y' TO WS-SNAPSHOT-EOF
+             NOT AT END
+                IF WS-PRIOR-COL-COUNT < 100
+                   ADD 1 TO WS-PRIOR-COL-COUNT
+                   UNSTRING SNAPSHOT-LINE DELIMITED BY '|'
+                            INTO WS-PRIOR-COL-NAME(WS-PRIOR-COL-COUNT),
+                                 WS-PRIOR-COL-TYPE(WS-PRIOR-COL-COUNT),
+                                 WS-PRIOR-COL-PIC(WS-PRIOR-COL-COUNT)
+                   END-UNSTRING
+                END-IF
+          END-READ
+       END-PERFORM
+       CLOSE SNAPSHOT-FILE
+    END-IF.
+
+      *> Added: in WS-CUR-COLS, not in WS-PRIOR-COLS.
+      *> Removed: in WS-PRIOR-COLS, not in WS-CUR-COLS.
+      *> Resized/retyped: same name in both, WS-SQL-TYPE differs.
+      *> A first-ever run (no prior snapshot) reports every current
+      *> column as the newly captured baseline, not as "added" drift.
+COMPARE-SCHEMAS.
+    OPEN OUTPUT DRIFT-FILE
+    MOVE 'N' TO WS-DRIFT-FOUND
+
+    IF WS-PRIOR-COL-COUNT = 0
+       MOVE SPACES TO DRIFT-LINE
+       STRING "TABLE=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+              " NO PRIOR SNAPSHOT - BASELINE CAPTURED ("
+                   DELIMITED BY SIZE
+              WS-CUR-COL-COUNT DELIMITED BY SIZE
+              " COLUMN(S))" DELIMITED BY SIZE
+              INTO DRIFT-LINE
+       END-STRING
+       WRITE DRIFT-LINE
+    ELSE
+       PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > WS-CUR-COL-COUNT
+          MOVE 'N' TO WS-FOUND
+          MOVE 0 TO WS-MATCH-IDX
+          PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+                  UNTIL WS-PRIOR-IDX > WS-PRIOR-COL-COUNT
+                        OR WS-FOUND = 'Y'
+             IF WS-PRIOR-COL-NAME(WS-PRIOR-IDX) =
+                WS-CUR-COL-NAME(WS-CUR-IDX)
+                MOVE 'Y' TO WS-FOUND
+                MOVE WS-PRIOR-IDX TO WS-MATCH-IDX
+             END-IF
+          END-PERFORM
+          IF WS-FOUND = 'N'
+             MOVE 'Y' TO WS-DRIFT-FOUND
+             MOVE SPACES TO DRIFT-LINE
+             STRING "ADDED   COLUMN=" DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CUR-COL-NAME(WS-CUR-IDX))
+                         DELIMITED BY SIZE
+                    " TYPE=" DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CUR-COL-TYPE(WS-CUR-IDX))
+                         DELIMITED BY SIZE
+                    INTO DRIFT-LINE
+             END-STRING
+             WRITE DRIFT-LINE
+          ELSE
+             IF WS-CUR-COL-TYPE(WS-CUR-IDX) NOT =
+                WS-PRIOR-COL-TYPE(WS-MATCH-IDX)
+                OR WS-CUR-COL-PIC(WS-CUR-IDX) NOT =
+                   WS-PRIOR-COL-PIC(WS-MATCH-IDX)
+                MOVE 'Y' TO WS-DRIFT-FOUND
+                MOVE SPACES TO DRIFT-LINE
+                STRING "CHANGED COLUMN=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CUR-COL-NAME(WS-CUR-IDX))
+                            DELIMITED BY SIZE
+                       " OLD_PIC=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PRIOR-COL-PIC(WS-MATCH-IDX))
+                            DELIMITED BY SIZE
+                       " OLD_TYPE=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PRIOR-COL-TYPE(WS-MATCH-IDX))
+                            DELIMITED BY SIZE
+                       " NEW_PIC=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CUR-COL-PIC(WS-CUR-IDX))
+                            DELIMITED BY SIZE
+                       " NEW_TYPE=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CUR-COL-TYPE(WS-CUR-IDX))
+                            DELIMITED BY SIZE
+                       INTO DRIFT-LINE
+                END-STRING
+                WRITE DRIFT-LINE
+             END-IF
+          END-IF
+       END-PERFORM
+
+       PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+               UNTIL WS-PRIOR-IDX > WS-PRIOR-COL-COUNT
+          MOVE 'N' TO WS-FOUND
+          PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                  UNTIL WS-CUR-IDX > WS-CUR-COL-COUNT
+                        OR WS-FOUND = 'Y'
+             IF WS-CUR-COL-NAME(WS-CUR-IDX) =
+                WS-PRIOR-COL-NAME(WS-PRIOR-IDX)
+                MOVE 'Y' TO WS-FOUND
+             END-IF
+          END-PERFORM
+          IF WS-FOUND = 'N'
+             MOVE 'Y' TO WS-DRIFT-FOUND
+             MOVE SPACES TO DRIFT-LINE
+             STRING "REMOVED COLUMN=" DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-PRIOR-COL-NAME(WS-PRIOR-IDX))
+                         DELIMITED BY SIZE
+                    " TYPE=" DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-PRIOR-COL-TYPE(WS-PRIOR-IDX))
+                         DELIMITED BY SIZE
+                    INTO DRIFT-LINE
+             END-STRING
+             WRITE DRIFT-LINE
+          END-IF
+       END-PERFORM
+
+       MOVE SPACES TO DRIFT-LINE
+       IF WS-DRIFT-FOUND = 'Y'
+          STRING "TABLE=" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                 " STATUS=DRIFT" DELIMITED BY SIZE
+                 INTO DRIFT-LINE
+          END-STRING
+       ELSE
+          STRING "TABLE=" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                 " STATUS=NONE" DELIMITED BY SIZE
+                 INTO DRIFT-LINE
+          END-STRING
+       END-IF
+       WRITE DRIFT-LINE
+    END-IF
+
+    CLOSE DRIFT-FILE.
+
+      *> Overwrites the snapshot with this run's column list, so the
+      *> next SCHDRIFT run against this table compares against today's
+      *> schema - the same "this run's state becomes next run's
+      *> baseline" shape CUSTLOAD's WRITE-CUSTOMER-SNAPSHOT-LINE uses.
+WRITE-SCHEMA-SNAPSHOT.
+    OPEN OUTPUT SNAPSHOT-FILE
+    PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+            UNTIL WS-CUR-IDX > WS-CUR-COL-COUNT
+       MOVE SPACES TO SNAPSHOT-LINE
+       STRING FUNCTION TRIM(WS-CUR-COL-NAME(WS-CUR-IDX))
+                   DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUR-COL-TYPE(WS-CUR-IDX))
+                   DELIMITED BY SIZE
+              "|" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CUR-COL-PIC(WS-CUR-IDX))
+                   DELIMITED BY SIZE
+              INTO SNAPSHOT-LINE
+       END-STRING
+       WRITE SNAPSHOT-LINE
+    END-PERFORM
+    CLOSE SNAPSHOT-FILE.
