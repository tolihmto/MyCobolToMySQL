@@ -0,0 +1,299 @@
+      *> BROWSE - interactive maintenance screen over the fixed-width
+      *> ORDER-RECORD/CUSTOMER-RECORD/INVOICE extracts this system
+      *> loads into MySQL, so support staff can look up "what did this
+      *> order's payment info look like" without writing SQL. There is
+      *> no live MySQL connectivity anywhere in this codebase (every
+      *> "load" is already just textual INSERT generation), so this
+      *> browses the same fixed-width files the converters themselves
+      *> read, loaded into memory tables the way CUSTLOAD's own
+      *> RP-DELTA-MODE snapshot table already is.
+      *>
+      *> ORDER-RECORD rows are joined to CUSTOMER-RECORD by CUST-ID (the
+      *> only key the two copybooks share) and shown with PAY-TYPE and
+      *> its PAY-CARD REDEFINES side by side, per the request. INVOICE
+      *> has no CUST-ID or ORDER-ID of its own anywhere in its copybook
+      *> (sample_occurs_depends.cpy keys it only by INV-ID) - there is
+      *> no join this program could perform without inventing a field
+      *> the mainframe copybook does not carry, so INVOICE is browsed
+      *> on its own, by INV-ID, alongside the ORDER/CUSTOMER view rather
+      *> than merged into it. CUSTOMER-RECORD's BIRTH-YYYYMMDD is the
+      *> only date field across all three record layouts, so the
+      *> requested "date range" filter is applied to it; ORDER-RECORD
+      *> and INVOICE carry no date of their own to filter by.
+      *>
+      *> Uses SCREEN SECTION for the search form and results display -
+      *> this sandbox's runtime is not configured to support SCREEN
+      *> SECTION, so this program compiles but cannot be executed here.
+      *> That is a limitation of the sandbox, not a reason to drop the
+      *> feature to a plain DISPLAY/ACCEPT line prompt: an interactive
+      *> maintenance screen is exactly what a real shop would build for
+      *> this, the same way this repo already keeps ORGANIZATION INDEXED
+      *> designs even where the sandbox can't run them.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BROWSE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ORDER-FILE ASSIGN TO DYNAMIC WS-ORDER-FILE-NAME
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT CUSTOMER-FILE ASSIGN TO DYNAMIC WS-CUSTOMER-FILE-NAME
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INVOICE-FILE ASSIGN TO DYNAMIC WS-INVOICE-FILE-NAME
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ORDER-FILE.
+    COPY "sample_redefines.cpy".
+
+FD  CUSTOMER-FILE.
+    COPY "sample.cpy".
+
+FD  INVOICE-FILE.
+    COPY "sample_occurs_depends.cpy".
+
+WORKING-STORAGE SECTION.
+01  WS-ORDER-FILE-NAME            PIC X(80) VALUE "Data/ORDER.DAT".
+01  WS-CUSTOMER-FILE-NAME         PIC X(80) VALUE "Data/CUSTOMER.DAT".
+01  WS-INVOICE-FILE-NAME          PIC X(80) VALUE "Data/INVOICE.DAT".
+01  WS-EOF                        PIC X VALUE 'N'.
+
+      *> In-memory tables loaded once at startup, same shape as
+      *> CUSTLOAD's own WS-SNAPSHOT-TABLE - a bounded OCCURS array is
+      *> this repo's established way to hold a whole extract for
+      *> repeated in-run lookup.
+01  WS-ORDER-COUNT                PIC 9(5) VALUE 0.
+01  WS-ORDER-TABLE.
+    05  WS-ORDER-ENTRY OCCURS 5000 TIMES.
+        10  WS-ORD-ORDER-ID       PIC 9(8).
+        10  WS-ORD-CUST-ID        PIC 9(6).
+        10  WS-ORD-CUST-PREFIX    PIC 9(2).
+        10  WS-ORD-CUST-SUFFIX    PIC 9(4).
+        10  WS-ORD-PAY-TYPE       PIC X(1).
+        10  WS-ORD-PAY-CARD       PIC X(1).
+
+01  WS-CUSTOMER-COUNT             PIC 9(5) VALUE 0.
+01  WS-CUSTOMER-TABLE.
+    05  WS-CUST-ENTRY OCCURS 5000 TIMES.
+        10  WS-CU-CUST-ID         PIC 9(9).
+        10  WS-CU-CUST-NAME       PIC X(20).
+        10  WS-CU-BIRTH-YYYYMMDD  PIC 9(8).
+
+01  WS-INVOICE-COUNT              PIC 9(5) VALUE 0.
+01  WS-INVOICE-TABLE.
+    05  WS-INV-ENTRY OCCURS 5000 TIMES.
+        10  WS-INV-INV-ID         PIC 9(8).
+        10  WS-INV-ITEM-COUNT     PIC 9(2).
+
+01  WS-TBL-IDX                    PIC 9(5).
+01  WS-MATCH-COUNT                PIC 9(5).
+01  WS-CUST-MATCH-IDX             PIC 9(5).
+01  WS-CUST-FOUND                 PIC X(1).
+
+      *> SEARCH-SCREEN fields, ACCEPTed as a group so the operator can
+      *> tab between them and leave any filter blank to mean "any".
+01  WS-SEARCH-ORDER-ID            PIC 9(8).
+01  WS-SEARCH-CUST-ID             PIC 9(6).
+01  WS-SEARCH-DATE-FROM           PIC 9(8).
+01  WS-SEARCH-DATE-TO             PIC 9(8).
+01  WS-SEARCH-DONE                PIC X(1) VALUE 'N'.
+01  WS-SEARCH-CMD                 PIC X(1).
+
+01  WS-RESULT-LINE                PIC X(100).
+01  WS-RESULT-ORDER-ID-EDIT       PIC Z(7)9.
+01  WS-RESULT-CUST-ID-EDIT        PIC Z(5)9.
+01  WS-RESULT-BIRTH-EDIT          PIC Z(7)9.
+
+SCREEN SECTION.
+01  SEARCH-SCREEN.
+    05  BLANK SCREEN.
+    05  LINE 1 COL 1  VALUE "ORDER / CUSTOMER / INVOICE MAINTENANCE BROWSE".
+    05  LINE 3 COL 1  VALUE "ORDER-ID (blank=any):".
+    05  LINE 3 COL 25 PIC 9(8) USING WS-SEARCH-ORDER-ID.
+    05  LINE 4 COL 1  VALUE "CUST-ID  (blank=any):".
+    05  LINE 4 COL 25 PIC 9(6) USING WS-SEARCH-CUST-ID.
+    05  LINE 5 COL 1  VALUE "BIRTH DATE FROM (YYYYMMDD, blank=any):".
+    05  LINE 5 COL 42 PIC 9(8) USING WS-SEARCH-DATE-FROM.
+    05  LINE 6 COL 1  VALUE "BIRTH DATE TO   (YYYYMMDD, blank=any):".
+    05  LINE 6 COL 42 PIC 9(8) USING WS-SEARCH-DATE-TO.
+    05  LINE 8 COL 1  VALUE "ENTER TO SEARCH, Q TO QUIT:".
+    05  LINE 8 COL 30 PIC X(1) USING WS-SEARCH-CMD.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM LOAD-ORDER-TABLE
+    PERFORM LOAD-CUSTOMER-TABLE
+    PERFORM LOAD-INVOICE-TABLE
+
+    PERFORM UNTIL WS-SEARCH-DONE = 'Y'
+       MOVE 0 TO WS-SEARCH-ORDER-ID
+       MOVE 0 TO WS-SEARCH-CUST-ID
+       MOVE 0 TO WS-SEARCH-DATE-FROM
+       MOVE 0 TO WS-SEARCH-DATE-TO
+       MOVE SPACE TO WS-SEARCH-CMD
+       DISPLAY SEARCH-SCREEN
+       ACCEPT SEARCH-SCREEN
+       IF FUNCTION UPPER-CASE(WS-SEARCH-CMD) = 'Q'
+          MOVE 'Y' TO WS-SEARCH-DONE
+       ELSE
+          PERFORM SEARCH-AND-DISPLAY-RESULTS
+       END-IF
+    END-PERFORM
+
+    DISPLAY "BROWSE: session ended."
+    STOP RUN.
+
+LOAD-ORDER-TABLE.
+    MOVE 0 TO WS-ORDER-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT ORDER-FILE
+    PERFORM UNTIL WS-EOF = 'Y'
+       READ ORDER-FILE
+          AT END
+             MOVE 'Y' TO WS-EOF
+          NOT AT END
+             IF WS-ORDER-COUNT < 5000
+                ADD 1 TO WS-ORDER-COUNT
+                MOVE ORDER-ID TO WS-ORD-ORDER-ID(WS-ORDER-COUNT)
+                MOVE CUST-ID IN ORDER-RECORD
+                     TO WS-ORD-CUST-ID(WS-ORDER-COUNT)
+                MOVE CUST-PREFIX TO WS-ORD-CUST-PREFIX(WS-ORDER-COUNT)
+                MOVE CUST-SUFFIX TO WS-ORD-CUST-SUFFIX(WS-ORDER-COUNT)
+                MOVE PAY-TYPE TO WS-ORD-PAY-TYPE(WS-ORDER-COUNT)
+                MOVE PAY-CARD TO WS-ORD-PAY-CARD(WS-ORDER-COUNT)
+             END-IF
+       END-READ
+    END-PERFORM
+    CLOSE ORDER-FILE.
+
+LOAD-CUSTOMER-TABLE.
+    MOVE 0 TO WS-CUSTOMER-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT CUSTOMER-FILE
+    PERFORM UNTIL WS-EOF = 'Y'
+       READ CUSTOMER-FILE
+          AT END
+             MOVE 'Y' TO WS-EOF
+          NOT AT END
+             IF WS-CUSTOMER-COUNT < 5000
+                ADD 1 TO WS-CUSTOMER-COUNT
+                MOVE CUST-ID IN CUSTOMER-RECORD
+                     TO WS-CU-CUST-ID(WS-CUSTOMER-COUNT)
+                MOVE CUST-NAME TO WS-CU-CUST-NAME(WS-CUSTOMER-COUNT)
+                MOVE BIRTH-YYYYMMDD
+                     TO WS-CU-BIRTH-YYYYMMDD(WS-CUSTOMER-COUNT)
+             END-IF
+       END-READ
+    END-PERFORM
+    CLOSE CUSTOMER-FILE.
+
+LOAD-INVOICE-TABLE.
+    MOVE 0 TO WS-INVOICE-COUNT
+    MOVE 'N' TO WS-EOF
+    OPEN INPUT INVOICE-FILE
+    PERFORM UNTIL WS-EOF = 'Y'
+       READ INVOICE-FILE
+          AT END
+             MOVE 'Y' TO WS-EOF
+          NOT AT END
+             IF WS-INVOICE-COUNT < 5000
+                ADD 1 TO WS-INVOICE-COUNT
+                MOVE INV-ID TO WS-INV-INV-ID(WS-INVOICE-COUNT)
+                MOVE ITEM-COUNT TO WS-INV-ITEM-COUNT(WS-INVOICE-COUNT)
+             END-IF
+       END-READ
+    END-PERFORM
+    CLOSE INVOICE-FILE.
+
+      *> ORDER/CUSTOMER rows first (joined by CUST-ID, PAY-TYPE and
+      *> PAY-CARD shown side by side), then the standalone INVOICE list
+      *> - see the header comment for why INVOICE cannot be joined in.
+      *> A blank filter field (zero) matches every row for that field;
+      *> a date range with both ends zero likewise matches every row.
+SEARCH-AND-DISPLAY-RESULTS.
+    MOVE 0 TO WS-MATCH-COUNT
+    DISPLAY " "
+    DISPLAY "ORDER-ID  CUST-ID  PREFIX SUFFIX PAY-TYPE PAY-CARD "
+            "CUST-NAME            BIRTH-DATE"
+    PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+            UNTIL WS-TBL-IDX > WS-ORDER-COUNT
+       IF (WS-SEARCH-ORDER-ID = 0 OR
+           WS-SEARCH-ORDER-ID = WS-ORD-ORDER-ID(WS-TBL-IDX))
+          AND (WS-SEARCH-CUST-ID = 0 OR
+               WS-SEARCH-CUST-ID = WS-ORD-CUST-ID(WS-TBL-IDX))
+          PERFORM FIND-CUSTOMER-FOR-ORDER
+          IF WS-CUST-FOUND = 'Y'
+             IF (WS-SEARCH-DATE-FROM = 0 OR
+                 WS-CU-BIRTH-YYYYMMDD(WS-CUST-MATCH-IDX)
+                    >= WS-SEARCH-DATE-FROM)
+                AND (WS-SEARCH-DATE-TO = 0 OR
+                     WS-CU-BIRTH-YYYYMMDD(WS-CUST-MATCH-IDX)
+                        <= WS-SEARCH-DATE-TO)
+                PERFORM DISPLAY-ORDER-RESULT-LINE
+                ADD 1 TO WS-MATCH-COUNT
+             END-IF
+          ELSE
+             IF WS-SEARCH-DATE-FROM = 0 AND WS-SEARCH-DATE-TO = 0
+                PERFORM DISPLAY-ORDER-RESULT-LINE
+                ADD 1 TO WS-MATCH-COUNT
+             END-IF
+          END-IF
+       END-IF
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY WS-MATCH-COUNT " order row(s) matched."
+
+    IF WS-SEARCH-ORDER-ID = 0 AND WS-SEARCH-CUST-ID = 0
+       DISPLAY " "
+       DISPLAY "INV-ID    ITEM-COUNT"
+       PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-INVOICE-COUNT
+          DISPLAY WS-INV-INV-ID(WS-TBL-IDX) "  "
+                  WS-INV-ITEM-COUNT(WS-TBL-IDX)
+       END-PERFORM
+    END-IF
+
+    DISPLAY " "
+    DISPLAY "PRESS ENTER TO CONTINUE..."
+    ACCEPT WS-RESULT-LINE.
+
+FIND-CUSTOMER-FOR-ORDER.
+    MOVE 'N' TO WS-CUST-FOUND
+    MOVE 0 TO WS-CUST-MATCH-IDX
+    PERFORM VARYING WS-CUST-MATCH-IDX FROM 1 BY 1
+            UNTIL WS-CUST-MATCH-IDX > WS-CUSTOMER-COUNT
+                  OR WS-CUST-FOUND = 'Y'
+       IF WS-CU-CUST-ID(WS-CUST-MATCH-IDX) =
+          WS-ORD-CUST-ID(WS-TBL-IDX)
+          MOVE 'Y' TO WS-CUST-FOUND
+       END-IF
+    END-PERFORM
+    IF WS-CUST-FOUND = 'N'
+       MOVE 0 TO WS-CUST-MATCH-IDX
+    END-IF.
+
+DISPLAY-ORDER-RESULT-LINE.
+    MOVE WS-ORD-ORDER-ID(WS-TBL-IDX) TO WS-RESULT-ORDER-ID-EDIT
+    MOVE WS-ORD-CUST-ID(WS-TBL-IDX) TO WS-RESULT-CUST-ID-EDIT
+    IF WS-CUST-FOUND = 'Y'
+       MOVE WS-CU-BIRTH-YYYYMMDD(WS-CUST-MATCH-IDX)
+            TO WS-RESULT-BIRTH-EDIT
+       DISPLAY WS-RESULT-ORDER-ID-EDIT "  "
+               WS-RESULT-CUST-ID-EDIT "  "
+               WS-ORD-CUST-PREFIX(WS-TBL-IDX) "     "
+               WS-ORD-CUST-SUFFIX(WS-TBL-IDX) "   "
+               WS-ORD-PAY-TYPE(WS-TBL-IDX) "        "
+               WS-ORD-PAY-CARD(WS-TBL-IDX) "        "
+               WS-CU-CUST-NAME(WS-CUST-MATCH-IDX) "  "
+               WS-RESULT-BIRTH-EDIT
+    ELSE
+       DISPLAY WS-RESULT-ORDER-ID-EDIT "  "
+               WS-RESULT-CUST-ID-EDIT "  "
+               WS-ORD-CUST-PREFIX(WS-TBL-IDX) "     "
+               WS-ORD-CUST-SUFFIX(WS-TBL-IDX) "   "
+               WS-ORD-PAY-TYPE(WS-TBL-IDX) "        "
+               WS-ORD-PAY-CARD(WS-TBL-IDX) "        "
+               "(NO MATCHING CUSTOMER RECORD)"
+    END-IF.
