@@ -0,0 +1,564 @@
+      *> BATCHPOL - nightly batch driver for POLYLOAD's POLICY-record
+      *> conversion. Companies extract POLICY separately every night, so
+      *> instead of one manual invocation per company, this reads a
+      *> config file listing every POLICY input file for the run (one
+      *> path per line, see Config/POLICY_BATCH.cfg) and loads them all
+      *> into the same Output/POLICY_INSERTS.sql, tagging every row with
+      *> its source file name alongside the copybook's own COMPANY-CODE
+      *> so downstream queries can tell the companies' rows apart.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHPOL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-LIST-FILE ASSIGN TO DYNAMIC WS-BATCH-LIST-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT POLICY-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INSERT-FILE ASSIGN TO DYNAMIC WS-INSERT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BATCH-LIST-FILE.
+01  BATCH-LIST-LINE             PIC X(80).
+
+FD  POLICY-FILE.
+    COPY "sample_nested_fillers.cpy".
+01  POLICY-RAW-VIEW REDEFINES POLICY PIC X(65).
+
+FD  INSERT-FILE.
+01  INSERT-LINE                 PIC X(400).
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                PIC X(200).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPT.cpy".
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC               PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC              PIC X(250).
+
+FD  CSV-FILE.
+01  CSV-OUT-REC                  PIC X(400).
+
+FD  JSON-FILE.
+01  JSON-OUT-REC                 PIC X(400).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-BATCH-LIST-NAME           PIC X(80)
+                                  VALUE "Config/POLICY_BATCH.cfg".
+01  WS-INPUT-FILE                PIC X(80) VALUE SPACES.
+01  WS-INSERT-FILE-NAME          PIC X(80)
+                                  VALUE "Output/POLICY_INSERTS.sql".
+01  WS-CSV-FILE-NAME             PIC X(80)
+                                  VALUE "Output/POLICY_BATCH_EXPORT.csv".
+01  WS-JSON-FILE-NAME            PIC X(80)
+                                  VALUE "Output/POLICY_BATCH_EXPORT.json".
+01  WS-SOURCE-FILE               PIC X(80) VALUE SPACES.
+01  WS-BATCH-EOF                 PIC X VALUE 'N'.
+01  WS-FILE-EOF                  PIC X VALUE 'N'.
+01  WS-FILE-IDX                  PIC 9(5) VALUE 0.
+01  WS-RECORD-COUNT              PIC 9(9) VALUE 0.
+01  WS-TOTAL-RECORD-COUNT        PIC 9(9) VALUE 0.
+01  WS-OUT-LINE                  PIC X(400) VALUE SPACES.
+01  WS-LOADED-COUNT              PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+01  WS-START-DATE-SQL            PIC X(10).
+01  WS-END-DATE-SQL              PIC X(10).
+
+COPY "RECONWS.cpy".
+COPY "CHKPTWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "DATEWS.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EBCDICWS.cpy".
+COPY "EXPORTWS.cpy".
+COPY "HEXWS.cpy".
+COPY "ESCWS.cpy".
+
+      *> COMPANY-CODE/last/first name/SOURCE_FILE escaped before
+      *> reaching a SQL literal, CSV field, or JSON string value - see
+      *> ESCLIB.cpy. Sized with headroom over the source field for the
+      *> worst case of every character needing to double or
+      *> backslash-escape.
+01  WS-COMPANY-CODE-ESC           PIC X(10).
+01  WS-LAST-NAME-ESC              PIC X(45).
+01  WS-FIRST-NAME-ESC             PIC X(35).
+01  WS-SOURCE-FILE-ESC            PIC X(165).
+
+      *> Raw filler bytes, pulled from POLICY-RAW-VIEW by their known
+      *> compile-time offsets within HEADER (bytes 1-2 and byte 6) -
+      *> same convention as POLYLOAD. Unconstrained bytes from a
+      *> diagnostic raw view, so WS-RAW-FILLER-n-HEX (hex-encoded) is
+      *> what actually reaches SQL/CSV/JSON output, never the raw byte.
+01  WS-RAW-FILLER-1              PIC X(2).
+01  WS-RAW-FILLER-2              PIC X(1).
+01  WS-RAW-FILLER-1-HEX          PIC X(4).
+01  WS-RAW-FILLER-2-HEX          PIC X(2).
+
+01  WS-LAST-NAME-OUT             PIC X(20).
+01  WS-FIRST-NAME-OUT            PIC X(15).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+    MOVE "Output/POLICY_BATCH_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/POLICY_BATCH_CKPT.dat" TO WS-CHECKPOINT-FILE-NAME
+    MOVE "POLICY-BATCH" TO WS-CKPT-COPYBOOK-NAME
+      *> WS-SKIP-COUNT here is the number of files the last run fully
+      *> completed, not a record number - a failed nightly batch resumes
+      *> at the next un-loaded company's file, not mid-file.
+    MOVE "Output/POLICY_BATCH_REJECTS.txt" TO WS-REJECT-FILE-NAME
+    PERFORM READ-LAST-CHECKPOINT
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "POLICY-BATCH" TO CRL-COPYBOOK-NAME
+    MOVE WS-BATCH-LIST-NAME TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    IF RP-FILLER-MODE = 'K'
+       MOVE "COMPANY_CODE,HOLDER_ID,LAST_NAME,FIRST_NAME,START_DATE,END_DATE,RAW_FILLER_1,RAW_FILLER_2,SOURCE_FILE"
+           TO WS-EXPORT-CSV-HEADER
+    ELSE
+       MOVE "COMPANY_CODE,HOLDER_ID,LAST_NAME,FIRST_NAME,START_DATE,END_DATE,SOURCE_FILE"
+           TO WS-EXPORT-CSV-HEADER
+    END-IF
+
+      *> A restart resumes at the next un-loaded company file, not
+      *> mid-file, so WS-SKIP-COUNT > 0 here means "some companies were
+      *> already loaded by a prior run" - the export files are refreshed
+      *> in full only on a clean run, same reconciliation every other
+      *> loader makes for restart vs. JSON's array structure.
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND INSERT-FILE
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT INSERT-FILE
+        OPEN OUTPUT REJECT-FILE
+        PERFORM OPEN-EXPORT-FILES
+    END-IF
+
+    OPEN INPUT BATCH-LIST-FILE
+    PERFORM UNTIL WS-BATCH-EOF = 'Y'
+        READ BATCH-LIST-FILE
+            AT END
+                MOVE 'Y' TO WS-BATCH-EOF
+            NOT AT END
+                IF FUNCTION TRIM(BATCH-LIST-LINE) NOT = SPACES
+                   ADD 1 TO WS-FILE-IDX
+                   IF WS-FILE-IDX > WS-SKIP-COUNT
+                      PERFORM LOAD-ONE-POLICY-FILE
+                      MOVE WS-FILE-IDX TO WS-RECORD-COUNT
+                      PERFORM WRITE-CHECKPOINT
+                   END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BATCH-LIST-FILE
+    CLOSE INSERT-FILE
+    CLOSE REJECT-FILE
+    IF WS-SKIP-COUNT = 0
+        PERFORM CLOSE-EXPORT-FILES
+    END-IF
+
+    MOVE "POLICY" TO REC-COPYBOOK-NAME
+    MOVE WS-TOTAL-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "N/A" TO REC-CONTROL-FIELD
+    MOVE 0 TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-TOTAL-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    DISPLAY "BATCHPOL: " WS-FILE-IDX " file(s), "
+            WS-LOADED-COUNT " policy record(s) loaded, "
+            WS-REJECTED-COUNT " rejected."
+    STOP RUN.
+
+LOAD-ONE-POLICY-FILE.
+    MOVE FUNCTION TRIM(BATCH-LIST-LINE) TO WS-INPUT-FILE
+    MOVE WS-INPUT-FILE TO WS-SOURCE-FILE
+    MOVE 'N' TO WS-FILE-EOF
+    OPEN INPUT POLICY-FILE
+    PERFORM UNTIL WS-FILE-EOF = 'Y'
+        READ POLICY-FILE
+            AT END
+                MOVE 'Y' TO WS-FILE-EOF
+            NOT AT END
+                PERFORM PROCESS-RECORD
+        END-READ
+    END-PERFORM
+    CLOSE POLICY-FILE.
+
+PROCESS-RECORD.
+    ADD 1 TO WS-TOTAL-RECORD-COUNT
+    MOVE POLICY-RAW-VIEW(1:2) TO WS-RAW-FILLER-1
+    MOVE POLICY-RAW-VIEW(6:1) TO WS-RAW-FILLER-2
+    PERFORM ENCODE-RAW-FILLERS
+    MOVE 'Y' TO WS-RECORD-VALID
+    PERFORM VALIDATE-POLICY-FIELDS
+
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+
+       *> RP-EBCDIC-MODE = 'Y' treats HOLDER-NAME's two subfields as
+       *> EBCDIC text needing translation to ASCII before they reach the
+       *> SQL output; with the flag off this is a no-op - same as
+       *> POLYLOAD.
+       MOVE LAST-NAME TO WS-EBCDIC-TEXT
+       PERFORM CONVERT-EBCDIC-TO-ASCII
+       MOVE WS-EBCDIC-TEXT TO WS-LAST-NAME-OUT
+       MOVE FIRST-NAME TO WS-EBCDIC-TEXT
+       PERFORM CONVERT-EBCDIC-TO-ASCII
+       MOVE WS-EBCDIC-TEXT TO WS-FIRST-NAME-OUT
+
+       PERFORM EMIT-POLICY-INSERT
+
+       IF WS-SKIP-COUNT = 0
+          PERFORM EMIT-POLICY-EXPORT-ROW
+       END-IF
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF.
+
+      *> HOLDER-ID, START-DATE, and END-DATE are PIC 9(n) DISPLAY - the
+      *> NUMERIC class test catches an upstream extract that left
+      *> spaces or garbage in a field the copybook declares as
+      *> digits-only, same validation POLYLOAD applies. Once a date
+      *> field is confirmed numeric, DATELIB.cpy also checks it is a
+      *> real calendar date before it is trusted for the INSERT.
+VALIDATE-POLICY-FIELDS.
+    IF HOLDER-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-TOTAL-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "HOLDER-ID" TO RJ-FIELD-NAME
+       MOVE HOLDER-ID TO RJ-FIELD-VALUE
+       MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    END-IF
+
+    IF START-DATE NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-TOTAL-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "START-DATE" TO RJ-FIELD-NAME
+       MOVE START-DATE TO RJ-FIELD-VALUE
+       MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    ELSE
+       MOVE START-DATE TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-DATE-SQL TO WS-START-DATE-SQL
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          MOVE WS-TOTAL-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "START-DATE" TO RJ-FIELD-NAME
+          MOVE START-DATE TO RJ-FIELD-VALUE
+          MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF END-DATE NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-TOTAL-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "END-DATE" TO RJ-FIELD-NAME
+       MOVE END-DATE TO RJ-FIELD-VALUE
+       MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    ELSE
+       MOVE END-DATE TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-DATE-SQL TO WS-END-DATE-SQL
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          MOVE WS-TOTAL-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "END-DATE" TO RJ-FIELD-NAME
+          MOVE END-DATE TO RJ-FIELD-VALUE
+          MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF.
+
+      *> COMPANY-CODE/last/first name/SOURCE_FILE are free text - an
+      *> apostrophe in any of them would otherwise terminate the
+      *> surrounding SQL literal early. ESCAPE-FOR-SQL (ESCLIB.cpy)
+      *> doubles any embedded apostrophe.
+ESCAPE-POLICY-FIELDS-SQL.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-SOURCE-FILE) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SOURCE-FILE)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-SOURCE-FILE-ESC.
+
+      *> Same fields, escaped for the comma-delimited CSV export row -
+      *> ESCAPE-FOR-CSV substitutes any embedded comma/double-quote so
+      *> the row's column count stays intact.
+ESCAPE-POLICY-FIELDS-CSV.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-SOURCE-FILE) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SOURCE-FILE)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-SOURCE-FILE-ESC.
+
+      *> Same fields, escaped for the JSON export row - ESCAPE-FOR-JSON
+      *> backslash-escapes any embedded backslash/double-quote so the
+      *> value cannot break out of its surrounding JSON string literal.
+ESCAPE-POLICY-FIELDS-JSON.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-SOURCE-FILE) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SOURCE-FILE)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-SOURCE-FILE-ESC.
+
+EMIT-POLICY-INSERT.
+    PERFORM ESCAPE-POLICY-FIELDS-SQL
+    IF RP-FILLER-MODE = 'K'
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "INSERT INTO POLICY "
+               "(COMPANY_CODE, HOLDER_ID, LAST_NAME, FIRST_NAME, "
+               "START_DATE, END_DATE, RAW_FILLER_1, RAW_FILLER_2, "
+               "SOURCE_FILE) "
+               "VALUES ('" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+               "', " DELIMITED BY SIZE
+               HOLDER-ID DELIMITED BY SIZE
+               ", '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-START-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-END-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+               "');" DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+        END-STRING
+    ELSE
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "INSERT INTO POLICY "
+               "(COMPANY_CODE, HOLDER_ID, LAST_NAME, FIRST_NAME, "
+               "START_DATE, END_DATE, SOURCE_FILE) "
+               "VALUES ('" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+               "', " DELIMITED BY SIZE
+               HOLDER-ID DELIMITED BY SIZE
+               ", '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-START-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-END-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+               "');" DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+        END-STRING
+    END-IF
+
+    MOVE WS-OUT-LINE TO INSERT-LINE
+    WRITE INSERT-LINE.
+
+      *> Same field set as EMIT-POLICY-INSERT's STRING above (RAW filler
+      *> columns included only when RP-FILLER-MODE = 'K', SOURCE_FILE
+      *> always included since it is what distinguishes this batch
+      *> driver's export from POLYLOAD's single-file one), minus the SQL
+      *> quoting.
+EMIT-POLICY-EXPORT-ROW.
+    IF RP-FILLER-MODE = 'K'
+       PERFORM ESCAPE-POLICY-FIELDS-CSV
+       MOVE SPACES TO WS-EXPORT-CSV-LINE
+       STRING FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+              INTO WS-EXPORT-CSV-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-CSV-ROW
+
+       PERFORM ESCAPE-POLICY-FIELDS-JSON
+       MOVE SPACES TO WS-EXPORT-JSON-LINE
+       STRING '{"COMPANY_CODE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              '","HOLDER_ID":' DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              ',"LAST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              '","FIRST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              '","START_DATE":"' DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              '","END_DATE":"' DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              '","RAW_FILLER_1":"' DELIMITED BY SIZE
+              WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+              '","RAW_FILLER_2":"' DELIMITED BY SIZE
+              WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+              '","SOURCE_FILE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+              '"}' DELIMITED BY SIZE
+              INTO WS-EXPORT-JSON-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-JSON-ROW
+    ELSE
+       PERFORM ESCAPE-POLICY-FIELDS-CSV
+       MOVE SPACES TO WS-EXPORT-CSV-LINE
+       STRING FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+              INTO WS-EXPORT-CSV-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-CSV-ROW
+
+       PERFORM ESCAPE-POLICY-FIELDS-JSON
+       MOVE SPACES TO WS-EXPORT-JSON-LINE
+       STRING '{"COMPANY_CODE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              '","HOLDER_ID":' DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              ',"LAST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              '","FIRST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              '","START_DATE":"' DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              '","END_DATE":"' DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              '","SOURCE_FILE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SOURCE-FILE-ESC) DELIMITED BY SIZE
+              '"}' DELIMITED BY SIZE
+              INTO WS-EXPORT-JSON-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-JSON-ROW
+    END-IF.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "CHKPTLIB.cpy".
+COPY "REJECTLIB.cpy".
+COPY "DATELIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EBCDICLIB.cpy".
+COPY "ESCLIB.cpy".
+COPY "EXPORTLIB.cpy".
+COPY "HEXLIB.cpy".
+
+      *> Hex-encodes both raw filler fields - same convention as
+      *> POLYLOAD's own ENCODE-RAW-FILLERS.
+ENCODE-RAW-FILLERS.
+    MOVE WS-RAW-FILLER-1(1:1) TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-1-HEX(1:2)
+    MOVE WS-RAW-FILLER-1(2:1) TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-1-HEX(3:2)
+    MOVE WS-RAW-FILLER-2 TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-2-HEX.
