@@ -0,0 +1,314 @@
+      *> ORDRLOAD - converts an ORDER-RECORD fixed-width extract into
+      *> MySQL INSERT statements. ORDER-RECORD carries two REDEFINES:
+      *> ALT-GROUP over CUST-ID (CUST-PREFIX/CUST-SUFFIX) and
+      *> PAY-DETAILS over PAY-TYPE (PAY-CARD). Both alternates are
+      *> emitted as their own columns alongside the primary field so
+      *> neither interpretation of the overlapping bytes is lost.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ORDRLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ORDER-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INSERT-FILE ASSIGN TO DYNAMIC WS-INSERT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ORDER-FILE.
+    COPY "sample_redefines.cpy".
+
+FD  INSERT-FILE.
+01  INSERT-LINE                 PIC X(400).
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                PIC X(200).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPT.cpy".
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC               PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC              PIC X(250).
+
+FD  CSV-FILE.
+01  CSV-OUT-REC                  PIC X(400).
+
+FD  JSON-FILE.
+01  JSON-OUT-REC                 PIC X(400).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-INPUT-FILE                PIC X(80)
+                                  VALUE "Data/ORDERS.DAT".
+01  WS-INSERT-FILE-NAME          PIC X(80)
+                                  VALUE "Output/ORDER_INSERTS.sql".
+01  WS-CSV-FILE-NAME             PIC X(80)
+                                  VALUE "Output/ORDER_EXPORT.csv".
+01  WS-JSON-FILE-NAME            PIC X(80)
+                                  VALUE "Output/ORDER_EXPORT.json".
+01  WS-EOF                       PIC X VALUE 'N'.
+01  WS-RECORD-COUNT              PIC 9(9) VALUE 0.
+01  WS-OUT-LINE                  PIC X(400) VALUE SPACES.
+01  WS-LOADED-COUNT              PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+
+COPY "RECONWS.cpy".
+COPY "CHKPTWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EXPORTWS.cpy".
+COPY "ESCWS.cpy".
+
+      *> PAY-TYPE/PAY-CARD are single arbitrary bytes off the input
+      *> extract - low realistic risk (PIC X(1), not free text) but
+      *> escaped anyway for consistency with every other STRINGed field
+      *> in this codebase; see ESCLIB.cpy.
+01  WS-PAY-TYPE-ESC               PIC X(3).
+01  WS-PAY-CARD-ESC               PIC X(3).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+    MOVE "Output/ORDER_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/ORDER_REJECTS.txt" TO WS-REJECT-FILE-NAME
+    MOVE "Output/ORDER_CKPT.dat" TO WS-CHECKPOINT-FILE-NAME
+    MOVE "ORDER-RECORD" TO WS-CKPT-COPYBOOK-NAME
+    PERFORM READ-LAST-CHECKPOINT
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "ORDER-RECORD" TO CRL-COPYBOOK-NAME
+    MOVE WS-INPUT-FILE TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    MOVE "ORDER_ID,CUST_ID,CUST_PREFIX,CUST_SUFFIX,PAY_TYPE,PAY_CARD"
+        TO WS-EXPORT-CSV-HEADER
+
+    OPEN INPUT ORDER-FILE
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND INSERT-FILE
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT INSERT-FILE
+        OPEN OUTPUT REJECT-FILE
+        PERFORM OPEN-EXPORT-FILES
+    END-IF
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ ORDER-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM PROCESS-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE ORDER-FILE
+    CLOSE INSERT-FILE
+    CLOSE REJECT-FILE
+    IF WS-SKIP-COUNT = 0
+        PERFORM CLOSE-EXPORT-FILES
+    END-IF
+    PERFORM WRITE-CHECKPOINT
+
+    MOVE "ORDER-RECORD" TO REC-COPYBOOK-NAME
+    MOVE WS-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "N/A" TO REC-CONTROL-FIELD
+    MOVE 0 TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    DISPLAY "ORDRLOAD: " WS-LOADED-COUNT " order record(s) loaded, "
+            WS-REJECTED-COUNT " rejected."
+    STOP RUN.
+
+PROCESS-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE 'Y' TO WS-RECORD-VALID
+    PERFORM VALIDATE-ORDER-FIELDS
+
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          PERFORM ESCAPE-ORDER-FIELDS-SQL
+          *> ALT-GROUP REDEFINES CUST-ID, PAY-DETAILS REDEFINES
+          *> PAY-TYPE: both alternates ride along as extra columns on
+          *> the same row.
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "INSERT INTO ORDERS "
+                 "(ORDER_ID, CUST_ID, CUST_PREFIX, CUST_SUFFIX, "
+                 "PAY_TYPE, PAY_CARD) VALUES (" DELIMITED BY SIZE
+                 ORDER-ID DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 CUST-ID DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 CUST-PREFIX DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 CUST-SUFFIX DELIMITED BY SIZE
+                 ", '" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PAY-TYPE-ESC) DELIMITED BY SIZE
+                 "', '" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PAY-CARD-ESC) DELIMITED BY SIZE
+                 "');" DELIMITED BY SIZE
+                 INTO WS-OUT-LINE
+          END-STRING
+
+          MOVE WS-OUT-LINE TO INSERT-LINE
+          WRITE INSERT-LINE
+
+          IF WS-SKIP-COUNT = 0
+             PERFORM EMIT-ORDER-EXPORT-ROW
+          END-IF
+       END-IF
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+
+    IF WS-RECORD-COUNT > WS-SKIP-COUNT
+       IF FUNCTION MOD(WS-RECORD-COUNT, RP-CHECKPOINT-EVERY) = 0
+          PERFORM WRITE-CHECKPOINT
+       END-IF
+    END-IF.
+
+      *> ORDER-ID and CUST-ID are PIC 9(n) DISPLAY - the NUMERIC class
+      *> test catches an upstream extract that left spaces or garbage
+      *> in a field the copybook declares as digits-only.
+VALIDATE-ORDER-FIELDS.
+    IF ORDER-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "ORDER-ID" TO RJ-FIELD-NAME
+          MOVE ORDER-ID TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF CUST-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "CUST-ID" TO RJ-FIELD-NAME
+          MOVE CUST-ID TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(6)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF.
+
+      *> PAY-TYPE/PAY-CARD escaped before reaching a SQL literal, CSV
+      *> field, or JSON string value - see ESCLIB.cpy.
+ESCAPE-ORDER-FIELDS-SQL.
+    MOVE PAY-TYPE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-TYPE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-TYPE-ESC
+
+    MOVE PAY-CARD TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-CARD) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-CARD-ESC.
+
+ESCAPE-ORDER-FIELDS-CSV.
+    MOVE PAY-TYPE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-TYPE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-TYPE-ESC
+
+    MOVE PAY-CARD TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-CARD) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-CARD-ESC.
+
+ESCAPE-ORDER-FIELDS-JSON.
+    MOVE PAY-TYPE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-TYPE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-TYPE-ESC
+
+    MOVE PAY-CARD TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(PAY-CARD) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-PAY-CARD-ESC.
+
+      *> Same field set as EMIT-INSERT's STRING above, minus the SQL
+      *> quoting - RP-EXPORT-FORMAT gates which (if either) actually
+      *> gets written.
+EMIT-ORDER-EXPORT-ROW.
+    PERFORM ESCAPE-ORDER-FIELDS-CSV
+    MOVE SPACES TO WS-EXPORT-CSV-LINE
+    STRING ORDER-ID DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           CUST-ID DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           CUST-PREFIX DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           CUST-SUFFIX DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PAY-TYPE-ESC) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PAY-CARD-ESC) DELIMITED BY SIZE
+           INTO WS-EXPORT-CSV-LINE
+    END-STRING
+    PERFORM WRITE-EXPORT-CSV-ROW
+
+    PERFORM ESCAPE-ORDER-FIELDS-JSON
+    MOVE SPACES TO WS-EXPORT-JSON-LINE
+    STRING '{"ORDER_ID":' DELIMITED BY SIZE
+           ORDER-ID DELIMITED BY SIZE
+           ',"CUST_ID":' DELIMITED BY SIZE
+           CUST-ID DELIMITED BY SIZE
+           ',"CUST_PREFIX":"' DELIMITED BY SIZE
+           CUST-PREFIX DELIMITED BY SIZE
+           '","CUST_SUFFIX":"' DELIMITED BY SIZE
+           CUST-SUFFIX DELIMITED BY SIZE
+           '","PAY_TYPE":"' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PAY-TYPE-ESC) DELIMITED BY SIZE
+           '","PAY_CARD":"' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-PAY-CARD-ESC) DELIMITED BY SIZE
+           '"}' DELIMITED BY SIZE
+           INTO WS-EXPORT-JSON-LINE
+    END-STRING
+    PERFORM WRITE-EXPORT-JSON-ROW.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "CHKPTLIB.cpy".
+COPY "REJECTLIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EXPORTLIB.cpy".
+COPY "ESCLIB.cpy".
