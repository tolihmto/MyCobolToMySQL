@@ -0,0 +1,384 @@
+      *> DDLGEN - reads any copybook's 01-level record (with 05/10/15
+      *> nested groups, REDEFINES, OCCURS ... DEPENDING ON and COMP-3)
+      *> and emits ready-to-run MySQL CREATE TABLE DDL, so a new
+      *> copybook no longer needs a hand-designed schema before it can
+      *> be loaded. An OCCURS group's fields are broken out into a
+      *> child table (matching how the loaders expand OCCURS DEPENDING
+      *> ON groups into child rows). Structural groups without a PIC
+      *> clause are transparent; their children flatten into whichever
+      *> table they belong to, named per RUN-PARAMETERS naming switch.
+      *>
+      *> Command line: <copybook-path> <table-name> [,NAMING=F|P]
+      *> Limitation: expects one data description entry per physical
+      *> line, as all four sample copybooks in this repo are written.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DDLGEN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COPYBOOK-FILE ASSIGN TO DYNAMIC WS-INPUT-COPYBOOK
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT DDL-FILE ASSIGN TO DYNAMIC WS-OUT-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  COPYBOOK-FILE.
+01  COPYBOOK-LINE                PIC X(200).
+
+FD  DDL-FILE.
+01  DDL-LINE                     PIC X(200).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "TOKWS.cpy".
+COPY "PICWS.cpy".
+
+01  WS-INPUT-COPYBOOK            PIC X(80).
+01  WS-TABLE-NAME                PIC X(30).
+01  WS-OUT-FILE                  PIC X(80).
+01  WS-NAMING-ARG                PIC X(20).
+01  WS-COPY-EOF                  PIC X VALUE 'N'.
+
+01  WS-STACK-TOP                 PIC 9(2) VALUE 0.
+01  WS-STACK-AREA.
+    05  WS-STACK-ENTRY OCCURS 15 TIMES.
+        10  WS-STACK-LEVEL       PIC 9(2).
+        10  WS-STACK-NAME        PIC X(30).
+        10  WS-STACK-OCCURS-FLAG PIC X(1).
+        10  WS-STACK-SKIP-FLAG   PIC X(1).
+
+01  WS-LEVEL-NUM                 PIC 9(2).
+01  WS-ITEM-NAME                 PIC X(30).
+01  WS-HAS-PIC                   PIC X(1).
+01  WS-THIS-HAS-OCCURS           PIC X(1).
+01  WS-THIS-HAS-REDEFINES        PIC X(1).
+01  WS-IN-OCCURS                 PIC X(1).
+01  WS-IN-SKIP                   PIC X(1).
+01  WS-SCAN-IDX                  PIC 9(2).
+01  WS-NM-IDX                    PIC 9(2).
+
+01  WS-COLNAME-BUILD             PIC X(60) VALUE SPACES.
+01  WS-COLNAME-TMP               PIC X(60) VALUE SPACES.
+01  WS-COLNAME                   PIC X(60) VALUE SPACES.
+
+01  WS-MAIN-COL-COUNT            PIC 9(3) VALUE 0.
+01  WS-MAIN-COLS OCCURS 100 TIMES PIC X(90) VALUE SPACES.
+01  WS-CHILD-COL-COUNT           PIC 9(3) VALUE 0.
+01  WS-CHILD-COLS OCCURS 50 TIMES PIC X(90) VALUE SPACES.
+01  WS-CHILD-TABLE-NAME          PIC X(30) VALUE SPACES.
+01  WS-FIRST-FIELD-NAME          PIC X(60) VALUE SPACES.
+01  WS-FIRST-FIELD-TYPE          PIC X(40) VALUE SPACES.
+
+01  WS-DDL-IDX                   PIC 9(3).
+01  WS-OUT-LINE                  PIC X(200) VALUE SPACES.
+01  WS-COL-LINE-TMP              PIC X(200) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-ARGUMENTS
+    PERFORM SCAN-COPYBOOK
+    PERFORM WRITE-DDL-FILE
+    DISPLAY "DDLGEN: " WS-MAIN-COL-COUNT " column(s) for table "
+            FUNCTION TRIM(WS-TABLE-NAME) " written to "
+            FUNCTION TRIM(WS-OUT-FILE) "."
+    STOP RUN.
+
+PARSE-ARGUMENTS.
+    ACCEPT WS-TOK-LINE FROM COMMAND-LINE
+    PERFORM TOKENIZE-LINE
+    MOVE WS-TOK-TABLE(1) TO WS-INPUT-COPYBOOK
+    MOVE WS-TOK-TABLE(2) TO WS-TABLE-NAME
+    MOVE WS-TOK-TABLE(3) TO WS-NAMING-ARG
+    IF WS-NAMING-ARG(1:1) = ','
+       MOVE WS-NAMING-ARG(2:19) TO WS-NAMING-ARG
+    END-IF
+    IF FUNCTION TRIM(WS-NAMING-ARG) = 'NAMING=F'
+       MOVE 'F' TO RP-NAMING-STRATEGY
+    END-IF
+    IF FUNCTION TRIM(WS-NAMING-ARG) = 'NAMING=P'
+       MOVE 'P' TO RP-NAMING-STRATEGY
+    END-IF
+    MOVE SPACES TO WS-OUT-FILE
+    STRING "Output/" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+           "_DDL.sql" DELIMITED BY SIZE
+           INTO WS-OUT-FILE.
+
+COPY "TOKENIZE.cpy".
+COPY "PARSEPIC.cpy".
+
+SCAN-COPYBOOK.
+    OPEN INPUT COPYBOOK-FILE
+    PERFORM UNTIL WS-COPY-EOF = 'Y'
+       READ COPYBOOK-FILE
+          AT END
+             MOVE 'Y' TO WS-COPY-EOF
+          NOT AT END
+             MOVE COPYBOOK-LINE TO WS-TOK-LINE
+             PERFORM TOKENIZE-LINE
+             IF WS-TOK-COUNT >= 2
+                IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-TOK-TABLE(1)))
+                   = 0
+                   PERFORM PROCESS-LEVEL-ENTRY
+                END-IF
+             END-IF
+       END-READ
+    END-PERFORM
+    CLOSE COPYBOOK-FILE.
+
+PROCESS-LEVEL-ENTRY.
+    COMPUTE WS-LEVEL-NUM = FUNCTION NUMVAL(WS-TOK-TABLE(1))
+    MOVE WS-TOK-TABLE(2) TO WS-ITEM-NAME
+
+    PERFORM UNTIL WS-STACK-TOP = 0
+                  OR WS-STACK-LEVEL(WS-STACK-TOP) < WS-LEVEL-NUM
+       SUBTRACT 1 FROM WS-STACK-TOP
+    END-PERFORM
+
+    MOVE 'N' TO WS-HAS-PIC
+    MOVE 'N' TO WS-PIC-IS-COMP3
+    MOVE 'N' TO WS-THIS-HAS-OCCURS
+    MOVE 'N' TO WS-THIS-HAS-REDEFINES
+    PERFORM VARYING WS-SCAN-IDX FROM 3 BY 1
+            UNTIL WS-SCAN-IDX > WS-TOK-COUNT
+       EVALUATE WS-TOK-TABLE(WS-SCAN-IDX)
+          WHEN 'PIC'
+          WHEN 'PICTURE'
+             ADD 1 TO WS-SCAN-IDX
+             MOVE WS-TOK-TABLE(WS-SCAN-IDX) TO WS-PIC-STR
+             MOVE 'Y' TO WS-HAS-PIC
+          WHEN 'COMP-3'
+          WHEN 'COMPUTATIONAL-3'
+             MOVE 'Y' TO WS-PIC-IS-COMP3
+          WHEN 'OCCURS'
+             MOVE 'Y' TO WS-THIS-HAS-OCCURS
+          WHEN 'REDEFINES'
+             MOVE 'Y' TO WS-THIS-HAS-REDEFINES
+          WHEN OTHER
+             CONTINUE
+       END-EVALUATE
+    END-PERFORM
+
+    IF WS-HAS-PIC = 'Y'
+       PERFORM DETERMINE-IN-OCCURS
+       PERFORM DETERMINE-IN-SKIP
+       PERFORM BUILD-COLUMN-NAME
+       PERFORM PARSE-PIC-CLAUSE
+       IF WS-ITEM-NAME NOT = 'FILLER' AND WS-IN-SKIP = 'N'
+          IF WS-IN-OCCURS = 'Y'
+             PERFORM ADD-CHILD-COLUMN
+          ELSE
+             PERFORM ADD-MAIN-COLUMN
+          END-IF
+       END-IF
+    ELSE
+       ADD 1 TO WS-STACK-TOP
+       MOVE WS-LEVEL-NUM TO WS-STACK-LEVEL(WS-STACK-TOP)
+       MOVE WS-ITEM-NAME TO WS-STACK-NAME(WS-STACK-TOP)
+       IF WS-THIS-HAS-OCCURS = 'Y'
+          MOVE 'Y' TO WS-STACK-OCCURS-FLAG(WS-STACK-TOP)
+          MOVE WS-ITEM-NAME TO WS-CHILD-TABLE-NAME
+       ELSE
+          MOVE 'N' TO WS-STACK-OCCURS-FLAG(WS-STACK-TOP)
+       END-IF
+      *> A REDEFINES group is ordinarily just another view onto the
+      *> same storage and its named children flatten into real columns
+      *> same as any other group (e.g. ALT-GROUP/PAY-DETAILS in
+      *> sample_redefines.cpy - ORDRLOAD genuinely loads CUST-PREFIX,
+      *> CUST-SUFFIX, and PAY-CARD). BALANCE-SIGN-AREA is the one
+      *> REDEFINES in this repo's copybooks that is diagnostic-only -
+      *> CUSTLOAD reads BALANCE-SIGN-BYTE purely for internal corruption
+      *> validation and never puts it on the CUSTOMER INSERT, unlike its
+      *> sibling REDEFINES FLAGS-AREA, whose FLAG-A/FLAG-B genuinely are
+      *> loaded columns. There is no way to tell "real column" from
+      *> "internal-only alternate view" from the copybook text alone, so
+      *> this excludes that one specific group by name rather than
+      *> guessing a general rule that would risk dropping a REDEFINES
+      *> group's genuinely-loaded children elsewhere.
+       IF WS-THIS-HAS-REDEFINES = 'Y'
+          AND WS-ITEM-NAME = 'BALANCE-SIGN-AREA'
+          MOVE 'Y' TO WS-STACK-SKIP-FLAG(WS-STACK-TOP)
+       ELSE
+          MOVE 'N' TO WS-STACK-SKIP-FLAG(WS-STACK-TOP)
+       END-IF
+    END-IF.
+
+DETERMINE-IN-OCCURS.
+    MOVE 'N' TO WS-IN-OCCURS
+    PERFORM VARYING WS-NM-IDX FROM 1 BY 1 UNTIL WS-NM-IDX > WS-STACK-TOP
+       IF WS-STACK-OCCURS-FLAG(WS-NM-IDX) = 'Y'
+          MOVE 'Y' TO WS-IN-OCCURS
+       END-IF
+    END-PERFORM.
+
+DETERMINE-IN-SKIP.
+    MOVE 'N' TO WS-IN-SKIP
+    PERFORM VARYING WS-NM-IDX FROM 1 BY 1 UNTIL WS-NM-IDX > WS-STACK-TOP
+       IF WS-STACK-SKIP-FLAG(WS-NM-IDX) = 'Y'
+          MOVE 'Y' TO WS-IN-SKIP
+       END-IF
+    END-PERFORM.
+
+      *> Stack index 1 is always the 01-level record entry itself (the
+      *> level-number pop-loop above only ever leaves it behind at the
+      *> bottom of the stack), not a named group the field sits under -
+      *> excluded from both naming strategies so a field declared
+      *> directly under the 01 level doesn't get the record name
+      *> prepended to its column name.
+BUILD-COLUMN-NAME.
+    MOVE SPACES TO WS-COLNAME-BUILD
+    IF RP-NAMING-STRATEGY = 'F'
+       PERFORM VARYING WS-NM-IDX FROM 1 BY 1
+               UNTIL WS-NM-IDX > WS-STACK-TOP
+          IF WS-STACK-LEVEL(WS-NM-IDX) NOT = 1
+             MOVE SPACES TO WS-COLNAME-TMP
+             STRING FUNCTION TRIM(WS-COLNAME-BUILD) DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-STACK-NAME(WS-NM-IDX))
+                       DELIMITED BY SIZE
+                    "_" DELIMITED BY SIZE
+                    INTO WS-COLNAME-TMP
+             END-STRING
+             MOVE WS-COLNAME-TMP TO WS-COLNAME-BUILD
+          END-IF
+       END-PERFORM
+    ELSE
+       IF WS-STACK-TOP > 0 AND WS-STACK-LEVEL(WS-STACK-TOP) NOT = 1
+          MOVE SPACES TO WS-COLNAME-TMP
+          STRING FUNCTION TRIM(WS-STACK-NAME(WS-STACK-TOP))
+                      DELIMITED BY SIZE
+                 "_" DELIMITED BY SIZE
+                 INTO WS-COLNAME-TMP
+          END-STRING
+          MOVE WS-COLNAME-TMP TO WS-COLNAME-BUILD
+       END-IF
+    END-IF
+    MOVE SPACES TO WS-COLNAME-TMP
+    STRING FUNCTION TRIM(WS-COLNAME-BUILD) DELIMITED BY SIZE
+           WS-ITEM-NAME DELIMITED BY SIZE
+           INTO WS-COLNAME-TMP
+    END-STRING
+    MOVE WS-COLNAME-TMP TO WS-COLNAME
+    INSPECT WS-COLNAME REPLACING ALL '-' BY '_'.
+
+ADD-MAIN-COLUMN.
+    ADD 1 TO WS-MAIN-COL-COUNT
+    STRING "  " FUNCTION TRIM(WS-COLNAME) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SQL-TYPE) DELIMITED BY SIZE
+           INTO WS-MAIN-COLS(WS-MAIN-COL-COUNT)
+    END-STRING
+    IF WS-MAIN-COL-COUNT = 1
+       MOVE WS-COLNAME TO WS-FIRST-FIELD-NAME
+       MOVE WS-SQL-TYPE TO WS-FIRST-FIELD-TYPE
+    END-IF.
+
+ADD-CHILD-COLUMN.
+    ADD 1 TO WS-CHILD-COL-COUNT
+    STRING "  " FUNCTION TRIM(WS-COLNAME) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SQL-TYPE) DELIMITED BY SIZE
+           INTO WS-CHILD-COLS(WS-CHILD-COL-COUNT)
+    END-STRING.
+
+WRITE-DDL-FILE.
+    OPEN OUTPUT DDL-FILE
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "DROP TABLE IF EXISTS " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+           ";" DELIMITED BY SIZE
+           INTO WS-OUT-LINE
+    END-STRING
+    MOVE WS-OUT-LINE TO DDL-LINE
+    WRITE DDL-LINE
+
+    MOVE SPACES TO WS-OUT-LINE
+    STRING "CREATE TABLE " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+           " (" DELIMITED BY SIZE
+           INTO WS-OUT-LINE
+    END-STRING
+    MOVE WS-OUT-LINE TO DDL-LINE
+    WRITE DDL-LINE
+
+    PERFORM VARYING WS-DDL-IDX FROM 1 BY 1
+            UNTIL WS-DDL-IDX > WS-MAIN-COL-COUNT
+       MOVE WS-MAIN-COLS(WS-DDL-IDX) TO WS-OUT-LINE
+       IF WS-DDL-IDX < WS-MAIN-COL-COUNT
+          MOVE SPACES TO WS-COL-LINE-TMP
+          STRING FUNCTION TRIM(WS-OUT-LINE) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 INTO WS-COL-LINE-TMP
+          END-STRING
+          MOVE WS-COL-LINE-TMP TO WS-OUT-LINE
+       END-IF
+       MOVE WS-OUT-LINE TO DDL-LINE
+       WRITE DDL-LINE
+    END-PERFORM
+
+    MOVE ");" TO DDL-LINE
+    WRITE DDL-LINE
+
+    IF WS-CHILD-COL-COUNT > 0
+       MOVE SPACES TO DDL-LINE
+       WRITE DDL-LINE
+
+       INSPECT WS-CHILD-TABLE-NAME REPLACING ALL '-' BY '_'
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "DROP TABLE IF EXISTS " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+              "_" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CHILD-TABLE-NAME) DELIMITED BY SIZE
+              ";" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+       MOVE WS-OUT-LINE TO DDL-LINE
+       WRITE DDL-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "CREATE TABLE " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+              "_" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-CHILD-TABLE-NAME) DELIMITED BY SIZE
+              " (" DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+       MOVE WS-OUT-LINE TO DDL-LINE
+       WRITE DDL-LINE
+
+       MOVE SPACES TO WS-OUT-LINE
+       STRING "  " FUNCTION TRIM(WS-FIRST-FIELD-NAME) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-FIELD-TYPE) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              INTO WS-OUT-LINE
+       END-STRING
+       MOVE WS-OUT-LINE TO DDL-LINE
+       WRITE DDL-LINE
+
+       MOVE "  LINE_NO INT," TO DDL-LINE
+       WRITE DDL-LINE
+
+       PERFORM VARYING WS-DDL-IDX FROM 1 BY 1
+               UNTIL WS-DDL-IDX > WS-CHILD-COL-COUNT
+          MOVE WS-CHILD-COLS(WS-DDL-IDX) TO WS-OUT-LINE
+          IF WS-DDL-IDX < WS-CHILD-COL-COUNT
+             MOVE SPACES TO WS-COL-LINE-TMP
+             STRING FUNCTION TRIM(WS-OUT-LINE) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    INTO WS-COL-LINE-TMP
+             END-STRING
+             MOVE WS-COL-LINE-TMP TO WS-OUT-LINE
+          END-IF
+          MOVE WS-OUT-LINE TO DDL-LINE
+          WRITE DDL-LINE
+       END-PERFORM
+
+       MOVE ");" TO DDL-LINE
+       WRITE DDL-LINE
+    END-IF
+
+    CLOSE DDL-FILE.
