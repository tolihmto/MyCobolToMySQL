@@ -0,0 +1,240 @@
+      *> RTEXPORT - round-trip export. Reads a pipe-delimited text file
+      *> representing corrected CUSTOMER data as it now stands in MySQL
+      *> (one row per customer: CUST_ID|CUST_NAME|BIRTH_DATE|BALANCE|
+      *> PHONE_NUMBER|EMAIL, BIRTH_DATE as MySQL's 'YYYY-MM-DD' and
+      *> BALANCE as a plain signed decimal string) and reconstructs a
+      *> fixed-width file in the original CUSTOMER-RECORD layout
+      *> (sample.cpy) for handoff back to the mainframe team. BALANCE is
+      *> COMP-3 on the wire; a plain numeric MOVE into the record's
+      *> BALANCE field packs it correctly, the same way CUSTLOAD's own
+      *> COMP-3 -> DISPLAY MOVE unpacks it on the way in.
+      *>
+      *> FLAGS-AREA REDEFINES BALANCE in sample.cpy - FLAG-A/FLAG-B are
+      *> literally the first two bytes of BALANCE's own packed-decimal
+      *> representation, not independent storage. There is no value
+      *> CUST_ID|CUST_NAME|... could carry for FLAG_A/FLAG_B that
+      *> wouldn't just be overwritten the instant BALANCE is repacked,
+      *> so this input format does not accept them - whatever FLAG-A/
+      *> FLAG-B decode to after BALANCE is repacked is definitionally
+      *> correct for that BALANCE, exactly as it always has been on the
+      *> inbound side. That is a property of the copybook's own
+      *> REDEFINES, not a limitation introduced here.
+      *>
+      *> RP-EBCDIC-MODE = 'Y' re-encodes CUST-NAME from ASCII back to
+      *> EBCDIC (CONVERT-ASCII-TO-EBCDIC, EBCDICLIB.cpy) before it is
+      *> written, mirroring CUSTLOAD's EBCDIC-to-ASCII conversion on the
+      *> way in - a mainframe-bound extract should carry the same
+      *> encoding the mainframe originally sent.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RTEXPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXPORT-IN-FILE ASSIGN TO DYNAMIC WS-EXPORT-IN-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CUSTOMER-OUT-FILE ASSIGN TO DYNAMIC WS-CUSTOMER-OUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EXPORT-IN-FILE.
+01  EXPORT-IN-LINE                PIC X(200).
+
+FD  CUSTOMER-OUT-FILE.
+    COPY "sample.cpy".
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                 PIC X(200).
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC                PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC               PIC X(250).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-EXPORT-IN-FILE             PIC X(80)
+                                   VALUE "Data/CUSTOMER_MYSQL_EXPORT.dat".
+01  WS-CUSTOMER-OUT-FILE          PIC X(80)
+                                   VALUE "Output/CUSTOMER_EXPORT.DAT".
+01  WS-EOF                        PIC X VALUE 'N'.
+01  WS-RECORD-COUNT               PIC 9(9) VALUE 0.
+01  WS-LOADED-COUNT               PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT             PIC 9(9) VALUE 0.
+01  WS-BALANCE-TOTAL              PIC S9(11)V9(2) VALUE 0.
+
+      *> One pipe-delimited row: CUST_ID|CUST_NAME|BIRTH_DATE|BALANCE|
+      *> PHONE_NUMBER|EMAIL. Each field is parsed into an oversized
+      *> alphanumeric holding area first (UNSTRING, the repo's
+      *> established delimited-parsing idiom per PARSEPRM.cpy), then
+      *> validated/converted into the output record's own PICTUREs.
+01  WS-EXP-ROW.
+    05 WS-EXP-CUST-ID             PIC X(9).
+    05 WS-EXP-CUST-NAME           PIC X(20).
+    05 WS-EXP-BIRTH-DATE          PIC X(10).
+    05 WS-EXP-BALANCE             PIC X(15).
+    05 WS-EXP-PHONE               PIC X(12).
+    05 WS-EXP-EMAIL               PIC X(25).
+
+01  WS-BIRTH-YYYYMMDD-TEXT        PIC X(8).
+01  WS-BALANCE-NUM                PIC S9(9)V9(2).
+
+COPY "RECONWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "DATEWS.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EBCDICWS.cpy".
+COPY "ESCWS.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+
+    MOVE "Output/CUSTOMER_EXPORT_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/CUSTOMER_EXPORT_REJECTS.txt" TO WS-REJECT-FILE-NAME
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "CUSTOMER-RECORD" TO CRL-COPYBOOK-NAME
+    MOVE WS-EXPORT-IN-FILE TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    OPEN INPUT EXPORT-IN-FILE
+    OPEN OUTPUT CUSTOMER-OUT-FILE
+    OPEN OUTPUT REJECT-FILE
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ EXPORT-IN-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM PROCESS-EXPORT-ROW
+        END-READ
+    END-PERFORM
+
+    CLOSE EXPORT-IN-FILE
+    CLOSE CUSTOMER-OUT-FILE
+    CLOSE REJECT-FILE
+
+    MOVE "CUSTOMER-RECORD" TO REC-COPYBOOK-NAME
+    MOVE WS-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "BALANCE" TO REC-CONTROL-FIELD
+    MOVE WS-BALANCE-TOTAL TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    DISPLAY "RTEXPORT: " WS-LOADED-COUNT " customer record(s) exported, "
+            WS-REJECTED-COUNT " rejected."
+    STOP RUN.
+
+PROCESS-EXPORT-ROW.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE 'Y' TO WS-RECORD-VALID
+    MOVE SPACES TO WS-EXP-ROW
+    UNSTRING EXPORT-IN-LINE DELIMITED BY '|'
+             INTO WS-EXP-CUST-ID, WS-EXP-CUST-NAME, WS-EXP-BIRTH-DATE,
+                  WS-EXP-BALANCE, WS-EXP-PHONE, WS-EXP-EMAIL
+    END-UNSTRING
+
+    MOVE SPACES TO CUSTOMER-RECORD
+    PERFORM VALIDATE-AND-BUILD-CUSTOMER-RECORD
+
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+       WRITE CUSTOMER-RECORD
+       ADD WS-BALANCE-NUM TO WS-BALANCE-TOTAL
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF.
+
+      *> Same NUMERIC/calendar checks CUSTLOAD applies on the way in,
+      *> run here on the way back out - a corrected MySQL row is still
+      *> only as good as its own CUST_ID/BIRTH_DATE/BALANCE text.
+VALIDATE-AND-BUILD-CUSTOMER-RECORD.
+    IF FUNCTION TRIM(WS-EXP-CUST-ID) NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "CUST-ID" TO RJ-FIELD-NAME
+       MOVE WS-EXP-CUST-ID TO RJ-FIELD-VALUE
+       MOVE "NOT NUMERIC PER PICTURE 9(9)" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    ELSE
+       MOVE FUNCTION TRIM(WS-EXP-CUST-ID) TO CUST-ID
+    END-IF
+
+    MOVE WS-EXP-BIRTH-DATE(1:4) TO WS-BIRTH-YYYYMMDD-TEXT(1:4)
+    MOVE WS-EXP-BIRTH-DATE(6:2) TO WS-BIRTH-YYYYMMDD-TEXT(5:2)
+    MOVE WS-EXP-BIRTH-DATE(9:2) TO WS-BIRTH-YYYYMMDD-TEXT(7:2)
+    IF WS-BIRTH-YYYYMMDD-TEXT NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "BIRTH-DATE" TO RJ-FIELD-NAME
+       MOVE WS-EXP-BIRTH-DATE TO RJ-FIELD-VALUE
+       MOVE "NOT A YYYY-MM-DD DATE" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    ELSE
+       MOVE WS-BIRTH-YYYYMMDD-TEXT TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-BIRTH-YYYYMMDD-TEXT TO BIRTH-YYYYMMDD
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "BIRTH-DATE" TO RJ-FIELD-NAME
+          MOVE WS-EXP-BIRTH-DATE TO RJ-FIELD-VALUE
+          MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-EXP-BALANCE)) NOT = 0
+       MOVE 'N' TO WS-RECORD-VALID
+       MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+       MOVE "BALANCE" TO RJ-FIELD-NAME
+       MOVE WS-EXP-BALANCE TO RJ-FIELD-VALUE
+       MOVE "NOT A VALID SIGNED DECIMAL" TO RJ-REASON
+       PERFORM WRITE-REJECT-LINE
+    ELSE
+       COMPUTE WS-BALANCE-NUM = FUNCTION NUMVAL(FUNCTION TRIM(WS-EXP-BALANCE))
+       MOVE WS-BALANCE-NUM TO BALANCE
+    END-IF
+
+    *> RP-EBCDIC-MODE = 'Y' re-encodes CUST-NAME back to EBCDIC for the
+    *> mainframe-bound file; off, it is written through as plain ASCII.
+    MOVE WS-EXP-CUST-NAME TO WS-EBCDIC-TEXT
+    PERFORM CONVERT-ASCII-TO-EBCDIC
+    MOVE WS-EBCDIC-TEXT TO CUST-NAME
+
+    MOVE WS-EXP-PHONE TO PHONE-NUMBER
+    MOVE WS-EXP-EMAIL TO EMAIL.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "REJECTLIB.cpy".
+COPY "DATELIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EBCDICLIB.cpy".
+COPY "ESCLIB.cpy".
