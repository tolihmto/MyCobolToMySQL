@@ -0,0 +1,406 @@
+      *> INVCLOAD - converts an INVOICE fixed-width extract into MySQL
+      *> INSERT statements. ITEM-LIST OCCURS 0 TO 10 TIMES DEPENDING ON
+      *> ITEM-COUNT is variable-occurrence; rather than assume a fixed
+      *> number of line items, this reads ITEM-COUNT per record and
+      *> emits exactly that many rows into an INVOICE_ITEMS child
+      *> table keyed by INV-ID, so partially-filled invoices load
+      *> cleanly and PROD-AMT can be summed per invoice in SQL.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INVCLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVOICE-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INSERT-FILE ASSIGN TO DYNAMIC WS-INSERT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CSV-ITEMS-FILE ASSIGN TO DYNAMIC WS-CSV-ITEMS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INVOICE-FILE.
+    COPY "sample_occurs_depends.cpy".
+
+FD  INSERT-FILE.
+01  INSERT-LINE                 PIC X(400).
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                PIC X(200).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPT.cpy".
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC               PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC              PIC X(250).
+
+FD  CSV-FILE.
+01  CSV-OUT-REC                  PIC X(400).
+
+FD  JSON-FILE.
+01  JSON-OUT-REC                 PIC X(400).
+
+      *> ITEM-LIST's resolved OCCURS DEPENDING ON entries get their own
+      *> child CSV, same INV_ID/LINE_NO/PROD_ID/PROD_QTY/PROD_AMT split
+      *> the INVOICE_ITEMS INSERT already uses - a flat CSV cannot
+      *> nest an items array the way the JSON export can.
+FD  CSV-ITEMS-FILE.
+01  CSV-ITEMS-OUT-REC            PIC X(400).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-INPUT-FILE                PIC X(80)
+                                  VALUE "Data/INVOICE.DAT".
+01  WS-INSERT-FILE-NAME          PIC X(80)
+                                  VALUE "Output/INVOICE_INSERTS.sql".
+01  WS-CSV-FILE-NAME             PIC X(80)
+                                  VALUE "Output/INVOICE_EXPORT.csv".
+01  WS-JSON-FILE-NAME            PIC X(80)
+                                  VALUE "Output/INVOICE_EXPORT.json".
+01  WS-CSV-ITEMS-FILE-NAME       PIC X(80)
+                                  VALUE "Output/INVOICE_ITEMS_EXPORT.csv".
+01  WS-EOF                       PIC X VALUE 'N'.
+01  WS-RECORD-COUNT              PIC 9(9) VALUE 0.
+01  WS-ITEM-COUNT-TOTAL          PIC 9(11) VALUE 0.
+01  WS-ITEM-IDX                  PIC 9(2).
+01  WS-PROD-AMT-EDIT             PIC -(7)9.99.
+01  WS-OUT-LINE                  PIC X(400) VALUE SPACES.
+01  WS-PROD-AMT-TOTAL            PIC S9(11)V9(2) VALUE 0.
+01  WS-LOADED-COUNT              PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+01  WS-EXPORT-JSON-ITEMS         PIC X(2000) VALUE SPACES.
+01  WS-EXPORT-JSON-ITEMS-TMP     PIC X(2000) VALUE SPACES.
+01  WS-EXPORT-JSON-ITEM-ONE      PIC X(120).
+01  WS-EXPORT-JSON-ITEM-FIRST    PIC X(1).
+
+COPY "RECONWS.cpy".
+COPY "CHKPTWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EXPORTWS.cpy".
+COPY "ESCWS.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+    MOVE "Output/INVOICE_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/INVOICE_REJECTS.txt" TO WS-REJECT-FILE-NAME
+    MOVE "Output/INVOICE_CKPT.dat" TO WS-CHECKPOINT-FILE-NAME
+    MOVE "INVOICE" TO WS-CKPT-COPYBOOK-NAME
+    PERFORM READ-LAST-CHECKPOINT
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "INVOICE" TO CRL-COPYBOOK-NAME
+    MOVE WS-INPUT-FILE TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    MOVE "INV_ID,ITEM_COUNT" TO WS-EXPORT-CSV-HEADER
+
+    OPEN INPUT INVOICE-FILE
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND INSERT-FILE
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT INSERT-FILE
+        OPEN OUTPUT REJECT-FILE
+        PERFORM OPEN-EXPORT-FILES
+        IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+           OPEN OUTPUT CSV-ITEMS-FILE
+           MOVE "INV_ID,LINE_NO,PROD_ID,PROD_QTY,PROD_AMT"
+               TO CSV-ITEMS-OUT-REC
+           WRITE CSV-ITEMS-OUT-REC
+        END-IF
+    END-IF
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ INVOICE-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM PROCESS-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE INVOICE-FILE
+    CLOSE INSERT-FILE
+    CLOSE REJECT-FILE
+    IF WS-SKIP-COUNT = 0
+        PERFORM CLOSE-EXPORT-FILES
+        IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+           CLOSE CSV-ITEMS-FILE
+        END-IF
+    END-IF
+    PERFORM WRITE-CHECKPOINT
+
+    MOVE "INVOICE" TO REC-COPYBOOK-NAME
+    MOVE WS-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "SUM(PROD-AMT)" TO REC-CONTROL-FIELD
+    MOVE WS-PROD-AMT-TOTAL TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    DISPLAY "INVCLOAD: " WS-LOADED-COUNT " invoice(s), "
+            WS-ITEM-COUNT-TOTAL " item line(s) loaded, "
+            WS-REJECTED-COUNT " rejected."
+    STOP RUN.
+
+PROCESS-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE 'Y' TO WS-RECORD-VALID
+    PERFORM VALIDATE-INVOICE-FIELDS
+
+    *> No row for a bad invoice is committed - header and item rows
+    *> both wait on the whole record passing validation first.
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+
+       *> A restart run still reads every record, so PROD-AMT totals
+       *> stay right for the whole file, but only re-emits INSERTs for
+       *> records the prior run had not already committed.
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE SPACES TO WS-OUT-LINE
+          STRING "INSERT INTO INVOICE (INV_ID, ITEM_COUNT) VALUES ("
+                 DELIMITED BY SIZE
+                 INV-ID DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 ITEM-COUNT DELIMITED BY SIZE
+                 ");" DELIMITED BY SIZE
+                 INTO WS-OUT-LINE
+          END-STRING
+          MOVE WS-OUT-LINE TO INSERT-LINE
+          WRITE INSERT-LINE
+
+          IF WS-SKIP-COUNT = 0
+             MOVE SPACES TO WS-EXPORT-CSV-LINE
+             STRING INV-ID DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    ITEM-COUNT DELIMITED BY SIZE
+                    INTO WS-EXPORT-CSV-LINE
+             END-STRING
+             PERFORM WRITE-EXPORT-CSV-ROW
+          END-IF
+       END-IF
+
+       MOVE SPACES TO WS-EXPORT-JSON-ITEMS
+       MOVE 'Y' TO WS-EXPORT-JSON-ITEM-FIRST
+
+       *> Emit exactly ITEM-COUNT child rows - not the OCCURS max of
+       *> 10 - so a partially-filled invoice does not load ten rows,
+       *> nine of them garbage, or truncate a fully-filled one. The
+       *> same resolved-count loop also builds the JSON export's
+       *> nested ITEMS array and the INVOICE_ITEMS_EXPORT.csv child
+       *> rows, so all three outputs agree on which items are real.
+       PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > ITEM-COUNT
+           ADD 1 TO WS-ITEM-COUNT-TOTAL
+           MOVE PROD-AMT(WS-ITEM-IDX) TO WS-PROD-AMT-EDIT
+           ADD PROD-AMT(WS-ITEM-IDX) TO WS-PROD-AMT-TOTAL
+
+           IF WS-RECORD-COUNT > WS-SKIP-COUNT
+              MOVE SPACES TO WS-OUT-LINE
+              STRING "INSERT INTO INVOICE_ITEMS "
+                     "(INV_ID, LINE_NO, PROD_ID, PROD_QTY, PROD_AMT) "
+                     "VALUES (" DELIMITED BY SIZE
+                     INV-ID DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     WS-ITEM-IDX DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     PROD-ID(WS-ITEM-IDX) DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     PROD-QTY(WS-ITEM-IDX) DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-PROD-AMT-EDIT) DELIMITED BY SIZE
+                     ");" DELIMITED BY SIZE
+                     INTO WS-OUT-LINE
+              END-STRING
+              MOVE WS-OUT-LINE TO INSERT-LINE
+              WRITE INSERT-LINE
+           END-IF
+
+           IF WS-SKIP-COUNT = 0
+              IF RP-EXPORT-FORMAT = 'C' OR RP-EXPORT-FORMAT = 'B'
+                 MOVE SPACES TO CSV-ITEMS-OUT-REC
+                 STRING INV-ID DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        WS-ITEM-IDX DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        PROD-ID(WS-ITEM-IDX) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        PROD-QTY(WS-ITEM-IDX) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-PROD-AMT-EDIT) DELIMITED BY SIZE
+                        INTO CSV-ITEMS-OUT-REC
+                 END-STRING
+                 WRITE CSV-ITEMS-OUT-REC
+              END-IF
+
+              IF RP-EXPORT-FORMAT = 'J' OR RP-EXPORT-FORMAT = 'B'
+                 MOVE SPACES TO WS-EXPORT-JSON-ITEM-ONE
+                 STRING '{"LINE_NO":' DELIMITED BY SIZE
+                        WS-ITEM-IDX DELIMITED BY SIZE
+                        ',"PROD_ID":' DELIMITED BY SIZE
+                        PROD-ID(WS-ITEM-IDX) DELIMITED BY SIZE
+                        ',"PROD_QTY":' DELIMITED BY SIZE
+                        PROD-QTY(WS-ITEM-IDX) DELIMITED BY SIZE
+                        ',"PROD_AMT":' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-PROD-AMT-EDIT) DELIMITED BY SIZE
+                        '}' DELIMITED BY SIZE
+                        INTO WS-EXPORT-JSON-ITEM-ONE
+                 END-STRING
+                 IF WS-EXPORT-JSON-ITEM-FIRST = 'Y'
+                    STRING FUNCTION TRIM(WS-EXPORT-JSON-ITEM-ONE)
+                              DELIMITED BY SIZE
+                           INTO WS-EXPORT-JSON-ITEMS
+                    END-STRING
+                    MOVE 'N' TO WS-EXPORT-JSON-ITEM-FIRST
+                 ELSE
+                    MOVE SPACES TO WS-EXPORT-JSON-ITEMS-TMP
+                    STRING FUNCTION TRIM(WS-EXPORT-JSON-ITEMS)
+                              DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-EXPORT-JSON-ITEM-ONE)
+                              DELIMITED BY SIZE
+                           INTO WS-EXPORT-JSON-ITEMS-TMP
+                    END-STRING
+                    MOVE WS-EXPORT-JSON-ITEMS-TMP TO WS-EXPORT-JSON-ITEMS
+                 END-IF
+              END-IF
+           END-IF
+       END-PERFORM
+
+       IF WS-SKIP-COUNT = 0
+          IF RP-EXPORT-FORMAT = 'J' OR RP-EXPORT-FORMAT = 'B'
+             MOVE SPACES TO WS-EXPORT-JSON-LINE
+             STRING '{"INV_ID":' DELIMITED BY SIZE
+                    INV-ID DELIMITED BY SIZE
+                    ',"ITEM_COUNT":' DELIMITED BY SIZE
+                    ITEM-COUNT DELIMITED BY SIZE
+                    ',"ITEMS":[' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-EXPORT-JSON-ITEMS) DELIMITED BY SIZE
+                    ']}' DELIMITED BY SIZE
+                    INTO WS-EXPORT-JSON-LINE
+             END-STRING
+             PERFORM WRITE-EXPORT-JSON-ROW
+          END-IF
+       END-IF
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+
+    IF WS-RECORD-COUNT > WS-SKIP-COUNT
+       IF FUNCTION MOD(WS-RECORD-COUNT, RP-CHECKPOINT-EVERY) = 0
+          PERFORM WRITE-CHECKPOINT
+       END-IF
+    END-IF.
+
+      *> INV-ID and ITEM-COUNT are validated first; ITEM-COUNT drives
+      *> the OCCURS DEPENDING ON bound, so the per-item fields are only
+      *> walked when ITEM-COUNT is itself trustworthy digits.
+VALIDATE-INVOICE-FIELDS.
+    IF INV-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "INV-ID" TO RJ-FIELD-NAME
+          MOVE INV-ID TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF ITEM-COUNT NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "ITEM-COUNT" TO RJ-FIELD-NAME
+          MOVE ITEM-COUNT TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(2)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    ELSE
+       IF ITEM-COUNT > 10
+          MOVE 'N' TO WS-RECORD-VALID
+          IF WS-RECORD-COUNT > WS-SKIP-COUNT
+             MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+             MOVE "ITEM-COUNT" TO RJ-FIELD-NAME
+             MOVE ITEM-COUNT TO RJ-FIELD-VALUE
+             MOVE "EXCEEDS OCCURS 0 TO 10 TIMES BOUND" TO RJ-REASON
+             PERFORM WRITE-REJECT-LINE
+          END-IF
+       ELSE
+       PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+               UNTIL WS-ITEM-IDX > ITEM-COUNT
+           IF PROD-ID(WS-ITEM-IDX) NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+              IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                 MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+                 MOVE "PROD-ID" TO RJ-FIELD-NAME
+                 MOVE PROD-ID(WS-ITEM-IDX) TO RJ-FIELD-VALUE
+                 MOVE "NOT NUMERIC PER PICTURE 9(6)" TO RJ-REASON
+                 PERFORM WRITE-REJECT-LINE
+              END-IF
+           END-IF
+           IF PROD-QTY(WS-ITEM-IDX) NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+              IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                 MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+                 MOVE "PROD-QTY" TO RJ-FIELD-NAME
+                 MOVE PROD-QTY(WS-ITEM-IDX) TO RJ-FIELD-VALUE
+                 MOVE "NOT NUMERIC PER PICTURE 9(4)" TO RJ-REASON
+                 PERFORM WRITE-REJECT-LINE
+              END-IF
+           END-IF
+           IF PROD-AMT(WS-ITEM-IDX) NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-VALID
+              IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                 MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+                 MOVE "PROD-AMT" TO RJ-FIELD-NAME
+                 MOVE PROD-AMT(WS-ITEM-IDX) TO RJ-FIELD-VALUE
+                 MOVE "NOT NUMERIC PER PICTURE S9(7)V99" TO RJ-REASON
+                 PERFORM WRITE-REJECT-LINE
+              END-IF
+           END-IF
+       END-PERFORM
+       END-IF
+    END-IF.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "CHKPTLIB.cpy".
+COPY "REJECTLIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EXPORTLIB.cpy".
+COPY "ESCLIB.cpy".
