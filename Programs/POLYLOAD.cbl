@@ -0,0 +1,510 @@
+      *> POLYLOAD - converts a POLICY fixed-width extract into MySQL
+      *> INSERT statements. HEADER carries two anonymous FILLER slots
+      *> around COMPANY-CODE; since FILLER items cannot be addressed by
+      *> name, a REDEFINES of the whole record as raw text lets us pull
+      *> those bytes out by position when diagnostic mode is on.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. POLYLOAD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT POLICY-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT INSERT-FILE ASSIGN TO DYNAMIC WS-INSERT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RECON-FILE ASSIGN TO DYNAMIC WS-RECON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUNLOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-FILE-STATUS.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  POLICY-FILE.
+    COPY "sample_nested_fillers.cpy".
+01  POLICY-RAW-VIEW REDEFINES POLICY PIC X(65).
+
+FD  INSERT-FILE.
+01  INSERT-LINE                 PIC X(400).
+
+FD  RECON-FILE.
+01  RECON-OUT-REC                PIC X(200).
+
+FD  CHECKPOINT-FILE.
+    COPY "CHKPT.cpy".
+
+FD  REJECT-FILE.
+01  REJECT-OUT-REC               PIC X(120).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-OUT-REC              PIC X(250).
+
+FD  CSV-FILE.
+01  CSV-OUT-REC                  PIC X(400).
+
+FD  JSON-FILE.
+01  JSON-OUT-REC                 PIC X(400).
+
+WORKING-STORAGE SECTION.
+COPY "RUNPARM.cpy".
+COPY "PARSEWS.cpy".
+
+01  WS-INPUT-FILE                PIC X(80)
+                                  VALUE "Data/POLICY.DAT".
+01  WS-INSERT-FILE-NAME          PIC X(80)
+                                  VALUE "Output/POLICY_INSERTS.sql".
+01  WS-CSV-FILE-NAME             PIC X(80)
+                                  VALUE "Output/POLICY_EXPORT.csv".
+01  WS-JSON-FILE-NAME            PIC X(80)
+                                  VALUE "Output/POLICY_EXPORT.json".
+01  WS-EOF                       PIC X VALUE 'N'.
+01  WS-RECORD-COUNT              PIC 9(9) VALUE 0.
+01  WS-OUT-LINE                  PIC X(400) VALUE SPACES.
+01  WS-LOADED-COUNT              PIC 9(9) VALUE 0.
+01  WS-REJECTED-COUNT            PIC 9(9) VALUE 0.
+01  WS-START-DATE-SQL            PIC X(10).
+01  WS-END-DATE-SQL              PIC X(10).
+
+COPY "RECONWS.cpy".
+COPY "CHKPTWS.cpy".
+COPY "REJECTWS.cpy".
+COPY "REJECT.cpy".
+COPY "DATEWS.cpy".
+COPY "RUNLOGWS.cpy".
+COPY "RUNLOG.cpy".
+COPY "EBCDICWS.cpy".
+COPY "EXPORTWS.cpy".
+COPY "HEXWS.cpy".
+COPY "ESCWS.cpy".
+
+      *> COMPANY-CODE/last/first name escaped before reaching a SQL
+      *> literal, CSV field, or JSON string value - see ESCLIB.cpy.
+      *> Sized with headroom over the source field for the worst case
+      *> of every character needing to double or backslash-escape.
+01  WS-COMPANY-CODE-ESC           PIC X(10).
+01  WS-LAST-NAME-ESC              PIC X(45).
+01  WS-FIRST-NAME-ESC             PIC X(35).
+
+      *> Raw filler bytes, pulled from POLICY-RAW-VIEW by their known
+      *> compile-time offsets within HEADER (bytes 1-2 and byte 6).
+      *> Unconstrained bytes from a diagnostic raw view - not validated
+      *> as printable - so they are hex-encoded (WS-RAW-FILLER-n-HEX)
+      *> before ever reaching a SQL literal or JSON string value; only
+      *> reachable when RP-FILLER-MODE = 'K'.
+01  WS-RAW-FILLER-1              PIC X(2).
+01  WS-RAW-FILLER-2              PIC X(1).
+01  WS-RAW-FILLER-1-HEX          PIC X(4).
+01  WS-RAW-FILLER-2-HEX          PIC X(2).
+
+01  WS-LAST-NAME-OUT             PIC X(20).
+01  WS-FIRST-NAME-OUT            PIC X(15).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM PARSE-COMMAND-LINE
+    MOVE "Output/POLICY_RECON.txt" TO WS-RECON-FILE-NAME
+    MOVE "Output/POLICY_REJECTS.txt" TO WS-REJECT-FILE-NAME
+    MOVE "Output/POLICY_CKPT.dat" TO WS-CHECKPOINT-FILE-NAME
+    MOVE "POLICY" TO WS-CKPT-COPYBOOK-NAME
+    PERFORM READ-LAST-CHECKPOINT
+
+    MOVE "Output/CONVERSION_RUN_LOG.sql" TO WS-RUNLOG-FILE-NAME
+    PERFORM OPEN-RUN-LOG
+    MOVE "POLICY" TO CRL-COPYBOOK-NAME
+    MOVE WS-INPUT-FILE TO CRL-INPUT-FILE
+    MOVE FUNCTION CURRENT-DATE TO CRL-START-TS
+    MOVE RP-OPERATOR-ID TO CRL-OPERATOR-ID
+
+    IF RP-FILLER-MODE = 'K'
+       MOVE "COMPANY_CODE,HOLDER_ID,LAST_NAME,FIRST_NAME,START_DATE,END_DATE,RAW_FILLER_1,RAW_FILLER_2"
+           TO WS-EXPORT-CSV-HEADER
+    ELSE
+       MOVE "COMPANY_CODE,HOLDER_ID,LAST_NAME,FIRST_NAME,START_DATE,END_DATE"
+           TO WS-EXPORT-CSV-HEADER
+    END-IF
+
+    OPEN INPUT POLICY-FILE
+    IF WS-SKIP-COUNT > 0
+        OPEN EXTEND INSERT-FILE
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT INSERT-FILE
+        OPEN OUTPUT REJECT-FILE
+        PERFORM OPEN-EXPORT-FILES
+    END-IF
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ POLICY-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                PERFORM PROCESS-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE POLICY-FILE
+    CLOSE INSERT-FILE
+    CLOSE REJECT-FILE
+    IF WS-SKIP-COUNT = 0
+        PERFORM CLOSE-EXPORT-FILES
+    END-IF
+    PERFORM WRITE-CHECKPOINT
+
+    MOVE "POLICY" TO REC-COPYBOOK-NAME
+    MOVE WS-RECORD-COUNT TO REC-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO REC-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO REC-RECORDS-REJECTED
+    MOVE "N/A" TO REC-CONTROL-FIELD
+    MOVE 0 TO REC-CONTROL-TOTAL
+    PERFORM WRITE-RECON-REPORT
+
+    MOVE FUNCTION CURRENT-DATE TO CRL-END-TS
+    MOVE WS-RECORD-COUNT TO CRL-RECORDS-READ
+    MOVE WS-LOADED-COUNT TO CRL-RECORDS-LOADED
+    MOVE WS-REJECTED-COUNT TO CRL-RECORDS-REJECTED
+    PERFORM WRITE-RUN-LOG
+    PERFORM CLOSE-RUN-LOG
+
+    DISPLAY "POLYLOAD: " WS-LOADED-COUNT " policy record(s) loaded, "
+            WS-REJECTED-COUNT " rejected, filler mode=" RP-FILLER-MODE "."
+    STOP RUN.
+
+PROCESS-RECORD.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE POLICY-RAW-VIEW(1:2) TO WS-RAW-FILLER-1
+    MOVE POLICY-RAW-VIEW(6:1) TO WS-RAW-FILLER-2
+    PERFORM ENCODE-RAW-FILLERS
+    MOVE 'Y' TO WS-RECORD-VALID
+    PERFORM VALIDATE-POLICY-FIELDS
+
+    IF WS-RECORD-VALID = 'Y'
+       ADD 1 TO WS-LOADED-COUNT
+
+       *> RP-EBCDIC-MODE = 'Y' treats HOLDER-NAME's two subfields as
+       *> EBCDIC text needing translation to ASCII before they reach the
+       *> SQL output; with the flag off this is a no-op.
+       MOVE LAST-NAME TO WS-EBCDIC-TEXT
+       PERFORM CONVERT-EBCDIC-TO-ASCII
+       MOVE WS-EBCDIC-TEXT TO WS-LAST-NAME-OUT
+       MOVE FIRST-NAME TO WS-EBCDIC-TEXT
+       PERFORM CONVERT-EBCDIC-TO-ASCII
+       MOVE WS-EBCDIC-TEXT TO WS-FIRST-NAME-OUT
+
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          PERFORM EMIT-POLICY-INSERT
+       END-IF
+
+       IF WS-SKIP-COUNT = 0
+          PERFORM EMIT-POLICY-EXPORT-ROW
+       END-IF
+    ELSE
+       ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+
+    IF WS-RECORD-COUNT > WS-SKIP-COUNT
+       IF FUNCTION MOD(WS-RECORD-COUNT, RP-CHECKPOINT-EVERY) = 0
+          PERFORM WRITE-CHECKPOINT
+       END-IF
+    END-IF.
+
+      *> HOLDER-ID, START-DATE, and END-DATE are PIC 9(n) DISPLAY - the
+      *> NUMERIC class test catches an upstream extract that left
+      *> spaces or garbage in a field the copybook declares as
+      *> digits-only. Once a date field is confirmed numeric, DATELIB.cpy
+      *> also checks it is a real calendar date before it is trusted for
+      *> the INSERT's DATE column.
+VALIDATE-POLICY-FIELDS.
+    IF HOLDER-ID NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "HOLDER-ID" TO RJ-FIELD-NAME
+          MOVE HOLDER-ID TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    END-IF
+
+    IF START-DATE NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "START-DATE" TO RJ-FIELD-NAME
+          MOVE START-DATE TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    ELSE
+       MOVE START-DATE TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-DATE-SQL TO WS-START-DATE-SQL
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          IF WS-RECORD-COUNT > WS-SKIP-COUNT
+             MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+             MOVE "START-DATE" TO RJ-FIELD-NAME
+             MOVE START-DATE TO RJ-FIELD-VALUE
+             MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+             PERFORM WRITE-REJECT-LINE
+          END-IF
+       END-IF
+    END-IF
+
+    IF END-DATE NOT NUMERIC
+       MOVE 'N' TO WS-RECORD-VALID
+       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+          MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+          MOVE "END-DATE" TO RJ-FIELD-NAME
+          MOVE END-DATE TO RJ-FIELD-VALUE
+          MOVE "NOT NUMERIC PER PICTURE 9(8)" TO RJ-REASON
+          PERFORM WRITE-REJECT-LINE
+       END-IF
+    ELSE
+       MOVE END-DATE TO WS-DATE-IN
+       PERFORM VALIDATE-YYYYMMDD
+       IF WS-DATE-VALID = 'Y'
+          MOVE WS-DATE-SQL TO WS-END-DATE-SQL
+       ELSE
+          MOVE 'N' TO WS-RECORD-VALID
+          IF WS-RECORD-COUNT > WS-SKIP-COUNT
+             MOVE WS-RECORD-COUNT TO RJ-RECORD-NUMBER
+             MOVE "END-DATE" TO RJ-FIELD-NAME
+             MOVE END-DATE TO RJ-FIELD-VALUE
+             MOVE "NOT A VALID CALENDAR DATE" TO RJ-REASON
+             PERFORM WRITE-REJECT-LINE
+          END-IF
+       END-IF
+    END-IF.
+
+      *> COMPANY-CODE/last/first name are free text off the input
+      *> extract - an apostrophe in a name would otherwise terminate
+      *> the surrounding SQL literal early. ESCAPE-FOR-SQL (ESCLIB.cpy)
+      *> doubles any embedded apostrophe.
+ESCAPE-POLICY-FIELDS-SQL.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-SQL
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC.
+
+      *> Same fields, escaped for the comma-delimited CSV export row -
+      *> ESCAPE-FOR-CSV substitutes any embedded comma/double-quote so
+      *> the row's column count stays intact.
+ESCAPE-POLICY-FIELDS-CSV.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-CSV
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC.
+
+      *> Same fields, escaped for the JSON export row - ESCAPE-FOR-JSON
+      *> backslash-escapes any embedded backslash/double-quote so the
+      *> value cannot break out of its surrounding JSON string literal.
+ESCAPE-POLICY-FIELDS-JSON.
+    MOVE COMPANY-CODE TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(COMPANY-CODE) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-COMPANY-CODE-ESC
+
+    MOVE FUNCTION TRIM(WS-LAST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-LAST-NAME-ESC
+
+    MOVE FUNCTION TRIM(WS-FIRST-NAME-OUT) TO WS-ESC-IN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME-OUT)) TO WS-ESC-LEN
+    PERFORM ESCAPE-FOR-JSON
+    MOVE WS-ESC-OUT(1:WS-ESC-OUT-LEN) TO WS-FIRST-NAME-ESC.
+
+EMIT-POLICY-INSERT.
+    PERFORM ESCAPE-POLICY-FIELDS-SQL
+    IF RP-FILLER-MODE = 'K'
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "INSERT INTO POLICY "
+               "(COMPANY_CODE, HOLDER_ID, LAST_NAME, FIRST_NAME, "
+               "START_DATE, END_DATE, RAW_FILLER_1, RAW_FILLER_2) "
+               "VALUES ('" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+               "', " DELIMITED BY SIZE
+               HOLDER-ID DELIMITED BY SIZE
+               ", '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-START-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-END-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+               "');" DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+        END-STRING
+    ELSE
+        MOVE SPACES TO WS-OUT-LINE
+        STRING "INSERT INTO POLICY "
+               "(COMPANY_CODE, HOLDER_ID, LAST_NAME, FIRST_NAME, "
+               "START_DATE, END_DATE) "
+               "VALUES ('" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+               "', " DELIMITED BY SIZE
+               HOLDER-ID DELIMITED BY SIZE
+               ", '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-START-DATE-SQL DELIMITED BY SIZE
+               "', '" DELIMITED BY SIZE
+               WS-END-DATE-SQL DELIMITED BY SIZE
+               "');" DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+        END-STRING
+    END-IF
+
+    MOVE WS-OUT-LINE TO INSERT-LINE
+    WRITE INSERT-LINE.
+
+      *> Same field set as EMIT-POLICY-INSERT's STRING above (RAW
+      *> filler columns included only when RP-FILLER-MODE = 'K',
+      *> matching the SQL side exactly), minus the SQL quoting.
+EMIT-POLICY-EXPORT-ROW.
+    IF RP-FILLER-MODE = 'K'
+       PERFORM ESCAPE-POLICY-FIELDS-CSV
+       MOVE SPACES TO WS-EXPORT-CSV-LINE
+       STRING FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+              INTO WS-EXPORT-CSV-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-CSV-ROW
+
+       PERFORM ESCAPE-POLICY-FIELDS-JSON
+       MOVE SPACES TO WS-EXPORT-JSON-LINE
+       STRING '{"COMPANY_CODE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              '","HOLDER_ID":' DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              ',"LAST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              '","FIRST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              '","START_DATE":"' DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              '","END_DATE":"' DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              '","RAW_FILLER_1":"' DELIMITED BY SIZE
+              WS-RAW-FILLER-1-HEX DELIMITED BY SIZE
+              '","RAW_FILLER_2":"' DELIMITED BY SIZE
+              WS-RAW-FILLER-2-HEX DELIMITED BY SIZE
+              '"}' DELIMITED BY SIZE
+              INTO WS-EXPORT-JSON-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-JSON-ROW
+    ELSE
+       PERFORM ESCAPE-POLICY-FIELDS-CSV
+       MOVE SPACES TO WS-EXPORT-CSV-LINE
+       STRING FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              INTO WS-EXPORT-CSV-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-CSV-ROW
+
+       PERFORM ESCAPE-POLICY-FIELDS-JSON
+       MOVE SPACES TO WS-EXPORT-JSON-LINE
+       STRING '{"COMPANY_CODE":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-COMPANY-CODE-ESC) DELIMITED BY SIZE
+              '","HOLDER_ID":' DELIMITED BY SIZE
+              HOLDER-ID DELIMITED BY SIZE
+              ',"LAST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LAST-NAME-ESC) DELIMITED BY SIZE
+              '","FIRST_NAME":"' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FIRST-NAME-ESC) DELIMITED BY SIZE
+              '","START_DATE":"' DELIMITED BY SIZE
+              WS-START-DATE-SQL DELIMITED BY SIZE
+              '","END_DATE":"' DELIMITED BY SIZE
+              WS-END-DATE-SQL DELIMITED BY SIZE
+              '"}' DELIMITED BY SIZE
+              INTO WS-EXPORT-JSON-LINE
+       END-STRING
+       PERFORM WRITE-EXPORT-JSON-ROW
+    END-IF.
+
+COPY "PARSEPRM.cpy".
+COPY "RECONCILE.cpy".
+COPY "CHKPTLIB.cpy".
+COPY "REJECTLIB.cpy".
+COPY "DATELIB.cpy".
+COPY "RUNLOGLIB.cpy".
+COPY "EBCDICLIB.cpy".
+COPY "EXPORTLIB.cpy".
+COPY "HEXLIB.cpy".
+COPY "ESCLIB.cpy".
+
+      *> Hex-encodes both raw filler fields (WS-RAW-FILLER-1 is two
+      *> bytes, WS-RAW-FILLER-2 is one) so the diagnostic RAW_FILLER_1/
+      *> RAW_FILLER_2 columns never carry an unescaped quote, backslash,
+      *> or control character into the SQL/CSV/JSON output.
+ENCODE-RAW-FILLERS.
+    MOVE WS-RAW-FILLER-1(1:1) TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-1-HEX(1:2)
+    MOVE WS-RAW-FILLER-1(2:1) TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-1-HEX(3:2)
+    MOVE WS-RAW-FILLER-2 TO WS-HEX-IN-BYTE
+    PERFORM ENCODE-BYTE-TO-HEX
+    MOVE WS-HEX-OUT TO WS-RAW-FILLER-2-HEX.
